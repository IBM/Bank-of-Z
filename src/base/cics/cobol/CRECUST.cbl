@@ -0,0 +1,1097 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program takes an incoming set of customer details and
+      * onboards them as a new CUSTOMER.
+      *
+      * It obtains the next CUSTOMER-NUMBER for the sort code from the
+      * named counter server, validates the supplied e-mail address via
+      * EMLVALID, inserts the CUSTOMER row into DB2 and writes an
+      * opening PROCTRAN record for the new customer, in the same way
+      * that DELCUS writes a PROCTRAN record for a deletion.
+      *
+      * If there is any kind of DB2 problem then an appropriate abend
+      * is issued.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRECUST.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY SORTCODE.
+
+       01 SYSIDERR-RETRY                PIC 999.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-EYECATCHER     PIC X(4).
+          03 HV-CUSTOMER-SORTCODE       PIC X(6).
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+          03 HV-CUSTOMER-TITLE          PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-DOB            PIC S9(9) COMP.
+          03 HV-CUSTOMER-PHONE          PIC X(20).
+          03 HV-CUSTOMER-ADDR-LINE1     PIC X(50).
+          03 HV-CUSTOMER-ADDR-LINE2     PIC X(50).
+          03 HV-CUSTOMER-CITY           PIC X(50).
+          03 HV-CUSTOMER-POSTCODE       PIC X(10).
+          03 HV-CUSTOMER-COUNTRY        PIC X(50).
+          03 HV-CUSTOMER-STATUS         PIC X(10).
+          03 HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
+          03 HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
+          03 HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+          03 HV-CUSTOMER-EMAIL          PIC X(60).
+          03 HV-CUSTOMER-MKTG-CONSENT   PIC X(1).
+          03 HV-CUSTOMER-CONTACT-CHNL   PIC X(10).
+          03 HV-CUSTOMER-RISK-RATING    PIC X(10).
+          03 HV-CUSTOMER-RISK-RVW-DATE  PIC S9(9) COMP.
+          03 HV-CUSTOMER-MAIL-ADDR-IND  PIC X(1).
+          03 HV-CUSTOMER-MAIL-LINE1     PIC X(50).
+          03 HV-CUSTOMER-MAIL-LINE2     PIC X(50).
+          03 HV-CUSTOMER-MAIL-CITY      PIC X(50).
+          03 HV-CUSTOMER-MAIL-POSTCD    PIC X(10).
+          03 HV-CUSTOMER-MAIL-CNTRY     PIC X(50).
+          03 HV-CUSTOMER-EMPLOYER-NM    PIC X(50).
+          03 HV-CUSTOMER-OCCUPATION     PIC X(50).
+          03 HV-CUSTOMER-INCOME-BAND    PIC X(10).
+          03 HV-CUSTOMER-TAX-ID         PIC X(13).
+          03 HV-CUSTOMER-PREF-LANG      PIC X(02).
+          03 HV-CUSTOMER-LOC-CORR       PIC X.
+
+      * PROCTRAN DB2 copybook
+           EXEC SQL
+              INCLUDE PROCDB2
+           END-EXEC.
+
+      * PROCTRAN host variables for DB2
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER     PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE      PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER     PIC X(8).
+          03 HV-PROCTRAN-DATE           PIC X(10).
+          03 HV-PROCTRAN-TIME           PIC X(6).
+          03 HV-PROCTRAN-REF            PIC X(12).
+          03 HV-PROCTRAN-TYPE           PIC X(3).
+          03 HV-PROCTRAN-DESC           PIC X(90).
+          03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP.
+          03 WS-CICS-RESP2              PIC S9(8) COMP.
+
+      *
+      * CUSTOMER NCS definitions - used to obtain the next
+      * CUSTOMER-NUMBER for the incoming sort code.
+      *
+       COPY NCSCUST.
+
+       01 EMLVALID-PROGRAM              PIC X(8)      VALUE 'EMLVALID'.
+       01 EMLVALID-COMMAREA.
+          COPY EMLVALID.
+
+       01 PHONEVALID-PROGRAM            PIC X(8)      VALUE 'PHONEVAL'.
+       01 PHONEVALID-COMMAREA.
+          COPY PHONEVAL.
+
+       01 POSTVALID-PROGRAM             PIC X(8)      VALUE 'PSTVALID'.
+       01 POSTVALID-COMMAREA.
+          COPY POSTVALID.
+
+       01 TAXIDVAL-PROGRAM              PIC X(8)      VALUE 'TAXIDVAL'.
+       01 TAXIDVAL-COMMAREA.
+          COPY TAXIDVAL.
+
+       01 NAMEVALID-PROGRAM             PIC X(8)      VALUE 'NAMEVAL'.
+       01 NAMEVALID-COMMAREA.
+          COPY NAMEVAL.
+
+       01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
+
+      *
+      * PROCTRAN NCS definitions - used to obtain a PROCTRAN
+      * reference number that is unique across every region.
+      *
+       COPY NCSPROC.
+
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-MM            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-YYYY          PIC 9999.
+       01 WS-ORIG-DATE-GRP-X.
+          03 WS-ORIG-DATE-DD-X          PIC XX.
+          03 FILLER                     PIC X         VALUE '.'.
+          03 WS-ORIG-DATE-MM-X          PIC XX.
+          03 FILLER                     PIC X         VALUE '.'.
+          03 WS-ORIG-DATE-YYYY-X        PIC X(4).
+
+       01 WS-TIME-DATA.
+          03 WS-TIME-NOW                PIC 9(6).
+          03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+             05 WS-TIME-NOW-GRP-HH      PIC 99.
+             05 WS-TIME-NOW-GRP-MM      PIC 99.
+             05 WS-TIME-NOW-GRP-SS      PIC 99.
+
+       01 WS-DUPLICATE-COUNT            PIC S9(9) COMP.
+       77 WS-DUPLICATE-CHECK-OK         PIC X      VALUE 'Y'.
+          88 DUPLICATE-CHECK-OK                    VALUE 'Y'.
+          88 DUPLICATE-CHECK-FAILED                VALUE 'N'.
+       01 WS-DUP-CHECK-DOB              PIC S9(9) COMP.
+       01 WS-AGE-YEARS                  PIC S9(4) COMP.
+
+       01 WS-ABEND-PGM                  PIC X(8)      VALUE 'ABNDPROC'.
+
+       01 ABNDINFO-REC.
+           COPY ABNDINFO.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY CRECUST.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+           DISPLAY 'CRECUST: Starting customer creation'
+
+           MOVE 'N' TO COMM-SUCCESS.
+           MOVE '0' TO COMM-FAIL-CODE.
+
+      *
+      *    The presentation layer must supply at least a name and
+      *    an address line before we burn a CUSTOMER-NUMBER on it.
+      *
+           IF (COMM-FIRST-NAME OF COMM-NAME = SPACES OR LOW-VALUES)
+              AND (COMM-LAST-NAME OF COMM-NAME = SPACES OR LOW-VALUES)
+              DISPLAY 'CRECUST: Missing customer name'
+              MOVE '4' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF COMM-ADDR-LINE1 OF COMM-ADDR = SPACES OR LOW-VALUES
+              DISPLAY 'CRECUST: Missing customer address'
+              MOVE '4' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF COMM-DOB-YEAR OF COMM-DOB = 0
+              DISPLAY 'CRECUST: Missing date of birth'
+              MOVE '4' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Validating customer name'
+           PERFORM VALIDATE-CUSTOMER-NAME
+
+           IF NAMEVALID-NAME-INVALID
+              DISPLAY 'CRECUST: Customer name failed validation'
+              MOVE 'N' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Validating date of birth'
+           PERFORM CHECK-MINIMUM-AGE
+
+           IF WS-AGE-YEARS < 18
+              DISPLAY 'CRECUST: Customer does not meet minimum age'
+              MOVE 'A' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Validating e-mail address'
+           PERFORM VALIDATE-EMAIL-ADDRESS
+
+           IF EMLVALID-EMAIL-INVALID
+              DISPLAY 'CRECUST: E-mail address failed validation'
+              MOVE 'E' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Validating phone number'
+           PERFORM VALIDATE-PHONE-NUMBER
+
+           IF PHONEVALID-PHONE-INVALID
+              DISPLAY 'CRECUST: Phone number failed validation'
+              MOVE 'P' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Validating postcode'
+           PERFORM VALIDATE-POSTCODE
+
+           IF POSTVALID-POSTCODE-INVALID
+              DISPLAY 'CRECUST: Postcode failed validation'
+              MOVE 'C' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Validating tax ID'
+           PERFORM VALIDATE-TAX-ID
+
+           IF TAXIDVAL-TAXID-INVALID
+              DISPLAY 'CRECUST: Tax ID failed validation'
+              MOVE 'X' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Checking for a probable duplicate'
+           PERFORM CHECK-DUPLICATE-CUSTOMER
+
+           IF WS-DUPLICATE-COUNT > 0
+              DISPLAY 'CRECUST: Probable duplicate customer found'
+              MOVE 'D' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Checking e-mail address is unique'
+           PERFORM CHECK-DUPLICATE-EMAIL
+
+           IF DUPLICATE-CHECK-FAILED
+              DISPLAY 'CRECUST: E-mail duplicate-check could not run'
+              MOVE 'V' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF WS-DUPLICATE-COUNT > 0
+              DISPLAY 'CRECUST: E-mail address already in use'
+              MOVE 'U' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           DISPLAY 'CRECUST: Obtaining next customer number'
+           PERFORM GET-NEXT-CUSTOMER-NUMBER
+
+           DISPLAY 'CRECUST: Creating customer on DB2'
+           PERFORM CREATE-CUSTOMER-DB2
+
+           DISPLAY 'CRECUST: Writing opening PROCTRAN record'
+           PERFORM WRITE-PROCTRAN-CUST
+
+           MOVE 'Y' TO COMM-SUCCESS.
+           MOVE ' ' TO COMM-FAIL-CODE.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       A999.
+           EXIT.
+
+
+       CHECK-MINIMUM-AGE SECTION.
+       CMA010.
+      *
+      *    Reject anyone who isn't a plausible adult - under 18, or
+      *    a date of birth that hasn't happened yet.
+      *
+           PERFORM POPULATE-TIME-DATE
+
+           COMPUTE WS-AGE-YEARS =
+              WS-ORIG-DATE-YYYY - COMM-DOB-YEAR OF COMM-DOB.
+
+           IF (COMM-DOB-MONTH OF COMM-DOB > WS-ORIG-DATE-MM)
+              OR ((COMM-DOB-MONTH OF COMM-DOB = WS-ORIG-DATE-MM)
+              AND (COMM-DOB-DAY OF COMM-DOB > WS-ORIG-DATE-DD))
+              SUBTRACT 1 FROM WS-AGE-YEARS
+           END-IF.
+
+       CMA999.
+           EXIT.
+
+
+       VALIDATE-CUSTOMER-NAME SECTION.
+       VCN010.
+      *
+      *    Run the incoming first name and last name through NAMEVAL,
+      *    the same way the e-mail address is checked via EMLVALID.
+      *    Neither may contain digits or special characters other
+      *    than a space, hyphen or apostrophe.
+      *
+           INITIALIZE NAMEVALID-COMMAREA.
+           MOVE COMM-FIRST-NAME OF COMM-NAME TO NAMEVALID-NAME.
+           SET NAMEVALID-NAME-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(NAMEVALID-PROGRAM)
+                COMMAREA(NAMEVALID-COMMAREA)
+                END-EXEC.
+
+           DISPLAY 'CRECUST: NAMEVAL result (first name)='
+                   NAMEVALID-RESULT
+
+           IF NAMEVALID-NAME-VALID
+              INITIALIZE NAMEVALID-COMMAREA
+              MOVE COMM-LAST-NAME OF COMM-NAME TO NAMEVALID-NAME
+              SET NAMEVALID-NAME-OPTIONAL TO TRUE
+
+              EXEC CICS LINK PROGRAM(NAMEVALID-PROGRAM)
+                   COMMAREA(NAMEVALID-COMMAREA)
+                   END-EXEC
+
+              DISPLAY 'CRECUST: NAMEVAL result (last name)='
+                      NAMEVALID-RESULT
+           END-IF.
+
+       VCN999.
+           EXIT.
+
+
+       VALIDATE-EMAIL-ADDRESS SECTION.
+       VEA010.
+      *
+      *    Run the incoming e-mail address through EMLVALID, the same
+      *    way UPDCUST's presentation layer is expected to.
+      *
+           INITIALIZE EMLVALID-COMMAREA.
+           MOVE COMM-EMAIL TO EMLVALID-EMAIL.
+           SET EMLVALID-EMAIL-REQUIRED TO TRUE.
+
+           EXEC CICS LINK PROGRAM(EMLVALID-PROGRAM)
+                COMMAREA(EMLVALID-COMMAREA)
+                END-EXEC.
+
+           DISPLAY 'CRECUST: EMLVALID result='
+                   EMLVALID-RESULT
+
+       VEA999.
+           EXIT.
+
+
+       VALIDATE-PHONE-NUMBER SECTION.
+       VPN010.
+      *
+      *    Run the incoming phone number through PHONEVAL, the same
+      *    way the e-mail address is checked via EMLVALID.
+      *
+           INITIALIZE PHONEVALID-COMMAREA.
+           MOVE COMM-PHONE TO PHONEVALID-PHONE.
+           SET PHONEVALID-PHONE-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(PHONEVALID-PROGRAM)
+                COMMAREA(PHONEVALID-COMMAREA)
+                END-EXEC.
+
+           DISPLAY 'CRECUST: PHONEVAL result='
+                   PHONEVALID-RESULT
+
+       VPN999.
+           EXIT.
+
+
+       VALIDATE-POSTCODE SECTION.
+       VPC010.
+      *
+      *    Run the incoming postcode/country through PSTVALID, the
+      *    same way the phone number is checked via PHONEVAL.
+      *
+           INITIALIZE POSTVALID-COMMAREA.
+           MOVE COMM-POSTCODE OF COMM-ADDR TO POSTVALID-POSTCODE.
+           MOVE COMM-COUNTRY OF COMM-ADDR TO POSTVALID-COUNTRY.
+           SET POSTVALID-POSTCODE-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(POSTVALID-PROGRAM)
+                COMMAREA(POSTVALID-COMMAREA)
+                END-EXEC.
+
+           DISPLAY 'CRECUST: PSTVALID result='
+                   POSTVALID-RESULT
+
+       VPC999.
+           EXIT.
+
+
+       VALIDATE-TAX-ID SECTION.
+       VTI010.
+      *
+      *    Run the incoming National Insurance number/tax ID through
+      *    TAXIDVAL, the same way the postcode is checked via
+      *    PSTVALID. It is optional at account opening.
+      *
+           INITIALIZE TAXIDVAL-COMMAREA.
+           MOVE COMM-TAX-ID TO TAXIDVAL-TAXID.
+           SET TAXIDVAL-TAXID-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(TAXIDVAL-PROGRAM)
+                COMMAREA(TAXIDVAL-COMMAREA)
+                END-EXEC.
+
+           DISPLAY 'CRECUST: TAXIDVAL result='
+                   TAXIDVAL-RESULT
+
+       VTI999.
+           EXIT.
+
+
+       CHECK-DUPLICATE-CUSTOMER SECTION.
+       CDC010.
+      *
+      *    Cross-check last name + date of birth + postcode against
+      *    CUSTOMER on this sort code before a new CUSTOMER-NUMBER is
+      *    issued, so the same applicant doesn't end up with two or
+      *    three CUSTOMER-NUMBERs.
+      *
+           MOVE 0 TO WS-DUPLICATE-COUNT.
+
+           COMPUTE WS-DUP-CHECK-DOB =
+              (COMM-DOB-YEAR OF COMM-DOB * 10000) +
+              (COMM-DOB-MONTH OF COMM-DOB * 100) +
+              COMM-DOB-DAY OF COMM-DOB.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-DUPLICATE-COUNT
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :SORTCODE
+                 AND CUSTOMER_LAST_NAME = :COMM-LAST-NAME
+                 AND CUSTOMER_DATE_OF_BIRTH = :WS-DUP-CHECK-DOB
+                 AND CUSTOMER_POSTCODE = :COMM-POSTCODE
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'CRECUST: Duplicate-check SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+              MOVE 0 TO WS-DUPLICATE-COUNT
+           END-IF.
+
+       CDC999.
+           EXIT.
+
+       CHECK-DUPLICATE-EMAIL SECTION.
+       CDE010.
+      *
+      *    CUSTOMER-EMAIL must be unique across the whole CUSTOMER
+      *    table, not just within this sort code - one e-mail address
+      *    should only ever be able to log on to one set of accounts.
+      *    A DB2 problem while checking is treated the same as
+      *    CHECK-FIELD-AUTHORIZATION treats an OPERATOR_ROLE lookup
+      *    failure - fail closed and reject the creation, rather than
+      *    let a duplicate through because the check itself could not
+      *    run.
+      *
+           MOVE 0 TO WS-DUPLICATE-COUNT.
+           SET DUPLICATE-CHECK-OK TO TRUE.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-DUPLICATE-COUNT
+                FROM CUSTOMER
+               WHERE CUSTOMER_EMAIL = :COMM-EMAIL
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'CRECUST: E-mail duplicate-check SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+              MOVE 0 TO WS-DUPLICATE-COUNT
+              SET DUPLICATE-CHECK-FAILED TO TRUE
+           END-IF.
+
+       CDE999.
+           EXIT.
+
+
+       GET-NEXT-CUSTOMER-NUMBER SECTION.
+       GNCN010.
+      *
+      *    Ask the named counter server for the next CUSTOMER-NUMBER
+      *    in use for this sort code.
+      *
+           MOVE SORTCODE TO NCS-CUST-NO-TEST-SORT.
+
+           EXEC CICS GET COUNTER(NCS-CUST-NO-NAME)
+                VALUE(NCS-CUST-NO-VALUE)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+                END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+      *
+      *       Database error - set up abend info
+      *
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP TO ABND-RESPCODE
+              MOVE EIBRESP2 TO ABND-RESP2CODE
+
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                   END-EXEC
+
+              MOVE EIBTASKN TO ABND-TASKNO-KEY
+              MOVE EIBTRNID TO ABND-TRANID
+
+              PERFORM POPULATE-TIME-DATE
+
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                 INTO ABND-TIME
+              END-STRING
+
+              MOVE WS-U-TIME TO ABND-UTIME-KEY
+              MOVE 'CRC1' TO ABND-CODE
+
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                   END-EXEC
+
+              STRING 'GNCN010 - Unable to GET COUNTER for sort code '
+                 DELIMITED BY SIZE,
+                     SORTCODE DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                   COMMAREA(ABNDINFO-REC)
+                   END-EXEC
+
+              EXEC CICS ABEND
+                   ABCODE('CRC1')
+                   END-EXEC
+
+           END-IF.
+
+           MOVE NCS-CUST-NO-VALUE TO COMM-NUMBER OF COMM-KEY.
+
+       GNCN999.
+           EXIT.
+
+
+       CREATE-CUSTOMER-DB2 SECTION.
+       CCD010.
+
+           INITIALIZE HOST-CUSTOMER-ROW.
+
+           MOVE 'CUST' TO HV-CUSTOMER-EYECATCHER.
+           MOVE SORTCODE TO HV-CUSTOMER-SORTCODE
+                            COMM-SORTCODE OF COMM-KEY.
+           MOVE COMM-NUMBER OF COMM-KEY TO HV-CUSTOMER-NUMBER.
+           MOVE COMM-TITLE OF COMM-NAME TO HV-CUSTOMER-TITLE.
+           MOVE COMM-FIRST-NAME OF COMM-NAME TO HV-CUSTOMER-FIRST-NAME.
+           MOVE COMM-LAST-NAME OF COMM-NAME TO HV-CUSTOMER-LAST-NAME.
+           COMPUTE HV-CUSTOMER-DOB =
+              (COMM-DOB-YEAR OF COMM-DOB * 10000) +
+              (COMM-DOB-MONTH OF COMM-DOB * 100) +
+              COMM-DOB-DAY OF COMM-DOB.
+           MOVE COMM-PHONE TO HV-CUSTOMER-PHONE.
+           MOVE COMM-ADDR-LINE1 OF COMM-ADDR TO HV-CUSTOMER-ADDR-LINE1.
+           MOVE COMM-ADDR-LINE2 OF COMM-ADDR TO HV-CUSTOMER-ADDR-LINE2.
+           MOVE COMM-CITY OF COMM-ADDR TO HV-CUSTOMER-CITY.
+           MOVE COMM-POSTCODE OF COMM-ADDR TO HV-CUSTOMER-POSTCODE.
+           MOVE COMM-COUNTRY OF COMM-ADDR TO HV-CUSTOMER-COUNTRY.
+           MOVE COMM-EMAIL TO HV-CUSTOMER-EMAIL.
+
+           IF COMM-STATUS = SPACES OR LOW-VALUES
+              MOVE 'ACTIVE' TO HV-CUSTOMER-STATUS
+           ELSE
+              MOVE COMM-STATUS TO HV-CUSTOMER-STATUS
+           END-IF.
+
+           PERFORM POPULATE-TIME-DATE
+      *
+      *    Store the DDMMYYYY value CICS gave us as a CCYYMMDD
+      *    integer, the same layout as CUSTOMER-CREATED-DATE.
+      *
+           COMPUTE HV-CUSTOMER-CREATE-DATE =
+              (WS-ORIG-DATE-YYYY * 10000) +
+              (WS-ORIG-DATE-MM * 100) +
+              WS-ORIG-DATE-DD.
+
+           MOVE 0 TO HV-CUSTOMER-CREDIT-SCORE.
+           MOVE HV-CUSTOMER-CREATE-DATE TO HV-CUSTOMER-CS-REVIEW-DATE.
+
+      *
+      *    A customer is opted out of marketing until they say
+      *    otherwise, and defaults to postal correspondence if no
+      *    preferred contact channel was supplied.
+      *
+           IF COMM-MARKETING-CONSENT = 'Y'
+              MOVE 'Y' TO HV-CUSTOMER-MKTG-CONSENT
+           ELSE
+              MOVE 'N' TO HV-CUSTOMER-MKTG-CONSENT
+           END-IF.
+
+           IF COMM-CONTACT-CHANNEL = SPACES OR LOW-VALUES
+              MOVE 'POST' TO HV-CUSTOMER-CONTACT-CHNL
+           ELSE
+              MOVE COMM-CONTACT-CHANNEL TO HV-CUSTOMER-CONTACT-CHNL
+           END-IF.
+
+      *
+      *    Every new customer starts as LOW risk pending their first
+      *    KYC/AML review. The review date is seeded to the same date
+      *    as CUSTOMER-CREATED-DATE, the same convention already used
+      *    for CUSTOMER-CS-REVIEW-DATE, so a new customer is picked up
+      *    by the very next scheduled review run.
+      *
+           IF COMM-RISK-RATING = SPACES OR LOW-VALUES
+              MOVE 'LOW' TO HV-CUSTOMER-RISK-RATING
+           ELSE
+              MOVE COMM-RISK-RATING TO HV-CUSTOMER-RISK-RATING
+           END-IF.
+           MOVE HV-CUSTOMER-CREATE-DATE TO HV-CUSTOMER-RISK-RVW-DATE.
+
+      *
+      *    A mailing address is optional - most customers get their
+      *    correspondence at their main address, so the indicator
+      *    defaults to 'N' and the mailing address fields stay blank
+      *    unless the caller supplies a first line for one.
+      *
+           IF COMM-MAIL-ADDR-LINE1 = SPACES OR LOW-VALUES
+              MOVE 'N' TO HV-CUSTOMER-MAIL-ADDR-IND
+              MOVE SPACES TO HV-CUSTOMER-MAIL-LINE1
+                              HV-CUSTOMER-MAIL-LINE2
+                              HV-CUSTOMER-MAIL-CITY
+                              HV-CUSTOMER-MAIL-POSTCD
+                              HV-CUSTOMER-MAIL-CNTRY
+           ELSE
+              MOVE 'Y' TO HV-CUSTOMER-MAIL-ADDR-IND
+              MOVE COMM-MAIL-ADDR-LINE1 TO HV-CUSTOMER-MAIL-LINE1
+              MOVE COMM-MAIL-ADDR-LINE2 TO HV-CUSTOMER-MAIL-LINE2
+              MOVE COMM-MAIL-CITY TO HV-CUSTOMER-MAIL-CITY
+              MOVE COMM-MAIL-POSTCODE TO HV-CUSTOMER-MAIL-POSTCD
+              MOVE COMM-MAIL-COUNTRY TO HV-CUSTOMER-MAIL-CNTRY
+           END-IF.
+
+      *
+      *    Employer, occupation and income band are used by lending
+      *    to assess eligibility, but not every customer will supply
+      *    them at account opening - they are simply left blank until
+      *    the customer (or a lending application) provides them.
+      *
+           IF COMM-EMPLOYER-NAME = SPACES OR LOW-VALUES
+              MOVE SPACES TO HV-CUSTOMER-EMPLOYER-NM
+           ELSE
+              MOVE COMM-EMPLOYER-NAME TO HV-CUSTOMER-EMPLOYER-NM
+           END-IF.
+
+           IF COMM-OCCUPATION = SPACES OR LOW-VALUES
+              MOVE SPACES TO HV-CUSTOMER-OCCUPATION
+           ELSE
+              MOVE COMM-OCCUPATION TO HV-CUSTOMER-OCCUPATION
+           END-IF.
+
+           IF COMM-INCOME-BAND = SPACES OR LOW-VALUES
+              MOVE SPACES TO HV-CUSTOMER-INCOME-BAND
+           ELSE
+              MOVE COMM-INCOME-BAND TO HV-CUSTOMER-INCOME-BAND
+           END-IF.
+
+           IF COMM-TAX-ID = SPACES OR LOW-VALUES
+              MOVE SPACES TO HV-CUSTOMER-TAX-ID
+           ELSE
+              MOVE COMM-TAX-ID TO HV-CUSTOMER-TAX-ID
+           END-IF.
+
+      *
+      *    A customer defaults to English correspondence unless a
+      *    preferred language was supplied, and only gets their
+      *    correspondence localized into that language if they
+      *    specifically asked for it.
+      *
+           IF COMM-PREF-LANGUAGE = SPACES OR LOW-VALUES
+              MOVE 'EN' TO HV-CUSTOMER-PREF-LANG
+           ELSE
+              MOVE COMM-PREF-LANGUAGE TO HV-CUSTOMER-PREF-LANG
+           END-IF.
+
+           IF COMM-LOCALIZED-CORR = 'Y'
+              MOVE 'Y' TO HV-CUSTOMER-LOC-CORR
+           ELSE
+              MOVE 'N' TO HV-CUSTOMER-LOC-CORR
+           END-IF.
+
+           DISPLAY 'CRECUST: Inserting customer into DB2'
+           DISPLAY 'CRECUST: Sort code=' HV-CUSTOMER-SORTCODE
+           DISPLAY 'CRECUST: Customer number=' HV-CUSTOMER-NUMBER
+
+           EXEC SQL
+              INSERT INTO CUSTOMER
+                     (
+                      CUSTOMER_EYECATCHER,
+                      CUSTOMER_SORTCODE,
+                      CUSTOMER_NUMBER,
+                      CUSTOMER_TITLE,
+                      CUSTOMER_FIRST_NAME,
+                      CUSTOMER_LAST_NAME,
+                      CUSTOMER_DATE_OF_BIRTH,
+                      CUSTOMER_PHONE,
+                      CUSTOMER_ADDR_LINE1,
+                      CUSTOMER_ADDR_LINE2,
+                      CUSTOMER_CITY,
+                      CUSTOMER_POSTCODE,
+                      CUSTOMER_COUNTRY,
+                      CUSTOMER_STATUS,
+                      CUSTOMER_CREATED_DATE,
+                      CUSTOMER_CREDIT_SCORE,
+                      CUSTOMER_CS_REVIEW_DATE,
+                      CUSTOMER_EMAIL,
+                      CUSTOMER_MARKETING_CONSENT,
+                      CUSTOMER_CONTACT_CHANNEL,
+                      CUSTOMER_RISK_RATING,
+                      CUSTOMER_RISK_REVIEW_DATE,
+                      CUSTOMER_MAIL_ADDR_IND,
+                      CUSTOMER_MAIL_ADDR_LINE1,
+                      CUSTOMER_MAIL_ADDR_LINE2,
+                      CUSTOMER_MAIL_CITY,
+                      CUSTOMER_MAIL_POSTCODE,
+                      CUSTOMER_MAIL_COUNTRY,
+                      CUSTOMER_EMPLOYER_NAME,
+                      CUSTOMER_OCCUPATION,
+                      CUSTOMER_INCOME_BAND,
+                      CUSTOMER_TAX_ID,
+                      CUSTOMER_PREF_LANGUAGE,
+                      CUSTOMER_LOCALIZED_CORR
+                     )
+              VALUES
+                     (
+                      :HV-CUSTOMER-EYECATCHER,
+                      :HV-CUSTOMER-SORTCODE,
+                      :HV-CUSTOMER-NUMBER,
+                      :HV-CUSTOMER-TITLE,
+                      :HV-CUSTOMER-FIRST-NAME,
+                      :HV-CUSTOMER-LAST-NAME,
+                      :HV-CUSTOMER-DOB,
+                      :HV-CUSTOMER-PHONE,
+                      :HV-CUSTOMER-ADDR-LINE1,
+                      :HV-CUSTOMER-ADDR-LINE2,
+                      :HV-CUSTOMER-CITY,
+                      :HV-CUSTOMER-POSTCODE,
+                      :HV-CUSTOMER-COUNTRY,
+                      :HV-CUSTOMER-STATUS,
+                      :HV-CUSTOMER-CREATE-DATE,
+                      :HV-CUSTOMER-CREDIT-SCORE,
+                      :HV-CUSTOMER-CS-REVIEW-DATE,
+                      :HV-CUSTOMER-EMAIL,
+                      :HV-CUSTOMER-MKTG-CONSENT,
+                      :HV-CUSTOMER-CONTACT-CHNL,
+                      :HV-CUSTOMER-RISK-RATING,
+                      :HV-CUSTOMER-RISK-RVW-DATE,
+                      :HV-CUSTOMER-MAIL-ADDR-IND,
+                      :HV-CUSTOMER-MAIL-LINE1,
+                      :HV-CUSTOMER-MAIL-LINE2,
+                      :HV-CUSTOMER-MAIL-CITY,
+                      :HV-CUSTOMER-MAIL-POSTCD,
+                      :HV-CUSTOMER-MAIL-CNTRY,
+                      :HV-CUSTOMER-EMPLOYER-NM,
+                      :HV-CUSTOMER-OCCUPATION,
+                      :HV-CUSTOMER-INCOME-BAND,
+                      :HV-CUSTOMER-TAX-ID,
+                      :HV-CUSTOMER-PREF-LANG,
+                      :HV-CUSTOMER-LOC-CORR
+                     )
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'CRECUST: INSERT CUSTOMER SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+      *
+      *       Database error - set up abend info
+      *
+              INITIALIZE ABNDINFO-REC
+              MOVE SQLCODE TO ABND-SQLCODE
+
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                   END-EXEC
+
+              MOVE EIBTASKN TO ABND-TASKNO-KEY
+              MOVE EIBTRNID TO ABND-TRANID
+
+              PERFORM POPULATE-TIME-DATE
+
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                 INTO ABND-TIME
+              END-STRING
+
+              MOVE WS-U-TIME TO ABND-UTIME-KEY
+              MOVE 'CRC2' TO ABND-CODE
+
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                   END-EXEC
+
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              STRING 'CCD010 - Unable to INSERT CUSTOMER into DB2 '
+                 DELIMITED BY SIZE,
+                     'for key:' DELIMITED BY SIZE,
+                     HV-CUSTOMER-SORTCODE DELIMITED BY SIZE,
+                     HV-CUSTOMER-NUMBER DELIMITED BY SIZE,
+                     ' SQLCODE=' DELIMITED BY SIZE,
+                     SQLCODE-DISPLAY DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                   COMMAREA(ABNDINFO-REC)
+                   END-EXEC
+
+              EXEC CICS ABEND
+                   ABCODE('CRC2')
+                   END-EXEC
+
+           END-IF.
+
+       CCD999.
+           EXIT.
+
+
+       WRITE-PROCTRAN-CUST SECTION.
+       WPC010.
+      *
+      *    Record the CUSTOMER creation on PROCTRAN
+      *
+           PERFORM WRITE-PROCTRAN-CUST-DB2.
+       WPC999.
+           EXIT.
+
+
+       GET-PROCTRAN-REF SECTION.
+       GPR010.
+      *
+      *    Use the CICS Named Counter Server to hand out a PROCTRAN
+      *    reference that is unique across every region in the
+      *    sysplex, not just this one - EIBTASKN only guarantees
+      *    uniqueness within the region that generated it.
+      *
+           EXEC CICS GET COUNTER(NCS-PROCTRAN-REF-NAME)
+                VALUE(NCS-PROCTRAN-REF-VALUE)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+                END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+      *
+      *       Database error - set up abend info
+      *
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP TO ABND-RESPCODE
+              MOVE EIBRESP2 TO ABND-RESP2CODE
+
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                   END-EXEC
+
+              MOVE EIBTASKN TO ABND-TASKNO-KEY
+              MOVE EIBTRNID TO ABND-TRANID
+
+              PERFORM POPULATE-TIME-DATE
+
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                 INTO ABND-TIME
+              END-STRING
+
+              MOVE WS-U-TIME TO ABND-UTIME-KEY
+              MOVE 'CRC3' TO ABND-CODE
+
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                   END-EXEC
+
+              STRING 'GPR010 - Unable to GET COUNTER for PROCTRAN ref'
+                 DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                   COMMAREA(ABNDINFO-REC)
+                   END-EXEC
+
+              EXEC CICS ABEND
+                   ABCODE('CRC3')
+                   END-EXEC
+
+           END-IF.
+
+           MOVE NCS-PROCTRAN-REF-VALUE TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+       GPR999.
+           EXIT.
+
+
+       WRITE-PROCTRAN-CUST-DB2 SECTION.
+       WPCD010.
+
+           INITIALIZE HOST-PROCTRAN-ROW.
+           INITIALIZE WS-EIBTASKN12.
+
+           MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
+           MOVE HV-CUSTOMER-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE ZEROS TO HV-PROCTRAN-ACC-NUMBER.
+           PERFORM GET-PROCTRAN-REF.
+
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+           MOVE WS-TIME-NOW TO HV-PROCTRAN-TIME.
+
+           MOVE HV-CUSTOMER-SORTCODE TO HV-PROCTRAN-DESC(1:6).
+           MOVE HV-CUSTOMER-NUMBER TO HV-PROCTRAN-DESC(7:10).
+           STRING HV-CUSTOMER-FIRST-NAME DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  HV-CUSTOMER-LAST-NAME DELIMITED BY '  '
+              INTO HV-PROCTRAN-DESC(17:60)
+           END-STRING.
+
+           MOVE 'OCC' TO HV-PROCTRAN-TYPE.
+           MOVE ZEROS TO HV-PROCTRAN-AMOUNT.
+
+           DISPLAY 'CRECUST: Inserting PROCTRAN record'
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT
+                     )
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'CRECUST: INSERT PROCTRAN SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+      *
+      *       Preserve the RESP and RESP2, then set up the
+      *       standard ABEND info before getting the applid,
+      *       date/time etc. and linking to the Abend Handler
+      *       program.
+      *
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP TO ABND-RESPCODE
+              MOVE EIBRESP2 TO ABND-RESP2CODE
+
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                   END-EXEC
+
+              MOVE EIBTASKN TO ABND-TASKNO-KEY
+              MOVE EIBTRNID TO ABND-TRANID
+
+              PERFORM POPULATE-TIME-DATE
+
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                 INTO ABND-TIME
+              END-STRING
+
+              MOVE WS-U-TIME TO ABND-UTIME-KEY
+              MOVE 'CWPT' TO ABND-CODE
+
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                   END-EXEC
+
+              MOVE SQLCODE-DISPLAY TO ABND-SQLCODE
+
+              STRING 'WPCD010 - Unable to WRITE to PROCTRAN DB2 '
+                 DELIMITED BY SIZE,
+                     'datastore for new customer' DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                   COMMAREA(ABNDINFO-REC)
+                   END-EXEC
+
+              EXEC CICS ABEND
+                   ABCODE('CWPT')
+                   NODUMP
+                   END-EXEC
+
+           END-IF.
+
+       WPCD999.
+           EXIT.
+
+
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           GOBACK.
+
+       GMOFH999.
+           EXIT.
+
+
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-U-TIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-U-TIME)
+                DDMMYYYY(WS-ORIG-DATE)
+                TIME(WS-TIME-NOW)
+                DATESEP('.')
+                END-EXEC.
+
+           MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
+
+       PTD999.
+           EXIT.
