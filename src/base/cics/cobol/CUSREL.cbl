@@ -0,0 +1,309 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program adds or removes a joint-account/household
+      * relationship between two existing customers, recorded in the
+      * CUSTOMER_RELATIONSHIP table (see CUSTRDB2).
+      *
+      * Both customers named in the commarea must already exist as
+      * CUSTOMER rows - this program does not create customers, it
+      * only links two that CRECUST has already onboarded. A
+      * relationship is stored once, customer 1 to customer 2, but
+      * COMM-RELN-ACTION 'D' removes it regardless of which customer
+      * was passed as which, so a caller does not need to remember
+      * the order it was added in.
+      *
+      * If there is any kind of DB2 problem then an appropriate
+      * message is displayed and the failure is reported back in the
+      * commarea, the same way CRECUST and DELCUS report DB2 failures.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSREL.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+      * CUSTOMER DB2 copybook - used to confirm both customers exist
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+       01 HV-CHECK-SORTCODE              PIC X(6).
+       01 HV-CHECK-NUMBER                PIC X(10).
+       01 HV-CHECK-COUNT                 PIC S9(9) COMP.
+       01 WS-CUST-FOUND                  PIC X     VALUE 'N'.
+          88 CUST-FOUND                  VALUE 'Y'.
+       01 WS-RELN-FOUND                  PIC X     VALUE 'N'.
+          88 RELN-FOUND                  VALUE 'Y'.
+
+      * CUSTOMER_RELATIONSHIP DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTRDB2
+           END-EXEC.
+
+      * CUSTOMER_RELATIONSHIP host variables for DB2
+       01 HOST-RELN-ROW.
+          03 HV-RELN-SORTCODE1           PIC X(6).
+          03 HV-RELN-NUMBER1             PIC X(10).
+          03 HV-RELN-SORTCODE2           PIC X(6).
+          03 HV-RELN-NUMBER2             PIC X(10).
+          03 HV-RELN-TYPE                PIC X(10).
+          03 HV-RELN-CREATED-DATE        PIC S9(9) COMP.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 SQLCODE-DISPLAY                PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 WS-U-TIME                      PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                   PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-MM             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-YYYY           PIC 9999.
+       01 WS-TIME-NOW                    PIC 9(6).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY CUSREL.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       P010.
+
+           MOVE 'N' TO COMM-RELN-SUCCESS.
+           MOVE ' ' TO COMM-RELN-FAIL-CD.
+
+           IF COMM-RELN-SORTCODE1 = ZERO OR COMM-RELN-NUMBER1 = ZERO
+              OR COMM-RELN-SORTCODE2 = ZERO OR COMM-RELN-NUMBER2 = ZERO
+              MOVE '1' TO COMM-RELN-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF COMM-RELN-SORTCODE1 = COMM-RELN-SORTCODE2
+              AND COMM-RELN-NUMBER1 = COMM-RELN-NUMBER2
+              MOVE '2' TO COMM-RELN-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN RELN-ACTION-ADD
+                 PERFORM ADD-RELATIONSHIP
+              WHEN RELN-ACTION-DELETE
+                 PERFORM DELETE-RELATIONSHIP
+              WHEN OTHER
+                 MOVE '3' TO COMM-RELN-FAIL-CD
+           END-EVALUATE.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       P999.
+           EXIT.
+
+       ADD-RELATIONSHIP SECTION.
+       AR010.
+
+           IF COMM-RELN-TYPE NOT = 'JOINT' AND NOT = 'HOUSEHOLD'
+              MOVE '4' TO COMM-RELN-FAIL-CD
+              GO TO AR999
+           END-IF.
+
+           MOVE COMM-RELN-SORTCODE1 TO HV-CHECK-SORTCODE.
+           MOVE COMM-RELN-NUMBER1 TO HV-CHECK-NUMBER.
+           PERFORM CHECK-CUSTOMER-EXISTS.
+           IF NOT CUST-FOUND
+              MOVE '5' TO COMM-RELN-FAIL-CD
+              GO TO AR999
+           END-IF.
+
+           MOVE COMM-RELN-SORTCODE2 TO HV-CHECK-SORTCODE.
+           MOVE COMM-RELN-NUMBER2 TO HV-CHECK-NUMBER.
+           PERFORM CHECK-CUSTOMER-EXISTS.
+           IF NOT CUST-FOUND
+              MOVE '5' TO COMM-RELN-FAIL-CD
+              GO TO AR999
+           END-IF.
+
+           PERFORM CHECK-RELATIONSHIP-EXISTS.
+           IF RELN-FOUND
+              MOVE '9' TO COMM-RELN-FAIL-CD
+              GO TO AR999
+           END-IF.
+
+           PERFORM POPULATE-TODAYS-DATE.
+
+           MOVE COMM-RELN-SORTCODE1 TO HV-RELN-SORTCODE1.
+           MOVE COMM-RELN-NUMBER1 TO HV-RELN-NUMBER1.
+           MOVE COMM-RELN-SORTCODE2 TO HV-RELN-SORTCODE2.
+           MOVE COMM-RELN-NUMBER2 TO HV-RELN-NUMBER2.
+           MOVE COMM-RELN-TYPE TO HV-RELN-TYPE.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_RELATIONSHIP
+                     ( CUSTOMER_RELN_SORTCODE1,
+                       CUSTOMER_RELN_NUMBER1,
+                       CUSTOMER_RELN_SORTCODE2,
+                       CUSTOMER_RELN_NUMBER2,
+                       CUSTOMER_RELN_TYPE,
+                       CUSTOMER_RELN_CREATED_DATE
+                     )
+              VALUES
+                     ( :HV-RELN-SORTCODE1,
+                       :HV-RELN-NUMBER1,
+                       :HV-RELN-SORTCODE2,
+                       :HV-RELN-NUMBER2,
+                       :HV-RELN-TYPE,
+                       :HV-RELN-CREATED-DATE
+                     )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CUSREL - INSERT CUSTOMER_RELATIONSHIP failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+              MOVE '6' TO COMM-RELN-FAIL-CD
+              GO TO AR999
+           END-IF.
+
+           MOVE 'Y' TO COMM-RELN-SUCCESS.
+
+       AR999.
+           EXIT.
+
+       DELETE-RELATIONSHIP SECTION.
+       DR010.
+
+           EXEC SQL
+              DELETE FROM CUSTOMER_RELATIONSHIP
+               WHERE (CUSTOMER_RELN_SORTCODE1 = :COMM-RELN-SORTCODE1
+                 AND  CUSTOMER_RELN_NUMBER1   = :COMM-RELN-NUMBER1
+                 AND  CUSTOMER_RELN_SORTCODE2 = :COMM-RELN-SORTCODE2
+                 AND  CUSTOMER_RELN_NUMBER2   = :COMM-RELN-NUMBER2)
+                  OR (CUSTOMER_RELN_SORTCODE1 = :COMM-RELN-SORTCODE2
+                 AND  CUSTOMER_RELN_NUMBER1   = :COMM-RELN-NUMBER2
+                 AND  CUSTOMER_RELN_SORTCODE2 = :COMM-RELN-SORTCODE1
+                 AND  CUSTOMER_RELN_NUMBER2   = :COMM-RELN-NUMBER1)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CUSREL - DELETE CUSTOMER_RELATIONSHIP failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+              MOVE '7' TO COMM-RELN-FAIL-CD
+              GO TO DR999
+           END-IF.
+
+           IF SQLERRD(3) = 0
+              MOVE '8' TO COMM-RELN-FAIL-CD
+              GO TO DR999
+           END-IF.
+
+           MOVE 'Y' TO COMM-RELN-SUCCESS.
+
+       DR999.
+           EXIT.
+
+       CHECK-RELATIONSHIP-EXISTS SECTION.
+       CRE010.
+      *
+      *    A relationship between the same two customers can be
+      *    stored either way round, so look both up before the
+      *    INSERT - CUSTRDB2 has no unique constraint to stop a
+      *    repeated ADD request creating duplicate rows.
+      *
+           MOVE 'N' TO WS-RELN-FOUND.
+           MOVE 0 TO HV-CHECK-COUNT.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :HV-CHECK-COUNT
+                FROM CUSTOMER_RELATIONSHIP
+               WHERE (CUSTOMER_RELN_SORTCODE1 = :COMM-RELN-SORTCODE1
+                 AND  CUSTOMER_RELN_NUMBER1   = :COMM-RELN-NUMBER1
+                 AND  CUSTOMER_RELN_SORTCODE2 = :COMM-RELN-SORTCODE2
+                 AND  CUSTOMER_RELN_NUMBER2   = :COMM-RELN-NUMBER2)
+                  OR (CUSTOMER_RELN_SORTCODE1 = :COMM-RELN-SORTCODE2
+                 AND  CUSTOMER_RELN_NUMBER1   = :COMM-RELN-NUMBER2
+                 AND  CUSTOMER_RELN_SORTCODE2 = :COMM-RELN-SORTCODE1
+                 AND  CUSTOMER_RELN_NUMBER2   = :COMM-RELN-NUMBER1)
+           END-EXEC.
+
+           IF SQLCODE = 0 AND HV-CHECK-COUNT > 0
+              MOVE 'Y' TO WS-RELN-FOUND
+           END-IF.
+
+       CRE999.
+           EXIT.
+
+       CHECK-CUSTOMER-EXISTS SECTION.
+       CCE010.
+
+           MOVE 'N' TO WS-CUST-FOUND.
+           MOVE 0 TO HV-CHECK-COUNT.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :HV-CHECK-COUNT
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CHECK-SORTCODE
+                 AND CUSTOMER_NUMBER = :HV-CHECK-NUMBER
+           END-EXEC.
+
+           IF SQLCODE = 0 AND HV-CHECK-COUNT > 0
+              MOVE 'Y' TO WS-CUST-FOUND
+           END-IF.
+
+       CCE999.
+           EXIT.
+
+       POPULATE-TODAYS-DATE SECTION.
+       PTD010.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-U-TIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-U-TIME)
+                DDMMYYYY(WS-ORIG-DATE)
+                TIME(WS-TIME-NOW)
+                DATESEP('.')
+                END-EXEC.
+
+           COMPUTE HV-RELN-CREATED-DATE =
+              (WS-ORIG-DATE-YYYY * 10000) +
+              (WS-ORIG-DATE-MM * 100) +
+              WS-ORIG-DATE-DD.
+
+       PTD999.
+           EXIT.
+
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           GOBACK.
+
+       GMOFH999.
+           EXIT.
