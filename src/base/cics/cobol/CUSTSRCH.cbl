@@ -0,0 +1,323 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program takes an incoming sort code plus a partial last
+      * name and/or postcode and returns the customers on DB2 that
+      * match, for the cases where the caller does not already know
+      * the CUSTOMER-NUMBER (unlike INQCUST, which requires it).
+      *
+      * Matching is a case-sensitive prefix match on last name and/or
+      * postcode - at least one of the two must be supplied. Results
+      * are returned a page (up to 20 customers) at a time, in the
+      * same COMM-SEARCH-START / COMM-SEARCH-MORE style that INQACCCU
+      * uses for paging a customer's accounts.
+      *
+      * A DB2 problem while searching is treated as "no more matches"
+      * rather than an abend, since a failed enquiry is not something
+      * that leaves any data out of step - the caller simply gets back
+      * whatever was already found.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSRCH.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY SORTCODE.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-POSTCODE       PIC X(10).
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+      * CUSTOMER_ACCESS_LOG DB2 copybook
+           EXEC SQL
+              INCLUDE ACCLGDB2
+           END-EXEC.
+
+      * CUSTOMER_ACCESS_LOG host variables for DB2
+       01 HOST-ACCESS-LOG-ROW.
+          03 HV-ACCLOG-SORTCODE         PIC X(6).
+          03 HV-ACCLOG-NUMBER           PIC X(10).
+          03 HV-ACCLOG-PROGRAM          PIC X(8).
+          03 HV-ACCLOG-ACCESS-TYPE      PIC X(10).
+          03 HV-ACCLOG-OPERATOR         PIC X(3).
+          03 HV-ACCLOG-DATE             PIC X(10).
+          03 HV-ACCLOG-TIME             PIC X(8).
+          03 HV-ACCLOG-TASKNO           PIC 9(7).
+
+       01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-TIME-DATA.
+           03 WS-TIME-NOW               PIC 9(6).
+
+       01 WS-SEARCH-LAST-NAME-LIKE      PIC X(51).
+       01 WS-SEARCH-POSTCODE-LIKE       PIC X(11).
+       01 WS-SEARCH-START-NUM           PIC S9(9) COMP.
+       01 WS-SEARCH-INDEX               PIC 9(2)  VALUE 0.
+       01 WS-CURSOR-OPEN                PIC X     VALUE 'N'.
+          88 CURSOR-IS-OPEN             VALUE 'Y'.
+
+           EXEC SQL
+              DECLARE CUSTSRCH-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_NUMBER, CUSTOMER_FIRST_NAME,
+                        CUSTOMER_LAST_NAME, CUSTOMER_POSTCODE
+                   FROM CUSTOMER
+                  WHERE CUSTOMER_SORTCODE = :SORTCODE
+                    AND CUSTOMER_NUMBER > :WS-SEARCH-START-NUM
+                    AND CUSTOMER_LAST_NAME LIKE :WS-SEARCH-LAST-NAME-LIKE
+                    AND CUSTOMER_POSTCODE LIKE :WS-SEARCH-POSTCODE-LIKE
+                  ORDER BY CUSTOMER_NUMBER
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY CUSTSRCH.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       P010.
+
+           DISPLAY 'CUSTSRCH: Starting customer search'
+
+           MOVE 'N' TO COMM-SEARCH-SUCCESS
+           MOVE ' ' TO COMM-SEARCH-FAIL-CD
+           MOVE 'N' TO COMM-SEARCH-MORE
+           MOVE 0 TO COMM-SEARCH-COUNT.
+
+           IF COMM-SEARCH-LAST-NAME = SPACES
+              AND COMM-SEARCH-POSTCODE = SPACES
+              MOVE 'C' TO COMM-SEARCH-FAIL-CD
+              DISPLAY 'CUSTSRCH: No search criteria supplied'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           MOVE COMM-SEARCH-SORTCODE TO SORTCODE.
+
+           PERFORM SEARCH-CUSTOMERS-DB2.
+
+           MOVE 'Y' TO COMM-SEARCH-SUCCESS.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       P999.
+           EXIT.
+
+
+       SEARCH-CUSTOMERS-DB2 SECTION.
+       SCD010.
+      *
+      *    A blank search field matches everything - only build a
+      *    real LIKE wildcard for the fields the caller actually
+      *    supplied.
+      *
+           IF COMM-SEARCH-LAST-NAME = SPACES
+              MOVE '%' TO WS-SEARCH-LAST-NAME-LIKE
+           ELSE
+              STRING COMM-SEARCH-LAST-NAME DELIMITED BY '  '
+                     '%' DELIMITED BY SIZE
+                 INTO WS-SEARCH-LAST-NAME-LIKE
+              END-STRING
+           END-IF.
+
+           IF COMM-SEARCH-POSTCODE = SPACES
+              MOVE '%' TO WS-SEARCH-POSTCODE-LIKE
+           ELSE
+              STRING COMM-SEARCH-POSTCODE DELIMITED BY '  '
+                     '%' DELIMITED BY SIZE
+                 INTO WS-SEARCH-POSTCODE-LIKE
+              END-STRING
+           END-IF.
+
+           MOVE COMM-SEARCH-START TO WS-SEARCH-START-NUM.
+           MOVE 0 TO WS-SEARCH-INDEX.
+
+           EXEC SQL
+              OPEN CUSTSRCH-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CUSTSRCH: Unable to OPEN CUSTSRCH-CURSOR, '
+                      'SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'N' TO COMM-SEARCH-MORE
+              GO TO SCD999
+           END-IF.
+
+           MOVE 'Y' TO WS-CURSOR-OPEN.
+
+      *
+      *    Fetch one row past the page size as a forward peek - only
+      *    the first 20 are stored, but a successful 21st fetch is
+      *    what actually tells the caller there is another page,
+      *    rather than assuming there is just because the 20th fetch
+      *    happened to land on the last row in the result set.
+      *
+           PERFORM FETCH-NEXT-MATCH
+              UNTIL SQLCODE NOT = 0
+                 OR WS-SEARCH-INDEX > 20.
+
+           IF WS-SEARCH-INDEX > 20
+              MOVE 'Y' TO COMM-SEARCH-MORE
+              MOVE 20 TO WS-SEARCH-INDEX
+           ELSE
+              MOVE 'N' TO COMM-SEARCH-MORE
+           END-IF.
+
+           MOVE WS-SEARCH-INDEX TO COMM-SEARCH-COUNT.
+
+           EXEC SQL
+              CLOSE CUSTSRCH-CURSOR
+           END-EXEC.
+
+           MOVE 'N' TO WS-CURSOR-OPEN.
+
+       SCD999.
+           EXIT.
+
+
+       FETCH-NEXT-MATCH SECTION.
+       FNM010.
+           EXEC SQL
+              FETCH CUSTSRCH-CURSOR
+                INTO :HV-CUSTOMER-NUMBER, :HV-CUSTOMER-FIRST-NAME,
+                     :HV-CUSTOMER-LAST-NAME, :HV-CUSTOMER-POSTCODE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-SEARCH-INDEX
+              IF WS-SEARCH-INDEX <= 20
+                 MOVE HV-CUSTOMER-NUMBER
+                    TO COMM-SEARCH-CUSTNO (WS-SEARCH-INDEX)
+                 MOVE HV-CUSTOMER-FIRST-NAME
+                    TO COMM-SEARCH-FIRST-NAME (WS-SEARCH-INDEX)
+                 MOVE HV-CUSTOMER-LAST-NAME
+                    TO COMM-SEARCH-LAST-NAME-OUT (WS-SEARCH-INDEX)
+                 MOVE HV-CUSTOMER-POSTCODE
+                    TO COMM-SEARCH-PCODE-OUT (WS-SEARCH-INDEX)
+                 MOVE HV-CUSTOMER-NUMBER TO COMM-SEARCH-START
+                 PERFORM WRITE-ACCESS-LOG-LIST
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 100
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'CUSTSRCH: FETCH failed, SQLCODE='
+                         SQLCODE-DISPLAY
+              END-IF
+           END-IF.
+
+       FNM999.
+           EXIT.
+
+
+       WRITE-ACCESS-LOG-LIST SECTION.
+       WALL010.
+      *
+      *    Log each customer this search turns up against
+      *    CUSTOMER_ACCESS_LOG - a search hit discloses that
+      *    customer's name and postcode just as INQCUST's own
+      *    single-customer and list-mode inquiries do, so it belongs
+      *    in the same subject-access trail.
+      *
+           MOVE SORTCODE TO HV-ACCLOG-SORTCODE.
+           MOVE HV-CUSTOMER-NUMBER TO HV-ACCLOG-NUMBER.
+           MOVE 'CUSTSRCH' TO HV-ACCLOG-PROGRAM.
+           MOVE 'SEARCH' TO HV-ACCLOG-ACCESS-TYPE.
+           MOVE EIBOPID TO HV-ACCLOG-OPERATOR.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-ACCLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-ACCLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-ACCLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_ACCESS_LOG
+                 ( CUSTOMER_ACCESS_LOG_SORTCODE,
+                   CUSTOMER_ACCESS_LOG_NUMBER,
+                   CUSTOMER_ACCESS_LOG_PROGRAM,
+                   CUSTOMER_ACCESS_LOG_ACCESS_TYPE,
+                   CUSTOMER_ACCESS_LOG_OPERATOR,
+                   CUSTOMER_ACCESS_LOG_DATE,
+                   CUSTOMER_ACCESS_LOG_TIME,
+                   CUSTOMER_ACCESS_LOG_TASKNO )
+                 VALUES
+                 ( :HV-ACCLOG-SORTCODE,
+                   :HV-ACCLOG-NUMBER,
+                   :HV-ACCLOG-PROGRAM,
+                   :HV-ACCLOG-ACCESS-TYPE,
+                   :HV-ACCLOG-OPERATOR,
+                   :HV-ACCLOG-DATE,
+                   :HV-ACCLOG-TIME,
+                   :HV-ACCLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CUSTSRCH - CUSTOMER_ACCESS_LOG insert failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       WALL999.
+           EXIT.
+
+
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+
+       PTD999.
+           EXIT.
+
+
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           GOBACK.
+
+       GMOFH999.
+           EXIT.
