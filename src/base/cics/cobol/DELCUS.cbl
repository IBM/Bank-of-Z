@@ -54,6 +54,11 @@
               INCLUDE CUSTDB2
            END-EXEC.
 
+      * CUSTOMER_ARCHIVE DB2 copybook - soft-delete/tombstone table
+           EXEC SQL
+              INCLUDE CUSTARC
+           END-EXEC.
+
       * CUSTOMER host variables for DB2
        01 HOST-CUSTOMER-ROW.
           03 HV-CUSTOMER-EYECATCHER     PIC X(4).
@@ -74,6 +79,31 @@
           03 HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
           03 HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
           03 HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+          03 HV-CUSTOMER-MKTG-CONSENT   PIC X(1).
+          03 HV-CUSTOMER-CONTACT-CHNL   PIC X(10).
+          03 HV-CUSTOMER-RISK-RATING    PIC X(10).
+          03 HV-CUSTOMER-RISK-RVW-DATE  PIC S9(9) COMP.
+          03 HV-CUSTOMER-MAIL-ADDR-IND  PIC X(1).
+          03 HV-CUSTOMER-MAIL-LINE1     PIC X(50).
+          03 HV-CUSTOMER-MAIL-LINE2     PIC X(50).
+          03 HV-CUSTOMER-MAIL-CITY      PIC X(50).
+          03 HV-CUSTOMER-MAIL-POSTCD    PIC X(10).
+          03 HV-CUSTOMER-MAIL-CNTRY     PIC X(50).
+          03 HV-CUSTOMER-EMPLOYER-NM    PIC X(50).
+          03 HV-CUSTOMER-OCCUPATION     PIC X(50).
+          03 HV-CUSTOMER-INCOME-BAND    PIC X(10).
+          03 HV-CUSTOMER-TAX-ID         PIC X(13).
+          03 HV-CUSTOMER-PREF-LANG      PIC X(02).
+          03 HV-CUSTOMER-LOC-CORR       PIC X.
+
+      * CUSTOMER_ARCHIVE host variables for DB2 - the archive row
+      * shares the CUSTOMER columns above, plus these three.
+       01 HOST-CUSTOMER-ARCHIVE-ROW.
+          03 HV-ARCHIVE-DELETED-DATE    PIC X(10).
+          03 HV-ARCHIVE-DELETED-TIME    PIC X(8).
+          03 HV-ARCHIVE-REASON          PIC X.
+             88 ARCHIVE-REASON-DELETED  VALUE 'D'.
+             88 ARCHIVE-REASON-GDPR     VALUE 'A'.
 
       * PROCTRAN DB2 copybook
            EXEC SQL
@@ -89,9 +119,40 @@
           03 HV-PROCTRAN-TIME           PIC X(6).
           03 HV-PROCTRAN-REF            PIC X(12).
           03 HV-PROCTRAN-TYPE           PIC X(3).
-          03 HV-PROCTRAN-DESC           PIC X(40).
+          03 HV-PROCTRAN-DESC           PIC X(90).
           03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
 
+      * FAILURE_LOG DB2 copybook
+           EXEC SQL
+              INCLUDE FAILLGDB2
+           END-EXEC.
+
+      * FAILURE_LOG host variables for DB2
+       01 HOST-FAILURE-LOG-ROW.
+          03 HV-FAILLOG-SORTCODE        PIC X(6).
+          03 HV-FAILLOG-NUMBER          PIC X(10).
+          03 HV-FAILLOG-PROGRAM         PIC X(8).
+          03 HV-FAILLOG-FAIL-CODE       PIC X.
+          03 HV-FAILLOG-DATE            PIC X(10).
+          03 HV-FAILLOG-TIME            PIC X(8).
+          03 HV-FAILLOG-TASKNO          PIC 9(7).
+
+      * CUSTOMER_ACCESS_LOG DB2 copybook
+           EXEC SQL
+              INCLUDE ACCLGDB2
+           END-EXEC.
+
+      * CUSTOMER_ACCESS_LOG host variables for DB2
+       01 HOST-ACCESS-LOG-ROW.
+          03 HV-ACCLOG-SORTCODE         PIC X(6).
+          03 HV-ACCLOG-NUMBER           PIC X(10).
+          03 HV-ACCLOG-PROGRAM          PIC X(8).
+          03 HV-ACCLOG-ACCESS-TYPE      PIC X(10).
+          03 HV-ACCLOG-OPERATOR         PIC X(3).
+          03 HV-ACCLOG-DATE             PIC X(10).
+          03 HV-ACCLOG-TIME             PIC X(8).
+          03 HV-ACCLOG-TASKNO           PIC 9(7).
+
       * Pull in the SQL COMMAREA
            EXEC SQL
           INCLUDE SQLCA
@@ -151,6 +212,12 @@
 
        01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
 
+      *
+      * PROCTRAN NCS definitions - used to obtain a PROCTRAN
+      * reference number that is unique across every region.
+      *
+       COPY NCSPROC.
+
        01 WS-CNT                        PIC S9(4) COMP
                                                       VALUE 0.
 
@@ -313,37 +380,36 @@
                       INQCUST-INQ-FAIL-CD
               MOVE 'N' TO COMM-DEL-SUCCESS
               MOVE INQCUST-INQ-FAIL-CD TO COMM-DEL-FAIL-CD
+              PERFORM WRITE-FAILURE-LOG
               EXEC CICS RETURN
                    END-EXEC
            END-IF.
 
-           DISPLAY 'DELCUS: Getting customer accounts'
-           PERFORM GET-ACCOUNTS
       *
-      *          If there are related accounts found then delete
-      *          them.
+      *    A GDPR anonymize request leaves the accounts (and their
+      *    transaction history) alone - only the CUSTOMER row's
+      *    personal data is scrubbed. A normal delete request removes
+      *    the accounts as before.
       *
-           DISPLAY 'DELCUS: Number of accounts found='
-                   NUMBER-OF-ACCOUNTS
-
-           IF NUMBER-OF-ACCOUNTS > 0
-              DISPLAY 'DELCUS: Deleting '
-                      NUMBER-OF-ACCOUNTS
-                      ' account(s)'
-              PERFORM DELETE-ACCOUNTS
+           IF DELETE-MODE-ANONYMIZE OF DFHCOMMAREA
+              DISPLAY 'DELCUS: GDPR anonymize requested - '
+                      'accounts left untouched'
            ELSE
-              DISPLAY 'DELCUS: No accounts to delete'
+              DISPLAY 'DELCUS: Getting and deleting customer accounts'
+              PERFORM PROCESS-ALL-ACCOUNTS
            END-IF
 
       *
       *    Having deleted the accounts and written the
       *    details to the PROCTRAN datastore, if we haven't abended
-      *    then we must go on to delete the CUSTOMER record
+      *    then we must go on to delete (or anonymize) the CUSTOMER
+      *    record
       *
 
-           DISPLAY 'DELCUS: Deleting customer record from DB2'
+           DISPLAY 'DELCUS: Removing customer record from DB2'
            PERFORM DEL-CUST-DB2
 
+           PERFORM WRITE-ACCESS-LOG
 
            MOVE 'Y' TO COMM-DEL-SUCCESS.
            MOVE ' ' TO COMM-DEL-FAIL-CD.
@@ -354,6 +420,65 @@
            EXIT.
 
 
+       PROCESS-ALL-ACCOUNTS SECTION.
+       PAA010.
+      *
+      *    Retrieve and delete the customer's accounts a page at a
+      *    time, so a customer with more than the old single-page
+      *    limit of 20 accounts doesn't get any of them left behind.
+      *
+      *    COMM-DEL-RESTART-ACCNO lets a transaction that abended
+      *    part-way through a large deletion be redriven without
+      *    reprocessing the accounts already committed - the caller
+      *    passes back the value COMM-DEL-RESTART-ACCNO was left at,
+      *    or zero to start from the beginning.
+      *
+           MOVE COMM-DEL-RESTART-ACCNO OF DFHCOMMAREA
+              TO COMM-ACCNO-START OF INQACCCU-COMMAREA.
+           SET MORE-ACCOUNTS-FOLLOW OF INQACCCU-COMMAREA TO TRUE.
+
+           PERFORM PROCESS-ACCOUNT-PAGE
+              UNTIL NO-MORE-ACCOUNTS OF INQACCCU-COMMAREA.
+
+           MOVE ZERO TO COMM-DEL-RESTART-ACCNO OF DFHCOMMAREA.
+
+       PAA999.
+           EXIT.
+
+
+       PROCESS-ACCOUNT-PAGE SECTION.
+       PAP010.
+
+           PERFORM GET-ACCOUNTS
+
+      D    DISPLAY 'DELCUS: Number of accounts found this page='
+      D            NUMBER-OF-ACCOUNTS
+
+           IF NUMBER-OF-ACCOUNTS > 0
+      D       DISPLAY 'DELCUS: Deleting '
+      D               NUMBER-OF-ACCOUNTS
+      D               ' account(s)'
+              PERFORM DELETE-ACCOUNTS
+              MOVE COMM-ACCNO(NUMBER-OF-ACCOUNTS)
+                 TO COMM-ACCNO-START OF INQACCCU-COMMAREA
+      *
+      *          Commit this page's deletions and record how far we
+      *          got, so an abend after this point can be restarted
+      *          from here rather than from the beginning.
+      *
+              EXEC CICS SYNCPOINT
+                   END-EXEC
+              MOVE COMM-ACCNO-START OF INQACCCU-COMMAREA
+                 TO COMM-DEL-RESTART-ACCNO OF DFHCOMMAREA
+           ELSE
+              DISPLAY 'DELCUS: No accounts to delete'
+              SET NO-MORE-ACCOUNTS OF INQACCCU-COMMAREA TO TRUE
+           END-IF.
+
+       PAP999.
+           EXIT.
+
+
        DELETE-ACCOUNTS SECTION.
        DA010.
 
@@ -365,12 +490,12 @@
            DISPLAY 'DELCUS: DELETE-ACCOUNTS section entered'
            PERFORM VARYING WS-INDEX FROM 1 BY 1
               UNTIL WS-INDEX > NUMBER-OF-ACCOUNTS
-                   DISPLAY 'DELCUS: Deleting account '
-                           WS-INDEX
-                           ' of '
-                           NUMBER-OF-ACCOUNTS
-                   DISPLAY 'DELCUS: Account number='
-                           COMM-ACCNO(WS-INDEX)
+      D            DISPLAY 'DELCUS: Deleting account '
+      D                    WS-INDEX
+      D                    ' of '
+      D                    NUMBER-OF-ACCOUNTS
+      D            DISPLAY 'DELCUS: Account number='
+      D                    COMM-ACCNO(WS-INDEX)
 
                    INITIALIZE DELACC-COMMAREA
                    MOVE WS-APPLID TO DELACC-COMM-APPLID
@@ -380,8 +505,8 @@
                         COMMAREA(DELACC-COMMAREA)
                         END-EXEC
 
-                   DISPLAY 'DELCUS: DELACC returned, success='
-                           DELACC-COMM-DEL-SUCCESS
+      D            DISPLAY 'DELCUS: DELACC returned, success='
+      D                    DELACC-COMM-DEL-SUCCESS
 
            END-PERFORM.
 
@@ -412,8 +537,8 @@
                 SYNCONRETURN
                 END-EXEC.
 
-           DISPLAY 'DELCUS: INQACCCU returned, accounts found='
-                   NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
+      D    DISPLAY 'DELCUS: INQACCCU returned, accounts found='
+      D            NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
 
        GAC999.
            EXIT.
@@ -457,7 +582,23 @@
                      CUSTOMER_STATUS,
                      CUSTOMER_CREATED_DATE,
                      CUSTOMER_CREDIT_SCORE,
-                     CUSTOMER_CS_REVIEW_DATE
+                     CUSTOMER_CS_REVIEW_DATE,
+                     CUSTOMER_MARKETING_CONSENT,
+                     CUSTOMER_CONTACT_CHANNEL,
+                     CUSTOMER_RISK_RATING,
+                     CUSTOMER_RISK_REVIEW_DATE,
+                     CUSTOMER_MAIL_ADDR_IND,
+                     CUSTOMER_MAIL_ADDR_LINE1,
+                     CUSTOMER_MAIL_ADDR_LINE2,
+                     CUSTOMER_MAIL_CITY,
+                     CUSTOMER_MAIL_POSTCODE,
+                     CUSTOMER_MAIL_COUNTRY,
+                     CUSTOMER_EMPLOYER_NAME,
+                     CUSTOMER_OCCUPATION,
+                     CUSTOMER_INCOME_BAND,
+                     CUSTOMER_TAX_ID,
+                     CUSTOMER_PREF_LANGUAGE,
+                     CUSTOMER_LOCALIZED_CORR
                 INTO :HV-CUSTOMER-EYECATCHER,
                      :HV-CUSTOMER-SORTCODE,
                      :HV-CUSTOMER-NUMBER,
@@ -475,7 +616,23 @@
                      :HV-CUSTOMER-STATUS,
                      :HV-CUSTOMER-CREATE-DATE,
                      :HV-CUSTOMER-CREDIT-SCORE,
-                     :HV-CUSTOMER-CS-REVIEW-DATE
+                     :HV-CUSTOMER-CS-REVIEW-DATE,
+                     :HV-CUSTOMER-MKTG-CONSENT,
+                     :HV-CUSTOMER-CONTACT-CHNL,
+                     :HV-CUSTOMER-RISK-RATING,
+                     :HV-CUSTOMER-RISK-RVW-DATE,
+                     :HV-CUSTOMER-MAIL-ADDR-IND,
+                     :HV-CUSTOMER-MAIL-LINE1,
+                     :HV-CUSTOMER-MAIL-LINE2,
+                     :HV-CUSTOMER-MAIL-CITY,
+                     :HV-CUSTOMER-MAIL-POSTCD,
+                     :HV-CUSTOMER-MAIL-CNTRY,
+                     :HV-CUSTOMER-EMPLOYER-NM,
+                     :HV-CUSTOMER-OCCUPATION,
+                     :HV-CUSTOMER-INCOME-BAND,
+                     :HV-CUSTOMER-TAX-ID,
+                     :HV-CUSTOMER-PREF-LANG,
+                     :HV-CUSTOMER-LOC-CORR
                 FROM CUSTOMER
                WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
                  AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
@@ -637,20 +794,270 @@
               OF DFHCOMMAREA TO WS-STOREDC-CS-REVIEW-DATE(7:4).
 
       *
-      *    Now delete the customer from DB2
+      *    A GDPR anonymize request must not carry the customer's
+      *    real name, DOB, e-mail, phone or address forward into
+      *    CUSTOMER_ARCHIVE or PROCTRAN - scrub the working copies
+      *    here the same way the CUSTOMER row itself gets scrubbed
+      *    below, before either downstream record is written.
       *
-           DISPLAY 'DELCUS: Deleting customer from DB2'
+           IF DELETE-MODE-ANONYMIZE OF DFHCOMMAREA
+              MOVE 'REDACTED' TO WS-STOREDC-NAME
+              MOVE 'REDACTED' TO WS-STOREDC-ADDRESS
+              MOVE SPACES TO WS-STOREDC-DATE-OF-BIRTH
+              MOVE SPACES TO HV-CUSTOMER-TITLE
+              MOVE 'REDACTED' TO HV-CUSTOMER-FIRST-NAME
+              MOVE 'REDACTED' TO HV-CUSTOMER-LAST-NAME
+              MOVE SPACES TO HV-CUSTOMER-EMAIL
+              MOVE SPACES TO HV-CUSTOMER-PHONE
+              MOVE 'REDACTED' TO HV-CUSTOMER-ADDR-LINE1
+              MOVE SPACES TO HV-CUSTOMER-ADDR-LINE2
+              MOVE SPACES TO HV-CUSTOMER-CITY
+              MOVE SPACES TO HV-CUSTOMER-POSTCODE
+              MOVE SPACES TO HV-CUSTOMER-COUNTRY
+              MOVE 'INACTIVE' TO HV-CUSTOMER-STATUS
+              MOVE ZEROS TO HV-CUSTOMER-DOB
+              MOVE SPACES TO HV-CUSTOMER-MAIL-LINE1
+              MOVE SPACES TO HV-CUSTOMER-MAIL-LINE2
+              MOVE SPACES TO HV-CUSTOMER-MAIL-CITY
+              MOVE SPACES TO HV-CUSTOMER-MAIL-POSTCD
+              MOVE SPACES TO HV-CUSTOMER-MAIL-CNTRY
+              MOVE SPACES TO HV-CUSTOMER-EMPLOYER-NM
+              MOVE SPACES TO HV-CUSTOMER-OCCUPATION
+              MOVE SPACES TO HV-CUSTOMER-TAX-ID
+              MOVE SPACES TO HV-CUSTOMER-INCOME-BAND
+              MOVE SPACES TO HV-CUSTOMER-PREF-LANG
+              MOVE 'N' TO HV-CUSTOMER-LOC-CORR
+              MOVE 'N' TO HV-CUSTOMER-MKTG-CONSENT
+              MOVE SPACES TO HV-CUSTOMER-CONTACT-CHNL
+           END-IF.
+
+      *
+      *    Before the CUSTOMER row is removed, tombstone it in
+      *    CUSTOMER_ARCHIVE so the deleted customer's details are
+      *    still retrievable for a retention period.
+      *
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-ARCHIVE-DELETED-DATE.
+           STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                  ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                  ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+              INTO HV-ARCHIVE-DELETED-TIME
+           END-STRING.
+           IF DELETE-MODE-ANONYMIZE OF DFHCOMMAREA
+              SET ARCHIVE-REASON-GDPR TO TRUE
+           ELSE
+              SET ARCHIVE-REASON-DELETED TO TRUE
+           END-IF.
+
+           DISPLAY 'DELCUS: Archiving customer before DB2 delete'
            DISPLAY 'DELCUS: Sort code=' HV-CUSTOMER-SORTCODE
            DISPLAY 'DELCUS: Customer number=' HV-CUSTOMER-NUMBER
 
            EXEC SQL
-              DELETE FROM CUSTOMER
-               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
-                 AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+              INSERT INTO CUSTOMER_ARCHIVE
+                     ( CUSTOMER_EYECATCHER,
+                       CUSTOMER_SORTCODE,
+                       CUSTOMER_NUMBER,
+                       CUSTOMER_TITLE,
+                       CUSTOMER_FIRST_NAME,
+                       CUSTOMER_LAST_NAME,
+                       CUSTOMER_EMAIL,
+                       CUSTOMER_DATE_OF_BIRTH,
+                       CUSTOMER_PHONE,
+                       CUSTOMER_ADDR_LINE1,
+                       CUSTOMER_ADDR_LINE2,
+                       CUSTOMER_CITY,
+                       CUSTOMER_POSTCODE,
+                       CUSTOMER_COUNTRY,
+                       CUSTOMER_STATUS,
+                       CUSTOMER_CREATED_DATE,
+                       CUSTOMER_CREDIT_SCORE,
+                       CUSTOMER_CS_REVIEW_DATE,
+                       CUSTOMER_MARKETING_CONSENT,
+                       CUSTOMER_CONTACT_CHANNEL,
+                       CUSTOMER_RISK_RATING,
+                       CUSTOMER_RISK_REVIEW_DATE,
+                       CUSTOMER_MAIL_ADDR_IND,
+                       CUSTOMER_MAIL_ADDR_LINE1,
+                       CUSTOMER_MAIL_ADDR_LINE2,
+                       CUSTOMER_MAIL_CITY,
+                       CUSTOMER_MAIL_POSTCODE,
+                       CUSTOMER_MAIL_COUNTRY,
+                       CUSTOMER_EMPLOYER_NAME,
+                       CUSTOMER_OCCUPATION,
+                       CUSTOMER_INCOME_BAND,
+                       CUSTOMER_TAX_ID,
+                       CUSTOMER_PREF_LANGUAGE,
+                       CUSTOMER_LOCALIZED_CORR,
+                       CUSTOMER_ARCHIVE_DELETED_DATE,
+                       CUSTOMER_ARCHIVE_DELETED_TIME,
+                       CUSTOMER_ARCHIVE_REASON )
+              VALUES ( :HV-CUSTOMER-EYECATCHER,
+                       :HV-CUSTOMER-SORTCODE,
+                       :HV-CUSTOMER-NUMBER,
+                       :HV-CUSTOMER-TITLE,
+                       :HV-CUSTOMER-FIRST-NAME,
+                       :HV-CUSTOMER-LAST-NAME,
+                       :HV-CUSTOMER-EMAIL,
+                       :HV-CUSTOMER-DOB,
+                       :HV-CUSTOMER-PHONE,
+                       :HV-CUSTOMER-ADDR-LINE1,
+                       :HV-CUSTOMER-ADDR-LINE2,
+                       :HV-CUSTOMER-CITY,
+                       :HV-CUSTOMER-POSTCODE,
+                       :HV-CUSTOMER-COUNTRY,
+                       :HV-CUSTOMER-STATUS,
+                       :HV-CUSTOMER-CREATE-DATE,
+                       :HV-CUSTOMER-CREDIT-SCORE,
+                       :HV-CUSTOMER-CS-REVIEW-DATE,
+                       :HV-CUSTOMER-MKTG-CONSENT,
+                       :HV-CUSTOMER-CONTACT-CHNL,
+                       :HV-CUSTOMER-RISK-RATING,
+                       :HV-CUSTOMER-RISK-RVW-DATE,
+                       :HV-CUSTOMER-MAIL-ADDR-IND,
+                       :HV-CUSTOMER-MAIL-LINE1,
+                       :HV-CUSTOMER-MAIL-LINE2,
+                       :HV-CUSTOMER-MAIL-CITY,
+                       :HV-CUSTOMER-MAIL-POSTCD,
+                       :HV-CUSTOMER-MAIL-CNTRY,
+                       :HV-CUSTOMER-EMPLOYER-NM,
+                       :HV-CUSTOMER-OCCUPATION,
+                       :HV-CUSTOMER-INCOME-BAND,
+                       :HV-CUSTOMER-TAX-ID,
+                       :HV-CUSTOMER-PREF-LANG,
+                       :HV-CUSTOMER-LOC-CORR,
+                       :HV-ARCHIVE-DELETED-DATE,
+                       :HV-ARCHIVE-DELETED-TIME,
+                       :HV-ARCHIVE-REASON )
            END-EXEC.
 
            MOVE SQLCODE TO SQLCODE-DISPLAY
-           DISPLAY 'DELCUS: DELETE CUSTOMER SQLCODE='
+           DISPLAY 'DELCUS: INSERT CUSTOMER_ARCHIVE SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+      *
+      *       Database error - set up abend info
+      *
+              INITIALIZE ABNDINFO-REC
+              MOVE SQLCODE TO ABND-SQLCODE
+
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                   END-EXEC
+
+              MOVE EIBTASKN TO ABND-TASKNO-KEY
+              MOVE EIBTRNID TO ABND-TRANID
+
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                 INTO ABND-TIME
+              END-STRING
+
+              MOVE WS-U-TIME TO ABND-UTIME-KEY
+              MOVE 'WPV8' TO ABND-CODE
+
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                   END-EXEC
+
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              STRING 'DCD010(3) - Unable to INSERT CUSTOMER_ARCHIVE '
+                 DELIMITED BY SIZE,
+                     'for key:' DESIRED-KEY DELIMITED BY SIZE,
+                     ' SQLCODE=' DELIMITED BY SIZE,
+                     SQLCODE-DISPLAY DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                   COMMAREA(ABNDINFO-REC)
+                   END-EXEC
+
+              DISPLAY 'In DELCUS (DCD010) '
+                      'UNABLE TO INSERT CUSTOMER_ARCHIVE'
+                      ' SQLCODE='
+                      SQLCODE-DISPLAY
+                      'FOR KEY='
+                      DESIRED-KEY
+
+              EXEC CICS ABEND
+                   ABCODE('WPV8')
+                   END-EXEC
+
+           END-IF.
+
+      *
+      *    Now remove the customer from DB2 - a hard delete of the
+      *    row, or, for a GDPR anonymize request, an in-place scrub of
+      *    the personal data fields leaving the row (and its account
+      *    history) in place.
+      *
+           IF DELETE-MODE-ANONYMIZE OF DFHCOMMAREA
+              DISPLAY 'DELCUS: Anonymizing customer on DB2'
+              DISPLAY 'DELCUS: Sort code=' HV-CUSTOMER-SORTCODE
+              DISPLAY 'DELCUS: Customer number=' HV-CUSTOMER-NUMBER
+
+              EXEC SQL
+                 UPDATE CUSTOMER
+                    SET CUSTOMER_TITLE = ' ',
+                        CUSTOMER_FIRST_NAME = 'REDACTED',
+                        CUSTOMER_LAST_NAME = 'REDACTED',
+                        CUSTOMER_EMAIL = ' ',
+                        CUSTOMER_PHONE = ' ',
+                        CUSTOMER_ADDR_LINE1 = 'REDACTED',
+                        CUSTOMER_ADDR_LINE2 = ' ',
+                        CUSTOMER_CITY = ' ',
+                        CUSTOMER_POSTCODE = ' ',
+                        CUSTOMER_COUNTRY = ' ',
+                        CUSTOMER_STATUS = 'INACTIVE',
+                        CUSTOMER_DATE_OF_BIRTH = :HV-CUSTOMER-DOB,
+                        CUSTOMER_MAIL_ADDR_IND =
+                           :HV-CUSTOMER-MAIL-ADDR-IND,
+                        CUSTOMER_MAIL_ADDR_LINE1 =
+                           :HV-CUSTOMER-MAIL-LINE1,
+                        CUSTOMER_MAIL_ADDR_LINE2 =
+                           :HV-CUSTOMER-MAIL-LINE2,
+                        CUSTOMER_MAIL_CITY = :HV-CUSTOMER-MAIL-CITY,
+                        CUSTOMER_MAIL_POSTCODE =
+                           :HV-CUSTOMER-MAIL-POSTCD,
+                        CUSTOMER_MAIL_COUNTRY =
+                           :HV-CUSTOMER-MAIL-CNTRY,
+                        CUSTOMER_EMPLOYER_NAME =
+                           :HV-CUSTOMER-EMPLOYER-NM,
+                        CUSTOMER_OCCUPATION = :HV-CUSTOMER-OCCUPATION,
+                        CUSTOMER_TAX_ID = :HV-CUSTOMER-TAX-ID,
+                        CUSTOMER_INCOME_BAND =
+                           :HV-CUSTOMER-INCOME-BAND,
+                        CUSTOMER_PREF_LANGUAGE =
+                           :HV-CUSTOMER-PREF-LANG,
+                        CUSTOMER_LOCALIZED_CORR =
+                           :HV-CUSTOMER-LOC-CORR,
+                        CUSTOMER_MARKETING_CONSENT =
+                           :HV-CUSTOMER-MKTG-CONSENT,
+                        CUSTOMER_CONTACT_CHANNEL =
+                           :HV-CUSTOMER-CONTACT-CHNL
+                  WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                    AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+              END-EXEC
+           ELSE
+              DISPLAY 'DELCUS: Deleting customer from DB2'
+              DISPLAY 'DELCUS: Sort code=' HV-CUSTOMER-SORTCODE
+              DISPLAY 'DELCUS: Customer number=' HV-CUSTOMER-NUMBER
+
+              EXEC SQL
+                 DELETE FROM CUSTOMER
+                  WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                    AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+              END-EXEC
+           END-IF.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'DELCUS: CUSTOMER removal/anonymize SQLCODE='
                    SQLCODE-DISPLAY
 
            IF SQLCODE NOT = 0
@@ -718,6 +1125,109 @@
            EXIT.
 
 
+       WRITE-FAILURE-LOG SECTION.
+       WFL010.
+      *
+      *    Log this rejected request against FAILURE_LOG - whatever
+      *    fail code this program is about to return to the caller
+      *    in COMM-DEL-FAIL-CD - so a pattern of failed attempts
+      *    against a customer can be reviewed later.
+      *
+           MOVE COMM-SCODE OF DFHCOMMAREA TO HV-FAILLOG-SORTCODE.
+           MOVE COMM-CUSTNO OF DFHCOMMAREA TO HV-FAILLOG-NUMBER.
+           MOVE 'DELCUS' TO HV-FAILLOG-PROGRAM.
+           MOVE COMM-DEL-FAIL-CD TO HV-FAILLOG-FAIL-CODE.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-FAILLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-FAILLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-FAILLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO FAILURE_LOG
+                 ( FAILURE_LOG_SORTCODE,
+                   FAILURE_LOG_NUMBER,
+                   FAILURE_LOG_PROGRAM,
+                   FAILURE_LOG_FAIL_CODE,
+                   FAILURE_LOG_DATE,
+                   FAILURE_LOG_TIME,
+                   FAILURE_LOG_TASKNO )
+                 VALUES
+                 ( :HV-FAILLOG-SORTCODE,
+                   :HV-FAILLOG-NUMBER,
+                   :HV-FAILLOG-PROGRAM,
+                   :HV-FAILLOG-FAIL-CODE,
+                   :HV-FAILLOG-DATE,
+                   :HV-FAILLOG-TIME,
+                   :HV-FAILLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELCUS - FAILURE_LOG insert failed. SQLCODE='
+                      SQLCODE-DISPLAY
+           END-IF.
+
+       WFL999.
+           EXIT.
+
+
+       WRITE-ACCESS-LOG SECTION.
+       WAL010.
+      *
+      *    Log this successful close-out (delete or GDPR anonymize)
+      *    against CUSTOMER_ACCESS_LOG, so a subject access request
+      *    against this customer can be answered from the table
+      *    without trawling the CICS job log.
+      *
+           MOVE COMM-SCODE OF DFHCOMMAREA TO HV-ACCLOG-SORTCODE.
+           MOVE COMM-CUSTNO OF DFHCOMMAREA TO HV-ACCLOG-NUMBER.
+           MOVE 'DELCUS' TO HV-ACCLOG-PROGRAM.
+           IF DELETE-MODE-ANONYMIZE OF DFHCOMMAREA
+              MOVE 'ANONYMIZE' TO HV-ACCLOG-ACCESS-TYPE
+           ELSE
+              MOVE 'DELETE' TO HV-ACCLOG-ACCESS-TYPE
+           END-IF.
+           MOVE EIBOPID TO HV-ACCLOG-OPERATOR.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-ACCLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-ACCLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-ACCLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_ACCESS_LOG
+                 ( CUSTOMER_ACCESS_LOG_SORTCODE,
+                   CUSTOMER_ACCESS_LOG_NUMBER,
+                   CUSTOMER_ACCESS_LOG_PROGRAM,
+                   CUSTOMER_ACCESS_LOG_ACCESS_TYPE,
+                   CUSTOMER_ACCESS_LOG_OPERATOR,
+                   CUSTOMER_ACCESS_LOG_DATE,
+                   CUSTOMER_ACCESS_LOG_TIME,
+                   CUSTOMER_ACCESS_LOG_TASKNO )
+                 VALUES
+                 ( :HV-ACCLOG-SORTCODE,
+                   :HV-ACCLOG-NUMBER,
+                   :HV-ACCLOG-PROGRAM,
+                   :HV-ACCLOG-ACCESS-TYPE,
+                   :HV-ACCLOG-OPERATOR,
+                   :HV-ACCLOG-DATE,
+                   :HV-ACCLOG-TIME,
+                   :HV-ACCLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELCUS - CUSTOMER_ACCESS_LOG insert failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       WAL999.
+           EXIT.
+
+
        WRITE-PROCTRAN-CUST SECTION.
        WPC010.
 
@@ -729,6 +1239,72 @@
            EXIT.
 
 
+       GET-PROCTRAN-REF SECTION.
+       GPR010.
+      *
+      *    Use the CICS Named Counter Server to hand out a PROCTRAN
+      *    reference that is unique across every region in the
+      *    sysplex, not just this one - EIBTASKN only guarantees
+      *    uniqueness within the region that generated it.
+      *
+           EXEC CICS GET COUNTER(NCS-PROCTRAN-REF-NAME)
+                VALUE(NCS-PROCTRAN-REF-VALUE)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+                END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+      *
+      *       Database error - set up abend info
+      *
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP TO ABND-RESPCODE
+              MOVE EIBRESP2 TO ABND-RESP2CODE
+
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                   END-EXEC
+
+              MOVE EIBTASKN TO ABND-TASKNO-KEY
+              MOVE EIBTRNID TO ABND-TRANID
+
+              PERFORM POPULATE-TIME-DATE
+
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                 INTO ABND-TIME
+              END-STRING
+
+              MOVE WS-U-TIME TO ABND-UTIME-KEY
+              MOVE 'WPV9' TO ABND-CODE
+
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                   END-EXEC
+
+              STRING 'GPR010 - Unable to GET COUNTER for PROCTRAN ref'
+                 DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                   COMMAREA(ABNDINFO-REC)
+                   END-EXEC
+
+              EXEC CICS ABEND
+                   ABCODE('WPV9')
+                   END-EXEC
+
+           END-IF.
+
+           MOVE NCS-PROCTRAN-REF-VALUE TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+       GPR999.
+           EXIT.
+
+
        WRITE-PROCTRAN-CUST-DB2 SECTION.
        WPCD010.
 
@@ -740,8 +1316,7 @@
            MOVE WS-STOREDC-SORTCODE
               TO HV-PROCTRAN-SORT-CODE.
            MOVE ZEROS TO HV-PROCTRAN-ACC-NUMBER.
-           MOVE EIBTASKN TO WS-EIBTASKN12.
-           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+           PERFORM GET-PROCTRAN-REF.
 
            DISPLAY 'DELCUS: Preparing PROCTRAN record'
            DISPLAY 'DELCUS: Sort code=' HV-PROCTRAN-SORT-CODE
@@ -766,8 +1341,8 @@
 
            MOVE WS-STOREDC-SORTCODE TO HV-PROCTRAN-DESC(1:6).
            MOVE WS-STOREDC-NUMBER TO HV-PROCTRAN-DESC(7:10).
-           MOVE WS-STOREDC-NAME TO HV-PROCTRAN-DESC(17:14).
-           MOVE WS-STOREDC-DATE-OF-BIRTH TO HV-PROCTRAN-DESC(31:10).
+           MOVE WS-STOREDC-NAME TO HV-PROCTRAN-DESC(17:60).
+           MOVE WS-STOREDC-DATE-OF-BIRTH TO HV-PROCTRAN-DESC(77:10).
 
            MOVE 'ODC' TO HV-PROCTRAN-TYPE.
            MOVE ZEROS TO HV-PROCTRAN-AMOUNT.
