@@ -1,3 +1,4 @@
+       CBL SQL
       ******************************************************************
       *                                                                *
       *  Copyright IBM Corp. 2023                                      *
@@ -10,6 +11,23 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+      * EMAIL_DOMAIN_BLOCKLIST DB2 table declaration
+           EXEC SQL
+              INCLUDE EMLBLDB2
+           END-EXEC.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 SQLCODE-DISPLAY              PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 HV-BLOCKLIST-DOMAIN          PIC X(60).
+       01 WS-BLOCKLIST-COUNT           PIC S9(9) COMP.
+       01 WS-DOMAIN-START              PIC 9(3) VALUE 0.
+
        01 WS-EMAIL-LENGTH              PIC 9(3) VALUE 0.
        01 WS-POSITION                  PIC 9(3) VALUE 0.
        01 WS-AT-POSITION               PIC 9(3) VALUE 0.
@@ -43,10 +61,17 @@
               END-IF
            ELSE
               PERFORM VALIDATE-EMAIL-FORMAT
+              IF EMAIL-OK
+                 PERFORM CHECK-BLOCKLISTED-DOMAIN
+              END-IF
               IF EMAIL-OK
                  SET EMLVALID-EMAIL-VALID TO TRUE
               ELSE
-                 PERFORM MARK-BAD-FORMAT
+                 IF EMLVALID-DOMAIN-BLOCKED
+                    SET EMLVALID-EMAIL-INVALID TO TRUE
+                 ELSE
+                    PERFORM MARK-BAD-FORMAT
+                 END-IF
               END-IF
            END-IF.
 
@@ -177,6 +202,7 @@
               WHEN '0' THRU '9'
                  CONTINUE
               WHEN '_'
+              WHEN '+'
                  IF WS-AT-COUNT > 0
                     SET EMAIL-NOT-OK TO TRUE
                  END-IF
@@ -278,6 +304,44 @@
            EXIT.
 
 
+       CHECK-BLOCKLISTED-DOMAIN SECTION.
+       CBD010.
+      *
+      *    The domain is everything after the '@' - look it up against
+      *    the maintainable EMAIL_DOMAIN_BLOCKLIST table so known
+      *    disposable-mail providers are rejected at the point of
+      *    capture.
+      *
+           MOVE SPACES TO HV-BLOCKLIST-DOMAIN.
+           COMPUTE WS-DOMAIN-START = WS-AT-POSITION + 1.
+           MOVE EMLVALID-EMAIL(WS-DOMAIN-START:WS-DOMAIN-LENGTH)
+              TO HV-BLOCKLIST-DOMAIN.
+
+           MOVE 0 TO WS-BLOCKLIST-COUNT.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-BLOCKLIST-COUNT
+                FROM EMAIL_DOMAIN_BLOCKLIST
+               WHERE EMAIL_DOMAIN_BLOCKLIST_DOMAIN = :HV-BLOCKLIST-DOMAIN
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'EMLVALID - Blocklist lookup failed. SQLCODE='
+                      SQLCODE-DISPLAY
+              MOVE 0 TO WS-BLOCKLIST-COUNT
+           END-IF.
+
+           IF WS-BLOCKLIST-COUNT > 0
+              SET EMAIL-NOT-OK TO TRUE
+              SET EMLVALID-DOMAIN-BLOCKED TO TRUE
+           END-IF.
+
+       CBD999.
+           EXIT.
+
+
        MARK-MISSING-EMAIL SECTION.
        MME010.
 
