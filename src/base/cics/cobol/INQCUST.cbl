@@ -49,12 +49,36 @@
           03 HV-CUSTOMER-EYECATCHER     PIC X(4).
           03 HV-CUSTOMER-SORTCODE       PIC X(6).
           03 HV-CUSTOMER-NUMBER         PIC X(10).
-          03 HV-CUSTOMER-NAME           PIC X(60).
-          03 HV-CUSTOMER-ADDRESS        PIC X(160).
+          03 HV-CUSTOMER-TITLE          PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-ADDR-LINE1     PIC X(50).
+          03 HV-CUSTOMER-ADDR-LINE2     PIC X(50).
+          03 HV-CUSTOMER-CITY           PIC X(50).
+          03 HV-CUSTOMER-POSTCODE       PIC X(10).
+          03 HV-CUSTOMER-COUNTRY        PIC X(50).
+          03 HV-CUSTOMER-STATUS         PIC X(10).
+          03 HV-CUSTOMER-PHONE          PIC X(20).
           03 HV-CUSTOMER-EMAIL          PIC X(60).
           03 HV-CUSTOMER-DOB            PIC S9(9) COMP.
           03 HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
           03 HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+          03 HV-CUSTOMER-MKTG-CONSENT   PIC X(1).
+          03 HV-CUSTOMER-CONTACT-CHNL   PIC X(10).
+          03 HV-CUSTOMER-RISK-RATING    PIC X(10).
+          03 HV-CUSTOMER-RISK-RVW-DATE  PIC S9(9) COMP.
+          03 HV-CUSTOMER-MAIL-ADDR-IND  PIC X(1).
+          03 HV-CUSTOMER-MAIL-LINE1     PIC X(50).
+          03 HV-CUSTOMER-MAIL-LINE2     PIC X(50).
+          03 HV-CUSTOMER-MAIL-CITY      PIC X(50).
+          03 HV-CUSTOMER-MAIL-POSTCD    PIC X(10).
+          03 HV-CUSTOMER-MAIL-CNTRY     PIC X(50).
+          03 HV-CUSTOMER-EMPLOYER-NM    PIC X(50).
+          03 HV-CUSTOMER-OCCUPATION     PIC X(50).
+          03 HV-CUSTOMER-INCOME-BAND    PIC X(10).
+          03 HV-CUSTOMER-TAX-ID         PIC X(13).
+          03 HV-CUSTOMER-PREF-LANG      PIC X(02).
+          03 HV-CUSTOMER-LOC-CORR       PIC X.
 
       * Pull in the SQL COMMAREA
        EXEC SQL
@@ -68,6 +92,54 @@
           03 WS-CICS-RESP              PIC S9(8) COMP.
           03 WS-CICS-RESP2             PIC S9(8) COMP.
 
+       01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
+
+      * FAILURE_LOG DB2 copybook
+       EXEC SQL
+          INCLUDE FAILLGDB2
+       END-EXEC.
+
+      * FAILURE_LOG host variables for DB2
+       01 HOST-FAILURE-LOG-ROW.
+          03 HV-FAILLOG-SORTCODE        PIC X(6).
+          03 HV-FAILLOG-NUMBER          PIC X(10).
+          03 HV-FAILLOG-PROGRAM         PIC X(8).
+          03 HV-FAILLOG-FAIL-CODE       PIC X.
+          03 HV-FAILLOG-DATE            PIC X(10).
+          03 HV-FAILLOG-TIME            PIC X(8).
+          03 HV-FAILLOG-TASKNO          PIC 9(7).
+
+      * CUSTOMER_ACCESS_LOG DB2 copybook
+       EXEC SQL
+          INCLUDE ACCLGDB2
+       END-EXEC.
+
+      * CUSTOMER_ACCESS_LOG host variables for DB2
+       01 HOST-ACCESS-LOG-ROW.
+          03 HV-ACCLOG-SORTCODE         PIC X(6).
+          03 HV-ACCLOG-NUMBER           PIC X(10).
+          03 HV-ACCLOG-PROGRAM          PIC X(8).
+          03 HV-ACCLOG-ACCESS-TYPE      PIC X(10).
+          03 HV-ACCLOG-OPERATOR         PIC X(3).
+          03 HV-ACCLOG-DATE             PIC X(10).
+          03 HV-ACCLOG-TIME             PIC X(8).
+          03 HV-ACCLOG-TASKNO           PIC 9(7).
+
+       01 WS-LIST-START-NUM             PIC S9(9) COMP.
+       01 WS-LIST-INDEX                 PIC 9(2)  VALUE 0.
+       01 WS-LIST-CURSOR-OPEN           PIC X     VALUE 'N'.
+          88 LIST-CURSOR-IS-OPEN        VALUE 'Y'.
+
+           EXEC SQL
+              DECLARE INQCUST-LIST-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_NUMBER, CUSTOMER_FIRST_NAME,
+                        CUSTOMER_LAST_NAME, CUSTOMER_STATUS
+                   FROM CUSTOMER
+                  WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                    AND CUSTOMER_NUMBER > :WS-LIST-START-NUM
+                  ORDER BY CUSTOMER_NUMBER
+           END-EXEC.
+
        LOCAL-STORAGE SECTION.
        COPY SORTCODE.
 
@@ -87,6 +159,14 @@
        01 RANDOM-CUSTOMER              PIC 9(10) VALUE 0.
        01 HIGHEST-CUST-NUMBER          PIC 9(10) VALUE 0.
 
+      *
+      * Used to index into the currently ACTIVE customers at a sort
+      * code, rather than guessing a CUSTOMER-NUMBER across the
+      * whole NCS-issued range.
+      *
+       01 WS-ACTIVE-CUST-COUNT         PIC S9(9) COMP VALUE 0.
+       01 WS-ACTIVE-CUST-INDEX         PIC S9(9) COMP VALUE 0.
+
        01 EXIT-VSAM-READ               PIC X VALUE 'N'.
        01 EXIT-DB2-READ                PIC X VALUE 'N'.
        01 EXIT-IMS-READ                PIC X VALUE 'N'.
@@ -101,16 +181,7 @@
       *
       * CUSTOMER NCS definitions
       *
-       01 NCS-CUST-NO-STUFF.
-          03 NCS-CUST-NO-NAME.
-             05 NCS-CUST-NO-ACT-NAME   PIC X(8) VALUE 'HBNKCUST'.
-             05 NCS-CUST-NO-TEST-SORT  PIC X(6) VALUE '      '.
-             05 NCS-CUST-NO-FILL       PIC XX VALUE '  '.
-
-          03 NCS-CUST-NO-INC           PIC 9(16) COMP VALUE 0.
-          03 NCS-CUST-NO-VALUE         PIC 9(16) COMP VALUE 0.
-
-          03 NCS-CUST-NO-RESP          PIC XX VALUE '00'.
+       COPY NCSCUST.
 
 
        01 WS-PASSED-DATA.
@@ -198,7 +269,26 @@
            MOVE 'N' TO INQCUST-INQ-SUCCESS
            MOVE '0' TO INQCUST-INQ-FAIL-CD
 
-           MOVE SORTCODE TO REQUIRED-SORT-CODE.
+      *
+      *    List mode - browse every customer at a sort code, a page
+      *    at a time, instead of looking up one CUSTOMER-NUMBER.
+      *
+           IF INQCUST-LIST-MODE-ON
+              PERFORM LIST-CUSTOMERS-DB2
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+      *
+      *    A caller can inquire against another branch's sort code
+      *    by setting INQCUST-SCODE before linking to this program;
+      *    leaving it blank or zero (as INITIALIZE of the commarea
+      *    does) inquires against this bank's own SORTCODE as before.
+      *
+           IF INQCUST-SCODE = SPACES OR INQCUST-SCODE = '000000'
+              MOVE SORTCODE TO REQUIRED-SORT-CODE
+           ELSE
+              MOVE INQCUST-SCODE TO REQUIRED-SORT-CODE
+           END-IF.
            MOVE INQCUST-CUSTNO TO REQUIRED-CUST-NUMBER.
       *
       *    Is the incoming CUSTOMER number set to 0's, 9's or
@@ -226,6 +316,9 @@
       *
            IF INQCUST-CUSTNO = 0000000000
               PERFORM GENERATE-RANDOM-CUSTOMER
+              IF INQCUST-INQ-SUCCESS = 'N'
+                PERFORM GET-ME-OUT-OF-HERE
+              END-IF
               MOVE RANDOM-CUSTOMER TO REQUIRED-CUST-NUMBER
            END-IF.
            MOVE 'N' TO EXIT-VSAM-READ.
@@ -248,10 +341,18 @@
                 TO INQCUST-SCODE
              MOVE CUSTOMER-NUMBER OF OUTPUT-DATA
                 TO INQCUST-CUSTNO
-             MOVE CUSTOMER-NAME OF OUTPUT-DATA
-                TO INQCUST-NAME
+             MOVE CUSTOMER-TITLE OF OUTPUT-DATA
+                TO INQCUST-TITLE
+             MOVE CUSTOMER-FIRST-NAME OF OUTPUT-DATA
+                TO INQCUST-FIRST-NAME
+             MOVE CUSTOMER-LAST-NAME OF OUTPUT-DATA
+                TO INQCUST-LAST-NAME
              MOVE CUSTOMER-ADDRESS OF OUTPUT-DATA
                 TO INQCUST-ADDR
+             MOVE CUSTOMER-STATUS OF OUTPUT-DATA
+                TO INQCUST-STATUS
+             MOVE CUSTOMER-PHONE OF OUTPUT-DATA
+                TO INQCUST-PHONE
              MOVE CUSTOMER-EMAIL OF OUTPUT-DATA
                 TO INQCUST-EMAIL
              MOVE CUSTOMER-DATE-OF-BIRTH OF OUTPUT-DATA
@@ -260,6 +361,39 @@
                 TO INQCUST-CREDIT-SCORE
              MOVE CUSTOMER-CS-REVIEW-DATE OF OUTPUT-DATA
                 TO INQCUST-CS-REVIEW-DT
+             MOVE CUSTOMER-MARKETING-CONSENT OF OUTPUT-DATA
+                TO INQCUST-MARKETING-CONSENT
+             MOVE CUSTOMER-CONTACT-CHANNEL OF OUTPUT-DATA
+                TO INQCUST-CONTACT-CHANNEL
+             MOVE CUSTOMER-RISK-RATING OF OUTPUT-DATA
+                TO INQCUST-RISK-RATING
+             MOVE CUSTOMER-RISK-REVIEW-DATE OF OUTPUT-DATA
+                TO INQCUST-RISK-REVIEW-DT
+             MOVE CUSTOMER-MAIL-ADDR-IND OF OUTPUT-DATA
+                TO INQCUST-MAIL-ADDR-IND
+             MOVE CUSTOMER-MAIL-ADDR-LINE1 OF OUTPUT-DATA
+                TO INQCUST-MAIL-ADDR-LINE1 OF INQCUST-MAIL-ADDR
+             MOVE CUSTOMER-MAIL-ADDR-LINE2 OF OUTPUT-DATA
+                TO INQCUST-MAIL-ADDR-LINE2 OF INQCUST-MAIL-ADDR
+             MOVE CUSTOMER-MAIL-CITY OF OUTPUT-DATA
+                TO INQCUST-MAIL-CITY OF INQCUST-MAIL-ADDR
+             MOVE CUSTOMER-MAIL-POSTCODE OF OUTPUT-DATA
+                TO INQCUST-MAIL-POSTCODE OF INQCUST-MAIL-ADDR
+             MOVE CUSTOMER-MAIL-COUNTRY OF OUTPUT-DATA
+                TO INQCUST-MAIL-COUNTRY OF INQCUST-MAIL-ADDR
+             MOVE CUSTOMER-EMPLOYER-NAME OF OUTPUT-DATA
+                TO INQCUST-EMPLOYER-NAME
+             MOVE CUSTOMER-OCCUPATION OF OUTPUT-DATA
+                TO INQCUST-OCCUPATION
+             MOVE CUSTOMER-INCOME-BAND OF OUTPUT-DATA
+                TO INQCUST-INCOME-BAND
+             MOVE CUSTOMER-TAX-ID OF OUTPUT-DATA
+                TO INQCUST-TAX-ID
+             MOVE CUSTOMER-PREF-LANGUAGE OF OUTPUT-DATA
+                TO INQCUST-PREF-LANGUAGE
+             MOVE CUSTOMER-LOCALIZED-CORR OF OUTPUT-DATA
+                TO INQCUST-LOCALIZED-CORR
+             PERFORM WRITE-ACCESS-LOG
            END-IF.
 
            PERFORM GET-ME-OUT-OF-HERE.
@@ -271,8 +405,10 @@
        READ-CUSTOMER-NCS SECTION.
        RCN010.
       *
-      *    Retrieve the last CUSTOMER number in use
+      *    Retrieve the last CUSTOMER number in use, at whichever
+      *    sort code this inquiry is scoped to.
       *
+           MOVE REQUIRED-SORT-CODE TO REQUIRED-SORT-CODE2.
            PERFORM GET-LAST-CUSTOMER-DB2
            IF INQCUST-INQ-SUCCESS = 'Y'
              MOVE REQUIRED-CUST-NUMBER2 TO NCS-CUST-NO-VALUE
@@ -295,21 +431,69 @@
               SELECT CUSTOMER_EYECATCHER,
                      CUSTOMER_SORTCODE,
                      CUSTOMER_NUMBER,
-                     CUSTOMER_NAME,
-                     CUSTOMER_ADDRESS,
+                     CUSTOMER_TITLE,
+                     CUSTOMER_FIRST_NAME,
+                     CUSTOMER_LAST_NAME,
+                     CUSTOMER_ADDR_LINE1,
+                     CUSTOMER_ADDR_LINE2,
+                     CUSTOMER_CITY,
+                     CUSTOMER_POSTCODE,
+                     CUSTOMER_COUNTRY,
+                     CUSTOMER_STATUS,
+                     CUSTOMER_PHONE,
                      CUSTOMER_EMAIL,
                      CUSTOMER_DATE_OF_BIRTH,
                      CUSTOMER_CREDIT_SCORE,
-                     CUSTOMER_CS_REVIEW_DATE
+                     CUSTOMER_CS_REVIEW_DATE,
+                     CUSTOMER_MARKETING_CONSENT,
+                     CUSTOMER_CONTACT_CHANNEL,
+                     CUSTOMER_RISK_RATING,
+                     CUSTOMER_RISK_REVIEW_DATE,
+                     CUSTOMER_MAIL_ADDR_IND,
+                     CUSTOMER_MAIL_ADDR_LINE1,
+                     CUSTOMER_MAIL_ADDR_LINE2,
+                     CUSTOMER_MAIL_CITY,
+                     CUSTOMER_MAIL_POSTCODE,
+                     CUSTOMER_MAIL_COUNTRY,
+                     CUSTOMER_EMPLOYER_NAME,
+                     CUSTOMER_OCCUPATION,
+                     CUSTOMER_INCOME_BAND,
+                     CUSTOMER_TAX_ID,
+                     CUSTOMER_PREF_LANGUAGE,
+                     CUSTOMER_LOCALIZED_CORR
                 INTO :HV-CUSTOMER-EYECATCHER,
                      :HV-CUSTOMER-SORTCODE,
                      :HV-CUSTOMER-NUMBER,
-                     :HV-CUSTOMER-NAME,
-                     :HV-CUSTOMER-ADDRESS,
+                     :HV-CUSTOMER-TITLE,
+                     :HV-CUSTOMER-FIRST-NAME,
+                     :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-ADDR-LINE1,
+                     :HV-CUSTOMER-ADDR-LINE2,
+                     :HV-CUSTOMER-CITY,
+                     :HV-CUSTOMER-POSTCODE,
+                     :HV-CUSTOMER-COUNTRY,
+                     :HV-CUSTOMER-STATUS,
+                     :HV-CUSTOMER-PHONE,
                      :HV-CUSTOMER-EMAIL,
                      :HV-CUSTOMER-DOB,
                      :HV-CUSTOMER-CREDIT-SCORE,
-                     :HV-CUSTOMER-CS-REVIEW-DATE
+                     :HV-CUSTOMER-CS-REVIEW-DATE,
+                     :HV-CUSTOMER-MKTG-CONSENT,
+                     :HV-CUSTOMER-CONTACT-CHNL,
+                     :HV-CUSTOMER-RISK-RATING,
+                     :HV-CUSTOMER-RISK-RVW-DATE,
+                     :HV-CUSTOMER-MAIL-ADDR-IND,
+                     :HV-CUSTOMER-MAIL-LINE1,
+                     :HV-CUSTOMER-MAIL-LINE2,
+                     :HV-CUSTOMER-MAIL-CITY,
+                     :HV-CUSTOMER-MAIL-POSTCD,
+                     :HV-CUSTOMER-MAIL-CNTRY,
+                     :HV-CUSTOMER-EMPLOYER-NM,
+                     :HV-CUSTOMER-OCCUPATION,
+                     :HV-CUSTOMER-INCOME-BAND,
+                     :HV-CUSTOMER-TAX-ID,
+                     :HV-CUSTOMER-PREF-LANG,
+                     :HV-CUSTOMER-LOC-CORR
                 FROM CUSTOMER
                WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
                  AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
@@ -324,12 +508,38 @@
               MOVE HV-CUSTOMER-EYECATCHER TO CUSTOMER-EYECATCHER
               MOVE HV-CUSTOMER-SORTCODE TO CUSTOMER-SORTCODE
               MOVE HV-CUSTOMER-NUMBER TO CUSTOMER-NUMBER
-              MOVE HV-CUSTOMER-NAME TO CUSTOMER-NAME
-              MOVE HV-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
+              MOVE HV-CUSTOMER-TITLE TO CUSTOMER-TITLE
+              MOVE HV-CUSTOMER-FIRST-NAME TO CUSTOMER-FIRST-NAME
+              MOVE HV-CUSTOMER-LAST-NAME TO CUSTOMER-LAST-NAME
+              MOVE HV-CUSTOMER-ADDR-LINE1 TO CUSTOMER-ADDR-LINE1
+              MOVE HV-CUSTOMER-ADDR-LINE2 TO CUSTOMER-ADDR-LINE2
+              MOVE HV-CUSTOMER-CITY TO CUSTOMER-CITY
+              MOVE HV-CUSTOMER-POSTCODE TO CUSTOMER-POSTCODE
+              MOVE HV-CUSTOMER-COUNTRY TO CUSTOMER-COUNTRY
+              MOVE HV-CUSTOMER-STATUS TO CUSTOMER-STATUS
+              MOVE HV-CUSTOMER-PHONE TO CUSTOMER-PHONE
               MOVE HV-CUSTOMER-EMAIL TO CUSTOMER-EMAIL
               MOVE HV-CUSTOMER-DOB TO CUSTOMER-DATE-OF-BIRTH
               MOVE HV-CUSTOMER-CREDIT-SCORE TO CUSTOMER-CREDIT-SCORE
               MOVE HV-CUSTOMER-CS-REVIEW-DATE TO CUSTOMER-CS-REVIEW-DATE
+              MOVE HV-CUSTOMER-MKTG-CONSENT
+                 TO CUSTOMER-MARKETING-CONSENT
+              MOVE HV-CUSTOMER-CONTACT-CHNL TO CUSTOMER-CONTACT-CHANNEL
+              MOVE HV-CUSTOMER-RISK-RATING TO CUSTOMER-RISK-RATING
+              MOVE HV-CUSTOMER-RISK-RVW-DATE
+                 TO CUSTOMER-RISK-REVIEW-DATE
+              MOVE HV-CUSTOMER-MAIL-ADDR-IND TO CUSTOMER-MAIL-ADDR-IND
+              MOVE HV-CUSTOMER-MAIL-LINE1 TO CUSTOMER-MAIL-ADDR-LINE1
+              MOVE HV-CUSTOMER-MAIL-LINE2 TO CUSTOMER-MAIL-ADDR-LINE2
+              MOVE HV-CUSTOMER-MAIL-CITY TO CUSTOMER-MAIL-CITY
+              MOVE HV-CUSTOMER-MAIL-POSTCD TO CUSTOMER-MAIL-POSTCODE
+              MOVE HV-CUSTOMER-MAIL-CNTRY TO CUSTOMER-MAIL-COUNTRY
+              MOVE HV-CUSTOMER-EMPLOYER-NM TO CUSTOMER-EMPLOYER-NAME
+              MOVE HV-CUSTOMER-OCCUPATION TO CUSTOMER-OCCUPATION
+              MOVE HV-CUSTOMER-INCOME-BAND TO CUSTOMER-INCOME-BAND
+              MOVE HV-CUSTOMER-TAX-ID TO CUSTOMER-TAX-ID
+              MOVE HV-CUSTOMER-PREF-LANG TO CUSTOMER-PREF-LANGUAGE
+              MOVE HV-CUSTOMER-LOC-CORR TO CUSTOMER-LOCALIZED-CORR
               GO TO RCD999
            END-IF.
 
@@ -342,6 +552,10 @@
               INQCUST-CUSTNO = 0000000000
             IF INQCUST-RETRY < 1000
                 PERFORM GENERATE-RANDOM-CUSTOMER-AGAIN
+                IF INQCUST-INQ-SUCCESS = 'N'
+                  MOVE 'Y' TO EXIT-VSAM-READ
+                  GO TO RCD999
+                END-IF
                 MOVE RANDOM-CUSTOMER TO REQUIRED-CUST-NUMBER
                 GO TO RCD999
               ELSE
@@ -379,7 +593,9 @@
               MOVE 'N' TO INQCUST-INQ-SUCCESS
               MOVE '1' TO INQCUST-INQ-FAIL-CD
               MOVE SPACES TO INQCUST-ADDR
-              MOVE SPACES TO INQCUST-NAME
+              MOVE SPACES TO INQCUST-TITLE
+              MOVE SPACES TO INQCUST-FIRST-NAME
+              MOVE SPACES TO INQCUST-LAST-NAME
               GO TO RCD999
            END-IF.
 
@@ -458,6 +674,16 @@
        GET-ME-OUT-OF-HERE SECTION.
        GMOFH010.
       *
+      *    Every path through this program - success or failure -
+      *    ends up here, so a failed inquiry is logged to
+      *    FAILURE_LOG right before we hand control back rather
+      *    than at each place INQCUST-INQ-SUCCESS can be set to 'N'.
+      *
+           IF INQCUST-INQ-SUCCESS = 'N'
+              PERFORM WRITE-FAILURE-LOG
+           END-IF.
+
+      *
       *    Finish
       *
            EXEC CICS RETURN
@@ -467,6 +693,304 @@
            EXIT.
 
 
+       WRITE-FAILURE-LOG SECTION.
+       WFL010.
+      *
+      *    Log this rejected inquiry against FAILURE_LOG - whatever
+      *    fail code this program is about to return to the caller
+      *    in INQCUST-INQ-FAIL-CD - so a pattern of failed attempts
+      *    against a customer can be reviewed later.
+      *
+           MOVE INQCUST-SCODE TO HV-FAILLOG-SORTCODE.
+           MOVE INQCUST-CUSTNO TO HV-FAILLOG-NUMBER.
+           MOVE 'INQCUST' TO HV-FAILLOG-PROGRAM.
+           MOVE INQCUST-INQ-FAIL-CD TO HV-FAILLOG-FAIL-CODE.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-FAILLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-FAILLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-FAILLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO FAILURE_LOG
+                 ( FAILURE_LOG_SORTCODE,
+                   FAILURE_LOG_NUMBER,
+                   FAILURE_LOG_PROGRAM,
+                   FAILURE_LOG_FAIL_CODE,
+                   FAILURE_LOG_DATE,
+                   FAILURE_LOG_TIME,
+                   FAILURE_LOG_TASKNO )
+                 VALUES
+                 ( :HV-FAILLOG-SORTCODE,
+                   :HV-FAILLOG-NUMBER,
+                   :HV-FAILLOG-PROGRAM,
+                   :HV-FAILLOG-FAIL-CODE,
+                   :HV-FAILLOG-DATE,
+                   :HV-FAILLOG-TIME,
+                   :HV-FAILLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQCUST - FAILURE_LOG insert failed. SQLCODE='
+                      SQLCODE-DISPLAY
+           END-IF.
+
+       WFL999.
+           EXIT.
+
+
+       WRITE-ACCESS-LOG SECTION.
+       WAL010.
+      *
+      *    Log this successful single-customer inquiry against
+      *    CUSTOMER_ACCESS_LOG, so a subject access request against
+      *    this customer can be answered from the table without
+      *    trawling the CICS job log.
+      *
+           MOVE INQCUST-SCODE TO HV-ACCLOG-SORTCODE.
+           MOVE INQCUST-CUSTNO TO HV-ACCLOG-NUMBER.
+           MOVE 'INQCUST' TO HV-ACCLOG-PROGRAM.
+           MOVE 'INQUIRY' TO HV-ACCLOG-ACCESS-TYPE.
+           MOVE EIBOPID TO HV-ACCLOG-OPERATOR.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-ACCLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-ACCLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-ACCLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_ACCESS_LOG
+                 ( CUSTOMER_ACCESS_LOG_SORTCODE,
+                   CUSTOMER_ACCESS_LOG_NUMBER,
+                   CUSTOMER_ACCESS_LOG_PROGRAM,
+                   CUSTOMER_ACCESS_LOG_ACCESS_TYPE,
+                   CUSTOMER_ACCESS_LOG_OPERATOR,
+                   CUSTOMER_ACCESS_LOG_DATE,
+                   CUSTOMER_ACCESS_LOG_TIME,
+                   CUSTOMER_ACCESS_LOG_TASKNO )
+                 VALUES
+                 ( :HV-ACCLOG-SORTCODE,
+                   :HV-ACCLOG-NUMBER,
+                   :HV-ACCLOG-PROGRAM,
+                   :HV-ACCLOG-ACCESS-TYPE,
+                   :HV-ACCLOG-OPERATOR,
+                   :HV-ACCLOG-DATE,
+                   :HV-ACCLOG-TIME,
+                   :HV-ACCLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQCUST - CUSTOMER_ACCESS_LOG insert failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       WAL999.
+           EXIT.
+
+
+       WRITE-ACCESS-LOG-LIST SECTION.
+       WALL010.
+      *
+      *    Log each customer returned by a list-mode browse against
+      *    CUSTOMER_ACCESS_LOG - a list-mode fetch discloses that
+      *    customer's name and status just as a single-customer
+      *    inquiry discloses the full record, so it belongs in the
+      *    same subject-access trail as WRITE-ACCESS-LOG.
+      *
+           MOVE REQUIRED-SORT-CODE TO HV-ACCLOG-SORTCODE.
+           MOVE HV-CUSTOMER-NUMBER TO HV-ACCLOG-NUMBER.
+           MOVE 'INQCUST' TO HV-ACCLOG-PROGRAM.
+           MOVE 'LIST' TO HV-ACCLOG-ACCESS-TYPE.
+           MOVE EIBOPID TO HV-ACCLOG-OPERATOR.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-ACCLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-ACCLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-ACCLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_ACCESS_LOG
+                 ( CUSTOMER_ACCESS_LOG_SORTCODE,
+                   CUSTOMER_ACCESS_LOG_NUMBER,
+                   CUSTOMER_ACCESS_LOG_PROGRAM,
+                   CUSTOMER_ACCESS_LOG_ACCESS_TYPE,
+                   CUSTOMER_ACCESS_LOG_OPERATOR,
+                   CUSTOMER_ACCESS_LOG_DATE,
+                   CUSTOMER_ACCESS_LOG_TIME,
+                   CUSTOMER_ACCESS_LOG_TASKNO )
+                 VALUES
+                 ( :HV-ACCLOG-SORTCODE,
+                   :HV-ACCLOG-NUMBER,
+                   :HV-ACCLOG-PROGRAM,
+                   :HV-ACCLOG-ACCESS-TYPE,
+                   :HV-ACCLOG-OPERATOR,
+                   :HV-ACCLOG-DATE,
+                   :HV-ACCLOG-TIME,
+                   :HV-ACCLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQCUST - CUSTOMER_ACCESS_LOG insert failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       WALL999.
+           EXIT.
+
+
+       LIST-CUSTOMERS-DB2 SECTION.
+       LCD010.
+      *
+      *    A blank/zero INQCUST-SCODE browses this bank's own
+      *    SORTCODE, exactly as a single-customer inquiry does.
+      *
+           IF INQCUST-SCODE = SPACES OR INQCUST-SCODE = '000000'
+              MOVE SORTCODE TO REQUIRED-SORT-CODE
+           ELSE
+              MOVE INQCUST-SCODE TO REQUIRED-SORT-CODE
+           END-IF.
+           MOVE REQUIRED-SORT-CODE TO HV-CUSTOMER-SORTCODE.
+
+           MOVE INQCUST-LIST-START TO WS-LIST-START-NUM.
+           MOVE 0 TO WS-LIST-INDEX.
+
+           EXEC SQL
+              OPEN INQCUST-LIST-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQCUST: Unable to OPEN INQCUST-LIST-CURSOR, '
+                      'SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'N' TO INQCUST-LIST-MORE
+              MOVE 'N' TO INQCUST-INQ-SUCCESS
+              MOVE '1' TO INQCUST-INQ-FAIL-CD
+              GO TO LCD999
+           END-IF.
+
+           MOVE 'Y' TO WS-LIST-CURSOR-OPEN.
+           MOVE 'Y' TO INQCUST-INQ-SUCCESS.
+           MOVE '0' TO INQCUST-INQ-FAIL-CD.
+
+      *
+      *    Fetch one row past the page size as a forward peek - only
+      *    the first 20 are stored, but a successful 21st fetch is
+      *    what actually tells the caller there is another page,
+      *    rather than assuming there is just because the 20th fetch
+      *    happened to land on the last row in the result set.
+      *
+           PERFORM FETCH-NEXT-CUSTOMER-LIST
+              UNTIL SQLCODE NOT = 0
+                 OR WS-LIST-INDEX > 20.
+
+           IF WS-LIST-INDEX > 20
+              MOVE 'Y' TO INQCUST-LIST-MORE
+              MOVE 20 TO WS-LIST-INDEX
+           ELSE
+              MOVE 'N' TO INQCUST-LIST-MORE
+           END-IF.
+
+           MOVE WS-LIST-INDEX TO INQCUST-LIST-COUNT.
+
+           EXEC SQL
+              CLOSE INQCUST-LIST-CURSOR
+           END-EXEC.
+
+           MOVE 'N' TO WS-LIST-CURSOR-OPEN.
+
+       LCD999.
+           EXIT.
+
+
+       FETCH-NEXT-CUSTOMER-LIST SECTION.
+       FNL010.
+           EXEC SQL
+              FETCH INQCUST-LIST-CURSOR
+                INTO :HV-CUSTOMER-NUMBER, :HV-CUSTOMER-FIRST-NAME,
+                     :HV-CUSTOMER-LAST-NAME, :HV-CUSTOMER-STATUS
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-LIST-INDEX
+              IF WS-LIST-INDEX <= 20
+                 MOVE HV-CUSTOMER-NUMBER
+                    TO INQCUST-LIST-CUSTNO (WS-LIST-INDEX)
+                 MOVE HV-CUSTOMER-FIRST-NAME
+                    TO INQCUST-LIST-FIRST-NAME (WS-LIST-INDEX)
+                 MOVE HV-CUSTOMER-LAST-NAME
+                    TO INQCUST-LIST-LAST-NAME (WS-LIST-INDEX)
+                 MOVE HV-CUSTOMER-STATUS
+                    TO INQCUST-LIST-STATUS (WS-LIST-INDEX)
+                 MOVE HV-CUSTOMER-NUMBER TO INQCUST-LIST-START
+                 PERFORM WRITE-ACCESS-LOG-LIST
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 100
+      *
+      *          Something other than end-of-cursor went wrong -
+      *          report it and abend the same way RCD010 does for a
+      *          single-customer SELECT, rather than letting a
+      *          mid-page DB2 error masquerade as a complete page.
+      *
+                 INITIALIZE ABNDINFO-REC
+                 MOVE SQLCODE TO ABND-SQLCODE
+
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+
+                 PERFORM POPULATE-TIME-DATE
+
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'CVR1'      TO ABND-CODE
+
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 STRING 'FNL010 - CUSTOMER LIST FETCH START='
+                       DELIMITED BY SIZE,
+                       INQCUST-LIST-START DELIMITED BY SIZE,
+                       ' GAVE SQLCODE=' DELIMITED BY SIZE,
+                       SQLCODE-DISPLAY DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+
+                 DISPLAY 'INQCUST: LIST FETCH failed, SQLCODE='
+                         SQLCODE-DISPLAY
+
+                 EXEC CICS ABEND ABCODE('CVR1')
+                    CANCEL
+                 END-EXEC
+
+              END-IF
+           END-IF.
+
+       FNL999.
+           EXIT.
+
+
        ABEND-HANDLING SECTION.
        AH010.
       *
@@ -605,22 +1129,10 @@
            EXEC SQL
               SELECT CUSTOMER_EYECATCHER,
                      CUSTOMER_SORTCODE,
-                     CUSTOMER_NUMBER,
-                     CUSTOMER_NAME,
-                     CUSTOMER_ADDRESS,
-                     CUSTOMER_EMAIL,
-                     CUSTOMER_DATE_OF_BIRTH,
-                     CUSTOMER_CREDIT_SCORE,
-                     CUSTOMER_CS_REVIEW_DATE
+                     CUSTOMER_NUMBER
                 INTO :HV-CUSTOMER-EYECATCHER,
                      :HV-CUSTOMER-SORTCODE,
-                     :HV-CUSTOMER-NUMBER,
-                     :HV-CUSTOMER-NAME,
-                     :HV-CUSTOMER-ADDRESS,
-                     :HV-CUSTOMER-EMAIL,
-                     :HV-CUSTOMER-DOB,
-                     :HV-CUSTOMER-CREDIT-SCORE,
-                     :HV-CUSTOMER-CS-REVIEW-DATE
+                     :HV-CUSTOMER-NUMBER
                 FROM CUSTOMER
                WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
                ORDER BY CUSTOMER_NUMBER DESC
@@ -678,22 +1190,103 @@
            EXIT.
 
       *
-      * Generate a random customer number
+      * Pick a random customer number, indexed off the list of
+      * customers currently ACTIVE at the sort code rather than
+      * guessing a CUSTOMER-NUMBER across the whole NCS-issued range
+      * and retrying on a miss - as customers left the bank and left
+      * gaps in the issued range, that approach made a hit less and
+      * less likely. WS-ACTIVE-CUST-COUNT is how many ACTIVE
+      * customers there are; a random position within that count is
+      * chosen and DB2's ORDER BY/OFFSET is used to fetch the
+      * CUSTOMER-NUMBER sitting at that position.
       *
        GENERATE-RANDOM-CUSTOMER SECTION.
        GRC010.
            MOVE ZERO TO INQCUST-RETRY.
-           COMPUTE RANDOM-CUSTOMER = ((NCS-CUST-NO-VALUE - 1)
-                                     * FUNCTION RANDOM(EIBTASKN)) + 1.
+           MOVE REQUIRED-SORT-CODE TO HV-CUSTOMER-SORTCODE.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-ACTIVE-CUST-COUNT
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                 AND CUSTOMER_STATUS = 'ACTIVE'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR WS-ACTIVE-CUST-COUNT = 0
+              MOVE 'N' TO INQCUST-INQ-SUCCESS
+              MOVE '1' TO INQCUST-INQ-FAIL-CD
+              GO TO GRC999
+           END-IF.
+
+           COMPUTE WS-ACTIVE-CUST-INDEX =
+              WS-ACTIVE-CUST-COUNT * FUNCTION RANDOM(EIBTASKN).
+
+           EXEC SQL
+              SELECT CUSTOMER_NUMBER
+                INTO :HV-CUSTOMER-NUMBER
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                 AND CUSTOMER_STATUS = 'ACTIVE'
+               ORDER BY CUSTOMER_NUMBER
+               OFFSET :WS-ACTIVE-CUST-INDEX ROWS
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE HV-CUSTOMER-NUMBER TO RANDOM-CUSTOMER
+           ELSE
+              MOVE 'N' TO INQCUST-INQ-SUCCESS
+              MOVE '1' TO INQCUST-INQ-FAIL-CD
+           END-IF.
+
        GRC999.
            EXIT.
       *
-      * Generate a random customer number
+      * Same as GENERATE-RANDOM-CUSTOMER, used when the customer
+      * picked the first time around has since been deleted or
+      * gone INACTIVE (a race between the two SELECTs above) and
+      * another attempt is being made.
       *
        GENERATE-RANDOM-CUSTOMER-AGAIN SECTION.
        GRCA10.
            ADD 1 TO INQCUST-RETRY GIVING INQCUST-RETRY.
-           COMPUTE RANDOM-CUSTOMER = ((NCS-CUST-NO-VALUE - 1)
-                                                * FUNCTION RANDOM) + 1.
+           MOVE REQUIRED-SORT-CODE TO HV-CUSTOMER-SORTCODE.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-ACTIVE-CUST-COUNT
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                 AND CUSTOMER_STATUS = 'ACTIVE'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR WS-ACTIVE-CUST-COUNT = 0
+              MOVE 'N' TO INQCUST-INQ-SUCCESS
+              MOVE '1' TO INQCUST-INQ-FAIL-CD
+              GO TO GRCA99
+           END-IF.
+
+           COMPUTE WS-ACTIVE-CUST-INDEX =
+              WS-ACTIVE-CUST-COUNT * FUNCTION RANDOM.
+
+           EXEC SQL
+              SELECT CUSTOMER_NUMBER
+                INTO :HV-CUSTOMER-NUMBER
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                 AND CUSTOMER_STATUS = 'ACTIVE'
+               ORDER BY CUSTOMER_NUMBER
+               OFFSET :WS-ACTIVE-CUST-INDEX ROWS
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE HV-CUSTOMER-NUMBER TO RANDOM-CUSTOMER
+           ELSE
+              MOVE 'N' TO INQCUST-INQ-SUCCESS
+              MOVE '1' TO INQCUST-INQ-FAIL-CD
+           END-IF.
+
         GRCA99.
             EXIT.
