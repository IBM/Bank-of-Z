@@ -0,0 +1,151 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program checks whether a supplied customer name (first or
+      * last) is a plausible letters-only name, following the same
+      * linkage-section/commarea pattern as EMLVALID.cbl/PHONEVAL.cbl
+      * (required/optional flag, result flag, reason code) so
+      * CRECUST/UPDCUST can validate CUSTOMER-FIRST-NAME and
+      * CUSTOMER-LAST-NAME the same way they already validate
+      * CUSTOMER-EMAIL and CUSTOMER-PHONE. Digits and special
+      * characters other than a space, hyphen or apostrophe are
+      * rejected.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEVAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-NAME-LENGTH               PIC 9(3) VALUE 0.
+       01 WS-POSITION                  PIC 9(3) VALUE 0.
+       01 WS-CURRENT-CHAR              PIC X VALUE SPACE.
+       01 WS-NAME-OK                   PIC X VALUE 'Y'.
+          88 NAME-OK                   VALUE 'Y'.
+          88 NAME-NOT-OK               VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY NAMEVAL.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAINLINE SECTION.
+       ML010.
+
+           PERFORM INITIALIZE-VALIDATION.
+           PERFORM CALCULATE-NAME-LENGTH.
+
+           IF WS-NAME-LENGTH = 0
+              IF NAMEVALID-NAME-REQUIRED
+                 PERFORM MARK-MISSING-NAME
+              END-IF
+           ELSE
+              PERFORM VALIDATE-NAME-FORMAT
+              IF NAME-OK
+                 SET NAMEVALID-NAME-VALID TO TRUE
+              ELSE
+                 PERFORM MARK-BAD-FORMAT
+              END-IF
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ML999.
+           EXIT.
+
+
+       INITIALIZE-VALIDATION SECTION.
+       IV010.
+
+           INSPECT NAMEVALID-NAME REPLACING ALL LOW-VALUE BY SPACE.
+           SET NAMEVALID-NAME-VALID TO TRUE.
+           MOVE SPACE TO NAMEVALID-REASON.
+           MOVE ZERO TO WS-NAME-LENGTH
+                        WS-POSITION.
+           MOVE SPACE TO WS-CURRENT-CHAR.
+           SET NAME-OK TO TRUE.
+
+       IV999.
+           EXIT.
+
+
+       CALCULATE-NAME-LENGTH SECTION.
+       CNL010.
+
+           PERFORM VARYING WS-POSITION FROM 50 BY -1
+              UNTIL WS-POSITION < 1
+                 OR WS-NAME-LENGTH > 0
+              IF NAMEVALID-NAME(WS-POSITION:1) NOT = SPACE
+                 MOVE WS-POSITION TO WS-NAME-LENGTH
+              END-IF
+           END-PERFORM.
+
+       CNL999.
+           EXIT.
+
+
+       VALIDATE-NAME-FORMAT SECTION.
+       VNF010.
+
+           PERFORM SCAN-NAME-CHARACTERS.
+
+       VNF999.
+           EXIT.
+
+
+       SCAN-NAME-CHARACTERS SECTION.
+       SNC010.
+
+           PERFORM VARYING WS-POSITION FROM 1 BY 1
+              UNTIL WS-POSITION > WS-NAME-LENGTH
+                 OR NAME-NOT-OK
+              MOVE NAMEVALID-NAME(WS-POSITION:1) TO WS-CURRENT-CHAR
+              PERFORM CHECK-CHARACTER-VALIDITY
+           END-PERFORM.
+
+       SNC999.
+           EXIT.
+
+
+       CHECK-CHARACTER-VALIDITY SECTION.
+       CCV010.
+
+           EVALUATE TRUE
+              WHEN WS-CURRENT-CHAR = 'A' THRU 'Z'
+              WHEN WS-CURRENT-CHAR = 'a' THRU 'z'
+              WHEN WS-CURRENT-CHAR = SPACE
+              WHEN WS-CURRENT-CHAR = '-'
+              WHEN WS-CURRENT-CHAR = ''''
+                 CONTINUE
+              WHEN OTHER
+                 SET NAME-NOT-OK TO TRUE
+           END-EVALUATE.
+
+       CCV999.
+           EXIT.
+
+
+       MARK-MISSING-NAME SECTION.
+       MMN010.
+
+           SET NAMEVALID-NAME-INVALID TO TRUE.
+           SET NAMEVALID-MISSING-NAME TO TRUE.
+
+       MMN999.
+           EXIT.
+
+
+       MARK-BAD-FORMAT SECTION.
+       MBF010.
+
+           SET NAMEVALID-NAME-INVALID TO TRUE.
+           SET NAMEVALID-BAD-FORMAT TO TRUE.
+
+       MBF999.
+           EXIT.
