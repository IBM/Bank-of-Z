@@ -0,0 +1,227 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program takes an incoming sort code and checks that the
+      * named counter server's idea of the highest CUSTOMER-NUMBER
+      * issued for that sort code has not drifted out of step with
+      * the highest CUSTOMER-NUMBER actually present on DB2.
+      *
+      * The named counter is peeked with INCREMENT(0) so that running
+      * this check never itself consumes a CUSTOMER-NUMBER - a plain
+      * GET COUNTER, the way CRECUST uses it to hand out the next
+      * number, would burn one every time this program ran.
+      *
+      * A mismatch does not necessarily mean data has been lost - the
+      * counter is expected to run ahead of DB2 by the number of
+      * CRECUST calls that obtained a number but failed to commit a
+      * CUSTOMER row (a duplicate, a failed validation, or a DB2
+      * error after GET-NEXT-CUSTOMER-NUMBER). It is only a problem
+      * if the counter is BEHIND the DB2 high-water mark, since that
+      * means the next CRECUST could hand out a CUSTOMER-NUMBER that
+      * is already in use. Both cases are reported; only the second
+      * is flagged as out of step.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCSRECON.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY SORTCODE.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-SORTCODE       PIC X(6).
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 SQLCODE-DISPLAY                PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP.
+          03 WS-CICS-RESP2              PIC S9(8) COMP.
+
+      *
+      * CUSTOMER NCS definitions - used to peek the highest
+      * CUSTOMER-NUMBER issued for the incoming sort code.
+      *
+       COPY NCSCUST.
+
+       01 WS-DB2-HIGHEST-NUM             PIC 9(10) VALUE 0.
+       01 WS-DB2-CUST-FOUND              PIC X     VALUE 'N'.
+          88 DB2-CUST-FOUND              VALUE 'Y'.
+
+       01 ABNDINFO-REC.
+           COPY ABNDINFO.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY NCSRECON.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       P010.
+
+           DISPLAY 'NCSRECON: Starting NCS/DB2 reconciliation check'
+
+           MOVE 'N' TO COMM-NCSR-SUCCESS.
+           MOVE ' ' TO COMM-NCSR-FAIL-CD.
+           MOVE 'N' TO COMM-NCSR-IN-STEP.
+           MOVE 0 TO COMM-NCSR-NCS-VALUE.
+           MOVE 0 TO COMM-NCSR-DB2-HIGHEST.
+
+      *
+      *    A caller can check another branch's sort code by setting
+      *    COMM-NCSR-SORTCODE before linking to this program; leaving
+      *    it blank or zero (as INITIALIZE of the commarea does)
+      *    checks this bank's own SORTCODE.
+      *
+           IF COMM-NCSR-SORTCODE = ZERO
+              MOVE SORTCODE TO NCS-CUST-NO-TEST-SORT
+           ELSE
+              MOVE COMM-NCSR-SORTCODE TO NCS-CUST-NO-TEST-SORT
+           END-IF.
+
+           PERFORM PEEK-NCS-COUNTER.
+
+           IF COMM-NCSR-SUCCESS = 'N'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           PERFORM GET-DB2-HIGHEST-CUSTOMER.
+
+           IF COMM-NCSR-SUCCESS = 'N'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+      *
+      *    The counter is allowed to run ahead of DB2 (numbers can be
+      *    issued and never committed) but must never fall behind it,
+      *    or the next CRECUST could re-issue a CUSTOMER-NUMBER that
+      *    is already in use.
+      *
+           IF NCS-CUST-NO-VALUE < COMM-NCSR-DB2-HIGHEST
+              DISPLAY 'NCSRECON: Counter is behind DB2 - NCS='
+                      NCS-CUST-NO-VALUE ' DB2=' COMM-NCSR-DB2-HIGHEST
+              MOVE 'N' TO COMM-NCSR-IN-STEP
+           ELSE
+              MOVE 'Y' TO COMM-NCSR-IN-STEP
+           END-IF.
+
+           MOVE 'Y' TO COMM-NCSR-SUCCESS.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       P999.
+           EXIT.
+
+
+       PEEK-NCS-COUNTER SECTION.
+       PNC010.
+      *
+      *    INCREMENT(0) reads the counter's current value without
+      *    changing it - this check must never itself burn a
+      *    CUSTOMER-NUMBER the way CRECUST's plain GET COUNTER does.
+      *
+           EXEC CICS GET COUNTER(NCS-CUST-NO-NAME)
+                VALUE(NCS-CUST-NO-VALUE)
+                INCREMENT(0)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+                END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'NCSRECON: Unable to GET COUNTER for sort code '
+                      NCS-CUST-NO-TEST-SORT
+              MOVE 'N' TO COMM-NCSR-SUCCESS
+              MOVE '1' TO COMM-NCSR-FAIL-CD
+              GO TO PNC999
+           END-IF.
+
+           MOVE NCS-CUST-NO-VALUE TO COMM-NCSR-NCS-VALUE.
+           MOVE 'Y' TO COMM-NCSR-SUCCESS.
+
+       PNC999.
+           EXIT.
+
+
+       GET-DB2-HIGHEST-CUSTOMER SECTION.
+       GDHC010.
+      *
+      *    Retrieves the highest CUSTOMER-NUMBER in use on DB2 for
+      *    the sort code, the same ORDER BY DESC / FETCH FIRST 1 ROW
+      *    technique INQCUST's GET-LAST-CUSTOMER-DB2 uses.
+      *
+           MOVE NCS-CUST-NO-TEST-SORT TO HV-CUSTOMER-SORTCODE.
+           MOVE 'N' TO WS-DB2-CUST-FOUND.
+
+           EXEC SQL
+              SELECT CUSTOMER_NUMBER
+                INTO :HV-CUSTOMER-NUMBER
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+               ORDER BY CUSTOMER_NUMBER DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'Y' TO WS-DB2-CUST-FOUND
+              MOVE HV-CUSTOMER-NUMBER TO WS-DB2-HIGHEST-NUM
+              MOVE WS-DB2-HIGHEST-NUM TO COMM-NCSR-DB2-HIGHEST
+              GO TO GDHC999
+           END-IF.
+
+           IF SQLCODE = 100
+      *
+      *       No customers at all for this sort code yet - a highest
+      *       CUSTOMER-NUMBER of zero is a legitimate result.
+      *
+              MOVE 0 TO COMM-NCSR-DB2-HIGHEST
+              GO TO GDHC999
+           END-IF.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'NCSRECON: Unable to query highest CUSTOMER-NUMBER'
+                   ' on DB2, SQLCODE=' SQLCODE-DISPLAY
+           MOVE 'N' TO COMM-NCSR-SUCCESS
+           MOVE '2' TO COMM-NCSR-FAIL-CD.
+
+       GDHC999.
+           EXIT.
+
+
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           GOBACK.
+
+       GMOFH999.
+           EXIT.
