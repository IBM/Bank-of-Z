@@ -0,0 +1,160 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program checks whether a supplied phone number is a
+      * plausible digit-and-punctuation-only number, following the
+      * same linkage-section/commarea pattern as EMLVALID.cbl
+      * (required/optional flag, result flag, reason code) so
+      * CRECUST/UPDCUST can validate CUSTOMER-PHONE the same way they
+      * already validate CUSTOMER-EMAIL.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONEVAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-PHONE-LENGTH              PIC 9(3) VALUE 0.
+       01 WS-POSITION                  PIC 9(3) VALUE 0.
+       01 WS-DIGIT-COUNT               PIC 9(3) VALUE 0.
+       01 WS-CURRENT-CHAR              PIC X VALUE SPACE.
+       01 WS-PHONE-OK                  PIC X VALUE 'Y'.
+          88 PHONE-OK                  VALUE 'Y'.
+          88 PHONE-NOT-OK              VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY PHONEVAL.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAINLINE SECTION.
+       ML010.
+
+           PERFORM INITIALIZE-VALIDATION.
+           PERFORM CALCULATE-PHONE-LENGTH.
+
+           IF WS-PHONE-LENGTH = 0
+              IF PHONEVALID-PHONE-REQUIRED
+                 PERFORM MARK-MISSING-PHONE
+              END-IF
+           ELSE
+              PERFORM VALIDATE-PHONE-FORMAT
+              IF PHONE-OK
+                 SET PHONEVALID-PHONE-VALID TO TRUE
+              ELSE
+                 PERFORM MARK-BAD-FORMAT
+              END-IF
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ML999.
+           EXIT.
+
+
+       INITIALIZE-VALIDATION SECTION.
+       IV010.
+
+           INSPECT PHONEVALID-PHONE REPLACING ALL LOW-VALUE BY SPACE.
+           SET PHONEVALID-PHONE-VALID TO TRUE.
+           MOVE SPACE TO PHONEVALID-REASON.
+           MOVE ZERO TO WS-PHONE-LENGTH
+                        WS-POSITION
+                        WS-DIGIT-COUNT.
+           MOVE SPACE TO WS-CURRENT-CHAR.
+           SET PHONE-OK TO TRUE.
+
+       IV999.
+           EXIT.
+
+
+       CALCULATE-PHONE-LENGTH SECTION.
+       CPL010.
+
+           PERFORM VARYING WS-POSITION FROM 20 BY -1
+              UNTIL WS-POSITION < 1
+                 OR WS-PHONE-LENGTH > 0
+              IF PHONEVALID-PHONE(WS-POSITION:1) NOT = SPACE
+                 MOVE WS-POSITION TO WS-PHONE-LENGTH
+              END-IF
+           END-PERFORM.
+
+       CPL999.
+           EXIT.
+
+
+       VALIDATE-PHONE-FORMAT SECTION.
+       VPF010.
+
+           PERFORM SCAN-PHONE-CHARACTERS.
+           IF PHONE-OK
+              IF WS-DIGIT-COUNT < 7 OR WS-DIGIT-COUNT > 15
+                 SET PHONE-NOT-OK TO TRUE
+              END-IF
+           END-IF.
+
+       VPF999.
+           EXIT.
+
+
+       SCAN-PHONE-CHARACTERS SECTION.
+       SPC010.
+
+           PERFORM VARYING WS-POSITION FROM 1 BY 1
+              UNTIL WS-POSITION > WS-PHONE-LENGTH
+                 OR PHONE-NOT-OK
+              MOVE PHONEVALID-PHONE(WS-POSITION:1) TO WS-CURRENT-CHAR
+              PERFORM CHECK-CHARACTER-VALIDITY
+           END-PERFORM.
+
+       SPC999.
+           EXIT.
+
+
+       CHECK-CHARACTER-VALIDITY SECTION.
+       CCV010.
+
+           EVALUATE TRUE
+              WHEN WS-CURRENT-CHAR = '0' THRU '9'
+                 ADD 1 TO WS-DIGIT-COUNT
+              WHEN WS-CURRENT-CHAR = '+'
+                 IF WS-POSITION NOT = 1
+                    SET PHONE-NOT-OK TO TRUE
+                 END-IF
+              WHEN WS-CURRENT-CHAR = '-'
+              WHEN WS-CURRENT-CHAR = '('
+              WHEN WS-CURRENT-CHAR = ')'
+              WHEN WS-CURRENT-CHAR = SPACE
+                 CONTINUE
+              WHEN OTHER
+                 SET PHONE-NOT-OK TO TRUE
+           END-EVALUATE.
+
+       CCV999.
+           EXIT.
+
+
+       MARK-MISSING-PHONE SECTION.
+       MMP010.
+
+           SET PHONEVALID-PHONE-INVALID TO TRUE.
+           SET PHONEVALID-MISSING-PHONE TO TRUE.
+
+       MMP999.
+           EXIT.
+
+
+       MARK-BAD-FORMAT SECTION.
+       MBF010.
+
+           SET PHONEVALID-PHONE-INVALID TO TRUE.
+           SET PHONEVALID-BAD-FORMAT TO TRUE.
+
+       MBF999.
+           EXIT.
