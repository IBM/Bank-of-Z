@@ -0,0 +1,260 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program checks whether a supplied postcode is a
+      * plausible one for the supplied country, following the same
+      * linkage-section/commarea pattern as EMLVALID.cbl/PHONEVAL.cbl
+      * (required/optional flag, result flag, reason code) so
+      * CRECUST/UPDCUST can validate CUSTOMER-POSTCODE the same way
+      * they already validate CUSTOMER-EMAIL/CUSTOMER-PHONE.
+      *
+      * The check is deliberately simple - it recognises the UK and
+      * US formats by name and applies a generic alphanumeric check
+      * for any other country, rather than trying to be an exhaustive
+      * postal-format authority.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSTVALID.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-POSTCODE-LENGTH           PIC 9(3) VALUE 0.
+       01 WS-POSITION                  PIC 9(3) VALUE 0.
+       01 WS-ALPHA-COUNT                PIC 9(3) VALUE 0.
+       01 WS-DIGIT-COUNT                PIC 9(3) VALUE 0.
+       01 WS-SPACE-COUNT                PIC 9(3) VALUE 0.
+       01 WS-CURRENT-CHAR              PIC X VALUE SPACE.
+       01 WS-POSTCODE-OK               PIC X VALUE 'Y'.
+          88 POSTCODE-OK               VALUE 'Y'.
+          88 POSTCODE-NOT-OK           VALUE 'N'.
+
+       01 WS-COUNTRY-CLASS             PIC X VALUE 'O'.
+          88 COUNTRY-IS-UK             VALUE 'U'.
+          88 COUNTRY-IS-US             VALUE 'A'.
+          88 COUNTRY-IS-OTHER          VALUE 'O'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY POSTVALID.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAINLINE SECTION.
+       ML010.
+
+           PERFORM INITIALIZE-VALIDATION.
+           PERFORM CALCULATE-POSTCODE-LENGTH.
+
+           IF WS-POSTCODE-LENGTH = 0
+              IF POSTVALID-POSTCODE-REQUIRED
+                 PERFORM MARK-MISSING-POSTCODE
+              END-IF
+           ELSE
+              PERFORM CLASSIFY-COUNTRY
+              PERFORM VALIDATE-POSTCODE-FORMAT
+              IF POSTCODE-OK
+                 SET POSTVALID-POSTCODE-VALID TO TRUE
+              ELSE
+                 PERFORM MARK-BAD-FORMAT
+              END-IF
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ML999.
+           EXIT.
+
+
+       INITIALIZE-VALIDATION SECTION.
+       IV010.
+
+           INSPECT POSTVALID-POSTCODE REPLACING ALL LOW-VALUE BY SPACE.
+           SET POSTVALID-POSTCODE-VALID TO TRUE.
+           MOVE SPACE TO POSTVALID-REASON.
+           MOVE ZERO TO WS-POSTCODE-LENGTH
+                        WS-POSITION
+                        WS-ALPHA-COUNT
+                        WS-DIGIT-COUNT
+                        WS-SPACE-COUNT.
+           MOVE SPACE TO WS-CURRENT-CHAR.
+           SET POSTCODE-OK TO TRUE.
+           SET COUNTRY-IS-OTHER TO TRUE.
+
+       IV999.
+           EXIT.
+
+
+       CALCULATE-POSTCODE-LENGTH SECTION.
+       CPL010.
+
+           PERFORM VARYING WS-POSITION FROM 10 BY -1
+              UNTIL WS-POSITION < 1
+                 OR WS-POSTCODE-LENGTH > 0
+              IF POSTVALID-POSTCODE(WS-POSITION:1) NOT = SPACE
+                 MOVE WS-POSITION TO WS-POSTCODE-LENGTH
+              END-IF
+           END-PERFORM.
+
+       CPL999.
+           EXIT.
+
+
+       CLASSIFY-COUNTRY SECTION.
+       CC010.
+
+           EVALUATE TRUE
+              WHEN POSTVALID-COUNTRY = 'UNITED KINGDOM'
+              WHEN POSTVALID-COUNTRY = 'GREAT BRITAIN'
+              WHEN POSTVALID-COUNTRY = 'UK'
+              WHEN POSTVALID-COUNTRY = 'GB'
+                 SET COUNTRY-IS-UK TO TRUE
+              WHEN POSTVALID-COUNTRY = 'UNITED STATES'
+              WHEN POSTVALID-COUNTRY = 'USA'
+              WHEN POSTVALID-COUNTRY = 'US'
+                 SET COUNTRY-IS-US TO TRUE
+              WHEN OTHER
+                 SET COUNTRY-IS-OTHER TO TRUE
+           END-EVALUATE.
+
+       CC999.
+           EXIT.
+
+
+       VALIDATE-POSTCODE-FORMAT SECTION.
+       VPF010.
+
+           EVALUATE TRUE
+              WHEN COUNTRY-IS-UK
+                 PERFORM VALIDATE-UK-POSTCODE
+              WHEN COUNTRY-IS-US
+                 PERFORM VALIDATE-US-POSTCODE
+              WHEN OTHER
+                 PERFORM VALIDATE-GENERIC-POSTCODE
+           END-EVALUATE.
+
+       VPF999.
+           EXIT.
+
+
+       VALIDATE-UK-POSTCODE SECTION.
+       VUP010.
+      *
+      *    A UK postcode is an outward code (letters and digits) and
+      *    an inward code (a digit followed by two letters), separated
+      *    by a single space - eg "SW1A 1AA" or "M1 1AE".
+      *
+           PERFORM SCAN-POSTCODE-CHARACTERS.
+           IF POSTCODE-OK
+              IF WS-SPACE-COUNT NOT = 1
+                 OR WS-ALPHA-COUNT < 2
+                 OR WS-DIGIT-COUNT < 2
+                 OR WS-POSTCODE-LENGTH < 5
+                 OR WS-POSTCODE-LENGTH > 8
+                 SET POSTCODE-NOT-OK TO TRUE
+              END-IF
+           END-IF.
+
+       VUP999.
+           EXIT.
+
+
+       VALIDATE-US-POSTCODE SECTION.
+       VUSP10.
+      *
+      *    A US ZIP code is either 5 digits, or 5 digits, a hyphen,
+      *    and 4 more digits (ZIP+4).
+      *
+           IF WS-POSTCODE-LENGTH = 5
+              IF POSTVALID-POSTCODE(1:5) NOT NUMERIC
+                 SET POSTCODE-NOT-OK TO TRUE
+              END-IF
+           ELSE
+              IF WS-POSTCODE-LENGTH = 10
+                 AND POSTVALID-POSTCODE(1:5) NUMERIC
+                 AND POSTVALID-POSTCODE(6:1) = '-'
+                 AND POSTVALID-POSTCODE(7:4) NUMERIC
+                 CONTINUE
+              ELSE
+                 SET POSTCODE-NOT-OK TO TRUE
+              END-IF
+           END-IF.
+
+       VUSP99.
+           EXIT.
+
+
+       VALIDATE-GENERIC-POSTCODE SECTION.
+       VGP010.
+      *
+      *    Any other country - accept a plausible alphanumeric
+      *    postcode, allowing spaces and hyphens as separators.
+      *
+           PERFORM SCAN-POSTCODE-CHARACTERS.
+           IF POSTCODE-OK
+              IF WS-ALPHA-COUNT = 0 AND WS-DIGIT-COUNT = 0
+                 SET POSTCODE-NOT-OK TO TRUE
+              END-IF
+           END-IF.
+
+       VGP999.
+           EXIT.
+
+
+       SCAN-POSTCODE-CHARACTERS SECTION.
+       SPC010.
+
+           PERFORM VARYING WS-POSITION FROM 1 BY 1
+              UNTIL WS-POSITION > WS-POSTCODE-LENGTH
+                 OR POSTCODE-NOT-OK
+              MOVE POSTVALID-POSTCODE(WS-POSITION:1) TO WS-CURRENT-CHAR
+              PERFORM CHECK-CHARACTER-VALIDITY
+           END-PERFORM.
+
+       SPC999.
+           EXIT.
+
+
+       CHECK-CHARACTER-VALIDITY SECTION.
+       CCV010.
+
+           EVALUATE TRUE
+              WHEN WS-CURRENT-CHAR = '0' THRU '9'
+                 ADD 1 TO WS-DIGIT-COUNT
+              WHEN WS-CURRENT-CHAR = 'A' THRU 'Z'
+                 ADD 1 TO WS-ALPHA-COUNT
+              WHEN WS-CURRENT-CHAR = SPACE
+                 ADD 1 TO WS-SPACE-COUNT
+              WHEN WS-CURRENT-CHAR = '-'
+                 CONTINUE
+              WHEN OTHER
+                 SET POSTCODE-NOT-OK TO TRUE
+           END-EVALUATE.
+
+       CCV999.
+           EXIT.
+
+
+       MARK-MISSING-POSTCODE SECTION.
+       MMP010.
+
+           SET POSTVALID-POSTCODE-INVALID TO TRUE.
+           SET POSTVALID-MISSING-POSTCODE TO TRUE.
+
+       MMP999.
+           EXIT.
+
+
+       MARK-BAD-FORMAT SECTION.
+       MBF010.
+
+           SET POSTVALID-POSTCODE-INVALID TO TRUE.
+           SET POSTVALID-BAD-FORMAT TO TRUE.
+
+       MBF999.
+           EXIT.
