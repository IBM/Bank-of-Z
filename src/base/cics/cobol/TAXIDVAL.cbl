@@ -0,0 +1,151 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program checks whether a supplied National Insurance
+      * number/Tax ID is a plausible letters-and-digits-only value,
+      * following the same linkage-section/commarea pattern as
+      * PHONEVAL.cbl (required/optional flag, result flag, reason
+      * code) so CRECUST/UPDCUST can validate CUSTOMER-TAX-ID the
+      * same way they already validate CUSTOMER-PHONE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXIDVAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-TAXID-LENGTH              PIC 9(3) VALUE 0.
+       01 WS-POSITION                  PIC 9(3) VALUE 0.
+       01 WS-CURRENT-CHAR              PIC X VALUE SPACE.
+       01 WS-TAXID-OK                  PIC X VALUE 'Y'.
+          88 TAXID-OK                  VALUE 'Y'.
+          88 TAXID-NOT-OK              VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY TAXIDVAL.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAINLINE SECTION.
+       ML010.
+
+           PERFORM INITIALIZE-VALIDATION.
+           PERFORM CALCULATE-TAXID-LENGTH.
+
+           IF WS-TAXID-LENGTH = 0
+              IF TAXIDVAL-TAXID-REQUIRED
+                 PERFORM MARK-MISSING-TAXID
+              END-IF
+           ELSE
+              PERFORM VALIDATE-TAXID-FORMAT
+              IF TAXID-OK
+                 SET TAXIDVAL-TAXID-VALID TO TRUE
+              ELSE
+                 PERFORM MARK-BAD-FORMAT
+              END-IF
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ML999.
+           EXIT.
+
+
+       INITIALIZE-VALIDATION SECTION.
+       IV010.
+
+           INSPECT TAXIDVAL-TAXID REPLACING ALL LOW-VALUE BY SPACE.
+           SET TAXIDVAL-TAXID-VALID TO TRUE.
+           MOVE SPACE TO TAXIDVAL-REASON.
+           MOVE ZERO TO WS-TAXID-LENGTH
+                        WS-POSITION.
+           MOVE SPACE TO WS-CURRENT-CHAR.
+           SET TAXID-OK TO TRUE.
+
+       IV999.
+           EXIT.
+
+
+       CALCULATE-TAXID-LENGTH SECTION.
+       CTL010.
+
+           PERFORM VARYING WS-POSITION FROM 13 BY -1
+              UNTIL WS-POSITION < 1
+                 OR WS-TAXID-LENGTH > 0
+              IF TAXIDVAL-TAXID(WS-POSITION:1) NOT = SPACE
+                 MOVE WS-POSITION TO WS-TAXID-LENGTH
+              END-IF
+           END-PERFORM.
+
+       CTL999.
+           EXIT.
+
+
+       VALIDATE-TAXID-FORMAT SECTION.
+       VTF010.
+
+           PERFORM SCAN-TAXID-CHARACTERS.
+           IF TAXID-OK
+              IF WS-TAXID-LENGTH < 4
+                 SET TAXID-NOT-OK TO TRUE
+              END-IF
+           END-IF.
+
+       VTF999.
+           EXIT.
+
+
+       SCAN-TAXID-CHARACTERS SECTION.
+       STC010.
+
+           PERFORM VARYING WS-POSITION FROM 1 BY 1
+              UNTIL WS-POSITION > WS-TAXID-LENGTH
+                 OR TAXID-NOT-OK
+              MOVE TAXIDVAL-TAXID(WS-POSITION:1) TO WS-CURRENT-CHAR
+              PERFORM CHECK-CHARACTER-VALIDITY
+           END-PERFORM.
+
+       STC999.
+           EXIT.
+
+
+       CHECK-CHARACTER-VALIDITY SECTION.
+       CCV010.
+
+           EVALUATE TRUE
+              WHEN WS-CURRENT-CHAR = '0' THRU '9'
+              WHEN WS-CURRENT-CHAR = 'A' THRU 'Z'
+              WHEN WS-CURRENT-CHAR = 'a' THRU 'z'
+                 CONTINUE
+              WHEN OTHER
+                 SET TAXID-NOT-OK TO TRUE
+           END-EVALUATE.
+
+       CCV999.
+           EXIT.
+
+
+       MARK-MISSING-TAXID SECTION.
+       MMT010.
+
+           SET TAXIDVAL-TAXID-INVALID TO TRUE.
+           SET TAXIDVAL-MISSING-TAXID TO TRUE.
+
+       MMT999.
+           EXIT.
+
+
+       MARK-BAD-FORMAT SECTION.
+       MBF010.
+
+           SET TAXIDVAL-TAXID-INVALID TO TRUE.
+           SET TAXIDVAL-BAD-FORMAT TO TRUE.
+
+       MBF999.
+           EXIT.
