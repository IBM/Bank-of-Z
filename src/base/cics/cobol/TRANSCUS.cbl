@@ -0,0 +1,894 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * This program moves a customer from one sort code to another,
+      * e.g. when a customer changes which branch looks after them.
+      *
+      * CUSTOMER-NUMBERs are only unique within a sort code, so the
+      * customer cannot simply be re-keyed in place - instead a new
+      * CUSTOMER row is created at the destination sort code (with a
+      * freshly issued CUSTOMER-NUMBER from the named counter server),
+      * the customer's accounts are moved across one at a time by
+      * linking to MOVACC, and only then is the original CUSTOMER row
+      * removed.
+      *
+      * Accounts are moved a page at a time, the same way DELCUS
+      * deletes them, so a customer with more than 20 accounts is not
+      * left part-moved by the single-page limit on INQACCCU. If
+      * there is a failure at any point after the new CUSTOMER row has
+      * been created then abend (or else the records will be out of
+      * step) - the transaction can be redriven using
+      * COMM-TRN-RESTART-ACCNO once whatever caused the failure has
+      * been fixed.
+      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSCUS.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY SORTCODE.
+
+       01 WS-INDEX                      PIC S9(4) COMP VALUE 0.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-EYECATCHER     PIC X(4).
+          03 HV-CUSTOMER-SORTCODE       PIC X(6).
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+          03 HV-CUSTOMER-TITLE          PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-EMAIL          PIC X(60).
+          03 HV-CUSTOMER-DOB            PIC S9(9) COMP.
+          03 HV-CUSTOMER-PHONE          PIC X(20).
+          03 HV-CUSTOMER-ADDR-LINE1     PIC X(50).
+          03 HV-CUSTOMER-ADDR-LINE2     PIC X(50).
+          03 HV-CUSTOMER-CITY           PIC X(50).
+          03 HV-CUSTOMER-POSTCODE       PIC X(10).
+          03 HV-CUSTOMER-COUNTRY        PIC X(50).
+          03 HV-CUSTOMER-STATUS         PIC X(10).
+          03 HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
+          03 HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
+          03 HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+          03 HV-CUSTOMER-MKTG-CONSENT   PIC X(1).
+          03 HV-CUSTOMER-CONTACT-CHNL   PIC X(10).
+          03 HV-CUSTOMER-RISK-RATING    PIC X(10).
+          03 HV-CUSTOMER-RISK-RVW-DATE  PIC S9(9) COMP.
+          03 HV-CUSTOMER-MAIL-ADDR-IND  PIC X(1).
+          03 HV-CUSTOMER-MAIL-LINE1     PIC X(50).
+          03 HV-CUSTOMER-MAIL-LINE2     PIC X(50).
+          03 HV-CUSTOMER-MAIL-CITY      PIC X(50).
+          03 HV-CUSTOMER-MAIL-POSTCD    PIC X(10).
+          03 HV-CUSTOMER-MAIL-CNTRY     PIC X(50).
+          03 HV-CUSTOMER-EMPLOYER-NM    PIC X(50).
+          03 HV-CUSTOMER-OCCUPATION     PIC X(50).
+          03 HV-CUSTOMER-INCOME-BAND    PIC X(10).
+          03 HV-CUSTOMER-TAX-ID         PIC X(13).
+          03 HV-CUSTOMER-PREF-LANG      PIC X(02).
+          03 HV-CUSTOMER-LOC-CORR       PIC X.
+
+      * The new CUSTOMER-NUMBER the customer is being moved to -
+      * kept apart from HV-CUSTOMER-NUMBER (the old key) until the
+      * new row has actually been inserted.
+       01 HV-NEW-CUSTOMER-SORTCODE       PIC X(6).
+       01 HV-NEW-CUSTOMER-NUMBER         PIC X(10).
+
+      * PROCTRAN DB2 copybook
+           EXEC SQL
+              INCLUDE PROCDB2
+           END-EXEC.
+
+      * PROCTRAN host variables for DB2
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER     PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE      PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER     PIC X(8).
+          03 HV-PROCTRAN-DATE           PIC X(10).
+          03 HV-PROCTRAN-TIME           PIC X(6).
+          03 HV-PROCTRAN-REF            PIC X(12).
+          03 HV-PROCTRAN-TYPE           PIC X(3).
+          03 HV-PROCTRAN-DESC           PIC X(90).
+          03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+
+      * CUSTOMER NCS definitions - used to obtain the next
+      * CUSTOMER-NUMBER for the destination sort code.
+       COPY NCSCUST.
+
+      * PROCTRAN NCS definitions - used to obtain a PROCTRAN
+      * reference number that is unique across every region.
+       COPY NCSPROC.
+
+       01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
+
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-ORIG-DATE-GRP-X.
+          03 WS-ORIG-DATE-DD-X          PIC XX.
+          03 FILLER                     PIC X         VALUE '.'.
+          03 WS-ORIG-DATE-MM-X          PIC XX.
+          03 FILLER                     PIC X         VALUE '.'.
+          03 WS-ORIG-DATE-YYYY-X        PIC X(4).
+
+       01 WS-TIME-DATA.
+          03 WS-TIME-NOW                PIC 9(6).
+          03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+             05 WS-TIME-NOW-GRP-HH      PIC 99.
+             05 WS-TIME-NOW-GRP-MM      PIC 99.
+             05 WS-TIME-NOW-GRP-SS      PIC 99.
+
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP               PIC S9(8) COMP.
+          05 WS-CICS-RESP2              PIC S9(8) COMP.
+
+       01 WS-ABEND-PGM                  PIC X(8)      VALUE 'ABNDPROC'.
+
+       01 ABNDINFO-REC.
+           COPY ABNDINFO.
+
+      * Account details returned by INQACCCU for the customer's old
+      * sort code / customer number.
+       01 INQACCCU-COMMAREA.
+           COPY INQACCCU.
+
+      * Commarea for MOVACC - re-keys one account to the customer's
+      * new sort code and customer number.
+       01 MOVACC-COMMAREA.
+          03 MOVACC-COMM-EYE            PIC X(4).
+          03 MOVACC-COMM-OLD-SCODE      PIC X(6).
+          03 MOVACC-COMM-OLD-CUSTNO     PIC X(10).
+          03 MOVACC-COMM-ACCNO          PIC 9(8).
+          03 MOVACC-COMM-NEW-SCODE      PIC X(6).
+          03 MOVACC-COMM-NEW-CUSTNO     PIC X(10).
+          03 MOVACC-COMM-SUCCESS        PIC X.
+          03 MOVACC-COMM-FAIL-CD        PIC X.
+          03 MOVACC-COMM-APPLID         PIC X(8).
+          03 MOVACC-COMM-PCB1 POINTER.
+          03 MOVACC-COMM-PCB2 POINTER.
+
+       01 WS-APPLID                     PIC X(8).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY TRANSCUS.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+           DISPLAY 'TRANSCUS: Starting customer transfer'
+           DISPLAY 'TRANSCUS: Old sort code=' COMM-TRN-OLD-SCODE
+           DISPLAY 'TRANSCUS: Old customer number='
+                   COMM-TRN-OLD-CUSTNO
+           DISPLAY 'TRANSCUS: New sort code=' COMM-TRN-NEW-SCODE
+
+           MOVE 'N' TO COMM-TRN-SUCCESS.
+           MOVE ' ' TO COMM-TRN-FAIL-CD.
+           MOVE 0 TO COMM-TRN-ACCTS-MOVED.
+
+           IF COMM-TRN-NEW-SCODE OF DFHCOMMAREA
+                 = COMM-TRN-OLD-SCODE OF DFHCOMMAREA
+              DISPLAY 'TRANSCUS: New sort code same as old sort code'
+              MOVE 'S' TO COMM-TRN-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           PERFORM READ-OLD-CUSTOMER.
+
+           IF COMM-TRN-RESTART-ACCNO OF DFHCOMMAREA NOT = 0
+      *
+      *       Redrive after an earlier page's SYNCPOINT has already
+      *       committed the destination CUSTOMER row - re-minting a
+      *       CUSTOMER-NUMBER and inserting again would orphan the
+      *       row created on the previous run, so pick the existing
+      *       destination key back up instead.
+      *
+              DISPLAY 'TRANSCUS: Redrive - destination customer '
+                      'already exists, skipping insert'
+              MOVE COMM-TRN-NEW-SCODE OF DFHCOMMAREA
+                 TO HV-NEW-CUSTOMER-SORTCODE
+              MOVE COMM-TRN-NEW-CUSTNO OF DFHCOMMAREA
+                 TO HV-NEW-CUSTOMER-NUMBER
+           ELSE
+              PERFORM GET-NEXT-CUSTOMER-NUMBER
+              PERFORM INSERT-NEW-CUSTOMER
+      *
+      *          Record the newly minted destination key in the
+      *          commarea straightaway, not just on final success -
+      *          if a later step in this transfer abends, the redrive
+      *          logic above needs it to avoid re-inserting the
+      *          destination customer a second time.
+      *
+              MOVE HV-NEW-CUSTOMER-SORTCODE TO COMM-TRN-NEW-SCODE
+                 OF DFHCOMMAREA
+              MOVE HV-NEW-CUSTOMER-NUMBER TO COMM-TRN-NEW-CUSTNO
+                 OF DFHCOMMAREA
+           END-IF.
+
+           PERFORM PROCESS-ALL-ACCOUNTS.
+
+           PERFORM DELETE-OLD-CUSTOMER.
+
+           PERFORM WRITE-PROCTRAN-TRANSFER.
+
+           MOVE HV-NEW-CUSTOMER-NUMBER TO COMM-TRN-NEW-CUSTNO.
+           MOVE 'Y' TO COMM-TRN-SUCCESS.
+           MOVE ' ' TO COMM-TRN-FAIL-CD.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       A999.
+           EXIT.
+
+
+       READ-OLD-CUSTOMER SECTION.
+       ROC010.
+      *
+      *    Read the customer to be moved, so we have their details
+      *    to hand for the new row.
+      *
+           DISPLAY 'TRANSCUS: READ-OLD-CUSTOMER section entered'
+           INITIALIZE HOST-CUSTOMER-ROW.
+
+           MOVE COMM-TRN-OLD-SCODE OF DFHCOMMAREA
+              TO HV-CUSTOMER-SORTCODE.
+           MOVE COMM-TRN-OLD-CUSTNO OF DFHCOMMAREA
+              TO HV-CUSTOMER-NUMBER.
+
+           EXEC SQL
+              SELECT CUSTOMER_EYECATCHER,
+                     CUSTOMER_SORTCODE,
+                     CUSTOMER_NUMBER,
+                     CUSTOMER_TITLE,
+                     CUSTOMER_FIRST_NAME,
+                     CUSTOMER_LAST_NAME,
+                     CUSTOMER_EMAIL,
+                     CUSTOMER_DATE_OF_BIRTH,
+                     CUSTOMER_PHONE,
+                     CUSTOMER_ADDR_LINE1,
+                     CUSTOMER_ADDR_LINE2,
+                     CUSTOMER_CITY,
+                     CUSTOMER_POSTCODE,
+                     CUSTOMER_COUNTRY,
+                     CUSTOMER_STATUS,
+                     CUSTOMER_CREATED_DATE,
+                     CUSTOMER_CREDIT_SCORE,
+                     CUSTOMER_CS_REVIEW_DATE,
+                     CUSTOMER_MARKETING_CONSENT,
+                     CUSTOMER_CONTACT_CHANNEL,
+                     CUSTOMER_RISK_RATING,
+                     CUSTOMER_RISK_REVIEW_DATE,
+                     CUSTOMER_MAIL_ADDR_IND,
+                     CUSTOMER_MAIL_ADDR_LINE1,
+                     CUSTOMER_MAIL_ADDR_LINE2,
+                     CUSTOMER_MAIL_CITY,
+                     CUSTOMER_MAIL_POSTCODE,
+                     CUSTOMER_MAIL_COUNTRY,
+                     CUSTOMER_EMPLOYER_NAME,
+                     CUSTOMER_OCCUPATION,
+                     CUSTOMER_INCOME_BAND,
+                     CUSTOMER_TAX_ID,
+                     CUSTOMER_PREF_LANGUAGE,
+                     CUSTOMER_LOCALIZED_CORR
+                INTO :HV-CUSTOMER-EYECATCHER,
+                     :HV-CUSTOMER-SORTCODE,
+                     :HV-CUSTOMER-NUMBER,
+                     :HV-CUSTOMER-TITLE,
+                     :HV-CUSTOMER-FIRST-NAME,
+                     :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-EMAIL,
+                     :HV-CUSTOMER-DOB,
+                     :HV-CUSTOMER-PHONE,
+                     :HV-CUSTOMER-ADDR-LINE1,
+                     :HV-CUSTOMER-ADDR-LINE2,
+                     :HV-CUSTOMER-CITY,
+                     :HV-CUSTOMER-POSTCODE,
+                     :HV-CUSTOMER-COUNTRY,
+                     :HV-CUSTOMER-STATUS,
+                     :HV-CUSTOMER-CREATE-DATE,
+                     :HV-CUSTOMER-CREDIT-SCORE,
+                     :HV-CUSTOMER-CS-REVIEW-DATE,
+                     :HV-CUSTOMER-MKTG-CONSENT,
+                     :HV-CUSTOMER-CONTACT-CHNL,
+                     :HV-CUSTOMER-RISK-RATING,
+                     :HV-CUSTOMER-RISK-RVW-DATE,
+                     :HV-CUSTOMER-MAIL-ADDR-IND,
+                     :HV-CUSTOMER-MAIL-LINE1,
+                     :HV-CUSTOMER-MAIL-LINE2,
+                     :HV-CUSTOMER-MAIL-CITY,
+                     :HV-CUSTOMER-MAIL-POSTCD,
+                     :HV-CUSTOMER-MAIL-CNTRY,
+                     :HV-CUSTOMER-EMPLOYER-NM,
+                     :HV-CUSTOMER-OCCUPATION,
+                     :HV-CUSTOMER-INCOME-BAND,
+                     :HV-CUSTOMER-TAX-ID,
+                     :HV-CUSTOMER-PREF-LANG,
+                     :HV-CUSTOMER-LOC-CORR
+                FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                 AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'TRANSCUS: SELECT CUSTOMER SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE = 100
+              DISPLAY 'TRANSCUS: Customer not found'
+              MOVE 'C' TO COMM-TRN-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF SQLCODE NOT = 0
+              INITIALIZE ABNDINFO-REC
+              MOVE SQLCODE TO ABND-SQLCODE
+              MOVE 'TRB1' TO ABND-CODE
+              STRING 'ROC010 - Unable to SELECT CUSTOMER from DB2 '
+                 DELIMITED BY SIZE,
+                     'for key:' DELIMITED BY SIZE,
+                     HV-CUSTOMER-SORTCODE DELIMITED BY SIZE,
+                     HV-CUSTOMER-NUMBER DELIMITED BY SIZE,
+                     ' SQLCODE=' DELIMITED BY SIZE,
+                     SQLCODE-DISPLAY DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+              PERFORM ABEND-TRANSCUS
+           END-IF.
+
+       ROC999.
+           EXIT.
+
+
+       GET-NEXT-CUSTOMER-NUMBER SECTION.
+       GNCN010.
+      *
+      *    Ask the named counter server for the next CUSTOMER-NUMBER
+      *    in use for the destination sort code.
+      *
+           MOVE COMM-TRN-NEW-SCODE OF DFHCOMMAREA TO SORTCODE.
+           MOVE SORTCODE TO NCS-CUST-NO-TEST-SORT.
+
+           EXEC CICS GET COUNTER(NCS-CUST-NO-NAME)
+                VALUE(NCS-CUST-NO-VALUE)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+                END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP TO ABND-RESPCODE
+              MOVE EIBRESP2 TO ABND-RESP2CODE
+              MOVE 'TRB2' TO ABND-CODE
+              STRING 'GNCN010 - Unable to GET COUNTER for sort code '
+                 DELIMITED BY SIZE,
+                     SORTCODE DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+              PERFORM ABEND-TRANSCUS
+           END-IF.
+
+           MOVE COMM-TRN-NEW-SCODE OF DFHCOMMAREA
+              TO HV-NEW-CUSTOMER-SORTCODE.
+           MOVE NCS-CUST-NO-VALUE TO HV-NEW-CUSTOMER-NUMBER.
+
+       GNCN999.
+           EXIT.
+
+
+       INSERT-NEW-CUSTOMER SECTION.
+       INC010.
+      *
+      *    Insert a new CUSTOMER row at the destination sort code,
+      *    carrying the customer's personal details across unchanged
+      *    - only the sort code and customer number differ.
+      *
+           DISPLAY 'TRANSCUS: Inserting customer into DB2'
+           DISPLAY 'TRANSCUS: New sort code=' HV-NEW-CUSTOMER-SORTCODE
+           DISPLAY 'TRANSCUS: New customer number='
+                   HV-NEW-CUSTOMER-NUMBER
+
+           EXEC SQL
+              INSERT INTO CUSTOMER
+                     (
+                      CUSTOMER_EYECATCHER,
+                      CUSTOMER_SORTCODE,
+                      CUSTOMER_NUMBER,
+                      CUSTOMER_TITLE,
+                      CUSTOMER_FIRST_NAME,
+                      CUSTOMER_LAST_NAME,
+                      CUSTOMER_EMAIL,
+                      CUSTOMER_DATE_OF_BIRTH,
+                      CUSTOMER_PHONE,
+                      CUSTOMER_ADDR_LINE1,
+                      CUSTOMER_ADDR_LINE2,
+                      CUSTOMER_CITY,
+                      CUSTOMER_POSTCODE,
+                      CUSTOMER_COUNTRY,
+                      CUSTOMER_STATUS,
+                      CUSTOMER_CREATED_DATE,
+                      CUSTOMER_CREDIT_SCORE,
+                      CUSTOMER_CS_REVIEW_DATE,
+                      CUSTOMER_MARKETING_CONSENT,
+                      CUSTOMER_CONTACT_CHANNEL,
+                      CUSTOMER_RISK_RATING,
+                      CUSTOMER_RISK_REVIEW_DATE,
+                      CUSTOMER_MAIL_ADDR_IND,
+                      CUSTOMER_MAIL_ADDR_LINE1,
+                      CUSTOMER_MAIL_ADDR_LINE2,
+                      CUSTOMER_MAIL_CITY,
+                      CUSTOMER_MAIL_POSTCODE,
+                      CUSTOMER_MAIL_COUNTRY,
+                      CUSTOMER_EMPLOYER_NAME,
+                      CUSTOMER_OCCUPATION,
+                      CUSTOMER_INCOME_BAND,
+                      CUSTOMER_TAX_ID,
+                      CUSTOMER_PREF_LANGUAGE,
+                      CUSTOMER_LOCALIZED_CORR
+                     )
+              VALUES
+                     (
+                      :HV-CUSTOMER-EYECATCHER,
+                      :HV-NEW-CUSTOMER-SORTCODE,
+                      :HV-NEW-CUSTOMER-NUMBER,
+                      :HV-CUSTOMER-TITLE,
+                      :HV-CUSTOMER-FIRST-NAME,
+                      :HV-CUSTOMER-LAST-NAME,
+                      :HV-CUSTOMER-EMAIL,
+                      :HV-CUSTOMER-DOB,
+                      :HV-CUSTOMER-PHONE,
+                      :HV-CUSTOMER-ADDR-LINE1,
+                      :HV-CUSTOMER-ADDR-LINE2,
+                      :HV-CUSTOMER-CITY,
+                      :HV-CUSTOMER-POSTCODE,
+                      :HV-CUSTOMER-COUNTRY,
+                      :HV-CUSTOMER-STATUS,
+                      :HV-CUSTOMER-CREATE-DATE,
+                      :HV-CUSTOMER-CREDIT-SCORE,
+                      :HV-CUSTOMER-CS-REVIEW-DATE,
+                      :HV-CUSTOMER-MKTG-CONSENT,
+                      :HV-CUSTOMER-CONTACT-CHNL,
+                      :HV-CUSTOMER-RISK-RATING,
+                      :HV-CUSTOMER-RISK-RVW-DATE,
+                      :HV-CUSTOMER-MAIL-ADDR-IND,
+                      :HV-CUSTOMER-MAIL-LINE1,
+                      :HV-CUSTOMER-MAIL-LINE2,
+                      :HV-CUSTOMER-MAIL-CITY,
+                      :HV-CUSTOMER-MAIL-POSTCD,
+                      :HV-CUSTOMER-MAIL-CNTRY,
+                      :HV-CUSTOMER-EMPLOYER-NM,
+                      :HV-CUSTOMER-OCCUPATION,
+                      :HV-CUSTOMER-INCOME-BAND,
+                      :HV-CUSTOMER-TAX-ID,
+                      :HV-CUSTOMER-PREF-LANG,
+                      :HV-CUSTOMER-LOC-CORR
+                     )
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'TRANSCUS: INSERT CUSTOMER SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+              INITIALIZE ABNDINFO-REC
+              MOVE SQLCODE TO ABND-SQLCODE
+              MOVE 'TRB3' TO ABND-CODE
+              STRING 'INC010 - Unable to INSERT CUSTOMER into DB2 '
+                 DELIMITED BY SIZE,
+                     'for key:' DELIMITED BY SIZE,
+                     HV-NEW-CUSTOMER-SORTCODE DELIMITED BY SIZE,
+                     HV-NEW-CUSTOMER-NUMBER DELIMITED BY SIZE,
+                     ' SQLCODE=' DELIMITED BY SIZE,
+                     SQLCODE-DISPLAY DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+              PERFORM ABEND-TRANSCUS
+           END-IF.
+
+       INC999.
+           EXIT.
+
+
+       PROCESS-ALL-ACCOUNTS SECTION.
+       PAA010.
+      *
+      *    Move the customer's accounts a page at a time, so a
+      *    customer with more than the single-page limit of 20
+      *    accounts doesn't get any of them left behind.
+      *
+      *    COMM-TRN-RESTART-ACCNO lets a transaction that abends
+      *    part-way through a large move be redriven without
+      *    reprocessing the accounts already committed - the caller
+      *    passes back the value COMM-TRN-RESTART-ACCNO was left at,
+      *    or zero to start from the beginning.
+      *
+           MOVE COMM-TRN-RESTART-ACCNO OF DFHCOMMAREA
+              TO COMM-ACCNO-START OF INQACCCU-COMMAREA.
+           SET MORE-ACCOUNTS-FOLLOW OF INQACCCU-COMMAREA TO TRUE.
+
+           PERFORM PROCESS-ACCOUNT-PAGE
+              UNTIL NO-MORE-ACCOUNTS OF INQACCCU-COMMAREA.
+
+           MOVE ZERO TO COMM-TRN-RESTART-ACCNO OF DFHCOMMAREA.
+
+       PAA999.
+           EXIT.
+
+
+       PROCESS-ACCOUNT-PAGE SECTION.
+       PAP010.
+
+           PERFORM GET-ACCOUNTS
+
+           DISPLAY 'TRANSCUS: Number of accounts found this page='
+                   NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA
+
+           IF NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA > 0
+              DISPLAY 'TRANSCUS: Moving '
+                      NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA
+                      ' account(s)'
+              PERFORM MOVE-ACCOUNTS
+              MOVE COMM-ACCNO(NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA)
+                 TO COMM-ACCNO-START OF INQACCCU-COMMAREA
+      *
+      *          Commit this page's moves and record how far we got,
+      *          so an abend after this point can be restarted from
+      *          here rather than from the beginning.
+      *
+              EXEC CICS SYNCPOINT
+                   END-EXEC
+              MOVE COMM-ACCNO-START OF INQACCCU-COMMAREA
+                 TO COMM-TRN-RESTART-ACCNO OF DFHCOMMAREA
+           ELSE
+              DISPLAY 'TRANSCUS: No accounts left to move'
+              SET NO-MORE-ACCOUNTS OF INQACCCU-COMMAREA TO TRUE
+           END-IF.
+
+       PAP999.
+           EXIT.
+
+
+       MOVE-ACCOUNTS SECTION.
+       MAC010.
+      *
+      *    Go through the entries (accounts) in the array, and for
+      *    each one link to MOVACC to re-key that account to the
+      *    customer's new sort code and customer number.
+      *
+           DISPLAY 'TRANSCUS: MOVE-ACCOUNTS section entered'
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+              UNTIL WS-INDEX > NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA
+                   DISPLAY 'TRANSCUS: Moving account '
+                           WS-INDEX
+                           ' of '
+                           NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA
+                   DISPLAY 'TRANSCUS: Account number='
+                           COMM-ACCNO(WS-INDEX)
+
+                   INITIALIZE MOVACC-COMMAREA
+                   MOVE WS-APPLID TO MOVACC-COMM-APPLID
+                   MOVE COMM-TRN-OLD-SCODE OF DFHCOMMAREA
+                      TO MOVACC-COMM-OLD-SCODE
+                   MOVE COMM-TRN-OLD-CUSTNO OF DFHCOMMAREA
+                      TO MOVACC-COMM-OLD-CUSTNO
+                   MOVE COMM-ACCNO(WS-INDEX) TO MOVACC-COMM-ACCNO
+                   MOVE HV-NEW-CUSTOMER-SORTCODE
+                      TO MOVACC-COMM-NEW-SCODE
+                   MOVE HV-NEW-CUSTOMER-NUMBER
+                      TO MOVACC-COMM-NEW-CUSTNO
+
+                   EXEC CICS LINK PROGRAM('MOVACC  ')
+                        COMMAREA(MOVACC-COMMAREA)
+                        END-EXEC
+
+                   DISPLAY 'TRANSCUS: MOVACC returned, success='
+                           MOVACC-COMM-SUCCESS
+
+                   IF MOVACC-COMM-SUCCESS NOT = 'Y'
+                      INITIALIZE ABNDINFO-REC
+                      MOVE 'TRB4' TO ABND-CODE
+                      STRING 'MAC010 - MOVACC failed for account '
+                         DELIMITED BY SIZE,
+                             COMM-ACCNO(WS-INDEX) DELIMITED BY SIZE,
+                             ' fail code=' DELIMITED BY SIZE,
+                             MOVACC-COMM-FAIL-CD DELIMITED BY SIZE
+                         INTO ABND-FREEFORM
+                      END-STRING
+                      PERFORM ABEND-TRANSCUS
+                   END-IF
+
+                   ADD 1 TO COMM-TRN-ACCTS-MOVED OF DFHCOMMAREA
+
+           END-PERFORM.
+
+           DISPLAY 'TRANSCUS: All accounts on this page moved'.
+
+       MAC999.
+           EXIT.
+
+
+       GET-ACCOUNTS SECTION.
+       GAC010.
+      *
+      *    Link to INQACCCU to get the customer's accounts under
+      *    their old sort code / customer number.
+      *
+           DISPLAY 'TRANSCUS: GET-ACCOUNTS section entered'
+           MOVE COMM-TRN-OLD-CUSTNO OF DFHCOMMAREA
+              TO CUSTOMER-NUMBER OF INQACCCU-COMMAREA.
+           MOVE 20 TO NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
+           SET COMM-PCB-POINTER OF INQACCCU-COMMAREA
+              TO MOVACC-COMM-PCB1
+
+           DISPLAY 'TRANSCUS: Linking to INQACCCU for customer='
+                   CUSTOMER-NUMBER OF INQACCCU-COMMAREA
+
+           EXEC CICS LINK PROGRAM('INQACCCU')
+                COMMAREA(INQACCCU-COMMAREA)
+                SYNCONRETURN
+                END-EXEC.
+
+           DISPLAY 'TRANSCUS: INQACCCU returned, accounts found='
+                   NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
+
+       GAC999.
+           EXIT.
+
+
+       DELETE-OLD-CUSTOMER SECTION.
+       DOC010.
+      *
+      *    All of the customer's accounts are now under the new sort
+      *    code, so the original CUSTOMER row can be removed.
+      *
+           DISPLAY 'TRANSCUS: Removing old customer record from DB2'
+
+           EXEC SQL
+              DELETE FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                 AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'TRANSCUS: DELETE CUSTOMER SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+              INITIALIZE ABNDINFO-REC
+              MOVE SQLCODE TO ABND-SQLCODE
+              MOVE 'TRB5' TO ABND-CODE
+              STRING 'DOC010 - Unable to DELETE CUSTOMER from DB2 '
+                 DELIMITED BY SIZE,
+                     'for key:' DELIMITED BY SIZE,
+                     HV-CUSTOMER-SORTCODE DELIMITED BY SIZE,
+                     HV-CUSTOMER-NUMBER DELIMITED BY SIZE,
+                     ' SQLCODE=' DELIMITED BY SIZE,
+                     SQLCODE-DISPLAY DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+              PERFORM ABEND-TRANSCUS
+           END-IF.
+
+       DOC999.
+           EXIT.
+
+
+       GET-PROCTRAN-REF SECTION.
+       GPR010.
+      *
+      *    Use the CICS Named Counter Server to hand out a PROCTRAN
+      *    reference that is unique across every region in the
+      *    sysplex, not just this one - EIBTASKN only guarantees
+      *    uniqueness within the region that generated it.
+      *
+           EXEC CICS GET COUNTER(NCS-PROCTRAN-REF-NAME)
+                VALUE(NCS-PROCTRAN-REF-VALUE)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+                END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP TO ABND-RESPCODE
+              MOVE EIBRESP2 TO ABND-RESP2CODE
+              MOVE 'TRB7' TO ABND-CODE
+              STRING 'GPR010 - Unable to GET COUNTER for PROCTRAN ref'
+                 DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+              PERFORM ABEND-TRANSCUS
+           END-IF.
+
+           MOVE NCS-PROCTRAN-REF-VALUE TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+
+       GPR999.
+           EXIT.
+
+
+       WRITE-PROCTRAN-TRANSFER SECTION.
+       WPT010.
+      *
+      *    Record the transfer on PROCTRAN against the customer's
+      *    old key, with the new sort code and customer number
+      *    packed into the description.
+      *
+           DISPLAY 'TRANSCUS: WRITE-PROCTRAN-TRANSFER section entered'
+           INITIALIZE HOST-PROCTRAN-ROW.
+           INITIALIZE WS-EIBTASKN12.
+
+           MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
+           MOVE HV-CUSTOMER-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE ZEROS TO HV-PROCTRAN-ACC-NUMBER.
+           PERFORM GET-PROCTRAN-REF.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-U-TIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-U-TIME)
+                DDMMYYYY(WS-ORIG-DATE)
+                TIME(HV-PROCTRAN-TIME)
+                DATESEP('.')
+                END-EXEC.
+
+           MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+
+           MOVE HV-CUSTOMER-SORTCODE TO HV-PROCTRAN-DESC(1:6).
+           MOVE HV-CUSTOMER-NUMBER TO HV-PROCTRAN-DESC(7:10).
+           MOVE HV-NEW-CUSTOMER-SORTCODE TO HV-PROCTRAN-DESC(17:6).
+           MOVE HV-NEW-CUSTOMER-NUMBER TO HV-PROCTRAN-DESC(23:10).
+           MOVE HV-CUSTOMER-LAST-NAME TO HV-PROCTRAN-DESC(33:50).
+
+           MOVE 'OTC' TO HV-PROCTRAN-TYPE.
+           MOVE ZEROS TO HV-PROCTRAN-AMOUNT.
+
+           DISPLAY 'TRANSCUS: Inserting PROCTRAN record'
+
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT
+                     )
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'TRANSCUS: INSERT PROCTRAN SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+              INITIALIZE ABNDINFO-REC
+              MOVE SQLCODE TO ABND-SQLCODE
+              MOVE 'TRB6' TO ABND-CODE
+              STRING 'WPT010 - Unable to WRITE to PROCTRAN DB2 '
+                 DELIMITED BY SIZE,
+                     'SQLCODE=' DELIMITED BY SIZE,
+                     SQLCODE-DISPLAY DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+              END-STRING
+              PERFORM ABEND-TRANSCUS
+           END-IF.
+
+       WPT999.
+           EXIT.
+
+
+       ABEND-TRANSCUS SECTION.
+       ATC010.
+      *
+      *    Common abend path - populate the rest of the standard
+      *    abend commarea and link to the abend handler.
+      *
+           EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                END-EXEC.
+
+           MOVE EIBTASKN TO ABND-TASKNO-KEY.
+           MOVE EIBTRNID TO ABND-TRANID.
+
+           PERFORM POPULATE-TIME-DATE.
+
+           MOVE WS-ORIG-DATE TO ABND-DATE.
+           STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                  ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                  ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+              INTO ABND-TIME
+           END-STRING.
+
+           MOVE WS-U-TIME TO ABND-UTIME-KEY.
+
+           EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                END-EXEC.
+
+           DISPLAY 'TRANSCUS: ' ABND-FREEFORM
+
+           EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                COMMAREA(ABNDINFO-REC)
+                END-EXEC.
+
+           EXEC CICS ABEND
+                ABCODE(ABND-CODE)
+                END-EXEC.
+
+       ATC999.
+           EXIT.
+
+
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           GOBACK.
+
+       GMOFH999.
+           EXIT.
+
+
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-U-TIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-U-TIME)
+                DDMMYYYY(WS-ORIG-DATE)
+                TIME(WS-TIME-NOW)
+                DATESEP
+                END-EXEC.
+
+       PTD999.
+           EXIT.
