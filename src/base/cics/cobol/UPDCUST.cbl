@@ -72,6 +72,127 @@
           03 HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
           03 HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
           03 HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+          03 HV-CUSTOMER-MKTG-CONSENT   PIC X(1).
+          03 HV-CUSTOMER-CONTACT-CHNL   PIC X(10).
+          03 HV-CUSTOMER-RISK-RATING    PIC X(10).
+          03 HV-CUSTOMER-RISK-RVW-DATE  PIC S9(9) COMP.
+          03 HV-CUSTOMER-MAIL-ADDR-IND  PIC X(1).
+          03 HV-CUSTOMER-MAIL-LINE1     PIC X(50).
+          03 HV-CUSTOMER-MAIL-LINE2     PIC X(50).
+          03 HV-CUSTOMER-MAIL-CITY      PIC X(50).
+          03 HV-CUSTOMER-MAIL-POSTCD    PIC X(10).
+          03 HV-CUSTOMER-MAIL-CNTRY     PIC X(50).
+          03 HV-CUSTOMER-EMPLOYER-NM    PIC X(50).
+          03 HV-CUSTOMER-OCCUPATION     PIC X(50).
+          03 HV-CUSTOMER-INCOME-BAND    PIC X(10).
+          03 HV-CUSTOMER-TAX-ID         PIC X(13).
+          03 HV-CUSTOMER-PREF-LANG      PIC X(02).
+          03 HV-CUSTOMER-LOC-CORR       PIC X.
+
+      * VALID_TITLE DB2 copybook
+           EXEC SQL
+              INCLUDE TITLDB2
+           END-EXEC.
+
+       01 HV-VALID-TITLE-COUNT          PIC S9(9) COMP.
+
+      * OPERATOR_ROLE DB2 copybook
+           EXEC SQL
+              INCLUDE OPRROLDB2
+           END-EXEC.
+
+       01 HV-OPERATOR-ROW.
+          03 HV-OPERATOR-OPID           PIC X(3).
+          03 HV-OPERATOR-ROLE           PIC X(4).
+
+       77 WS-FIELD-AUTH-OK              PIC X      VALUE 'Y'.
+          88 FIELD-AUTH-OK                         VALUE 'Y'.
+          88 FIELD-AUTH-NOT-OK                     VALUE 'N'.
+
+       77 WS-DUPLICATE-COUNT            PIC S9(9) COMP VALUE 0.
+
+       77 WS-DUPLICATE-CHECK-OK         PIC X      VALUE 'Y'.
+          88 DUPLICATE-CHECK-OK                    VALUE 'Y'.
+          88 DUPLICATE-CHECK-FAILED                VALUE 'N'.
+
+      * CUSTOMER_CHANGE_LOG DB2 copybook
+           EXEC SQL
+              INCLUDE CHGLGDB2
+           END-EXEC.
+
+      * CUSTOMER_CHANGE_LOG host variables for DB2
+       01 HOST-CHANGE-LOG-ROW.
+          03 HV-CHGLOG-SORTCODE         PIC X(6).
+          03 HV-CHGLOG-NUMBER           PIC X(10).
+          03 HV-CHGLOG-FIELD-NAME       PIC X(30).
+          03 HV-CHGLOG-OLD-VALUE        PIC X(60).
+          03 HV-CHGLOG-NEW-VALUE        PIC X(60).
+          03 HV-CHGLOG-DATE             PIC X(10).
+          03 HV-CHGLOG-TIME             PIC X(8).
+          03 HV-CHGLOG-TASKNO           PIC 9(7).
+
+      * FAILURE_LOG DB2 copybook
+           EXEC SQL
+              INCLUDE FAILLGDB2
+           END-EXEC.
+
+      * FAILURE_LOG host variables for DB2
+       01 HOST-FAILURE-LOG-ROW.
+          03 HV-FAILLOG-SORTCODE        PIC X(6).
+          03 HV-FAILLOG-NUMBER          PIC X(10).
+          03 HV-FAILLOG-PROGRAM         PIC X(8).
+          03 HV-FAILLOG-FAIL-CODE       PIC X.
+          03 HV-FAILLOG-DATE            PIC X(10).
+          03 HV-FAILLOG-TIME            PIC X(8).
+          03 HV-FAILLOG-TASKNO          PIC 9(7).
+
+      * CUSTOMER_ACCESS_LOG DB2 copybook
+           EXEC SQL
+              INCLUDE ACCLGDB2
+           END-EXEC.
+
+      * CUSTOMER_ACCESS_LOG host variables for DB2
+       01 HOST-ACCESS-LOG-ROW.
+          03 HV-ACCLOG-SORTCODE         PIC X(6).
+          03 HV-ACCLOG-NUMBER           PIC X(10).
+          03 HV-ACCLOG-PROGRAM          PIC X(8).
+          03 HV-ACCLOG-ACCESS-TYPE      PIC X(10).
+          03 HV-ACCLOG-OPERATOR         PIC X(3).
+          03 HV-ACCLOG-DATE             PIC X(10).
+          03 HV-ACCLOG-TIME             PIC X(8).
+          03 HV-ACCLOG-TASKNO           PIC 9(7).
+
+      * Snapshot of the CUSTOMER row as it stood before this update,
+      * used to work out what actually changed for the change log.
+       01 WS-OLD-CUSTOMER-ROW.
+          03 WS-OLD-TITLE               PIC X(10).
+          03 WS-OLD-FIRST-NAME          PIC X(50).
+          03 WS-OLD-LAST-NAME           PIC X(50).
+          03 WS-OLD-EMAIL               PIC X(60).
+          03 WS-OLD-PHONE               PIC X(20).
+          03 WS-OLD-ADDR-LINE1          PIC X(50).
+          03 WS-OLD-ADDR-LINE2          PIC X(50).
+          03 WS-OLD-CITY                PIC X(50).
+          03 WS-OLD-POSTCODE            PIC X(10).
+          03 WS-OLD-COUNTRY             PIC X(50).
+          03 WS-OLD-STATUS              PIC X(10).
+          03 WS-OLD-DOB                 PIC S9(9) COMP.
+          03 WS-OLD-CREDIT-SCORE        PIC S9(4) COMP.
+          03 WS-OLD-CS-REVIEW-DATE      PIC S9(9) COMP.
+          03 WS-OLD-MKTG-CONSENT        PIC X(1).
+          03 WS-OLD-CONTACT-CHNL        PIC X(10).
+          03 WS-OLD-MAIL-ADDR-IND       PIC X(1).
+          03 WS-OLD-MAIL-LINE1          PIC X(50).
+          03 WS-OLD-MAIL-LINE2          PIC X(50).
+          03 WS-OLD-MAIL-CITY           PIC X(50).
+          03 WS-OLD-MAIL-POSTCD         PIC X(10).
+          03 WS-OLD-MAIL-CNTRY          PIC X(50).
+          03 WS-OLD-EMPLOYER-NM         PIC X(50).
+          03 WS-OLD-OCCUPATION          PIC X(50).
+          03 WS-OLD-INCOME-BAND         PIC X(10).
+          03 WS-OLD-TAX-ID              PIC X(13).
+          03 WS-OLD-PREF-LANGUAGE       PIC X(02).
+          03 WS-OLD-LOCALIZED-CORR      PIC X(1).
 
       * Pull in the SQL COMMAREA
            EXEC SQL
@@ -154,6 +275,24 @@
        01 WS-UNSTR-TITLE                PIC X(9)   VALUE ' '.
        01 WS-TITLE-VALID                PIC X.
 
+       01 WS-AGE-YEARS                  PIC S9(4) COMP.
+
+       01 PHONEVALID-PROGRAM            PIC X(8)   VALUE 'PHONEVAL'.
+       01 PHONEVALID-COMMAREA.
+          COPY PHONEVAL.
+
+       01 POSTVALID-PROGRAM             PIC X(8)   VALUE 'PSTVALID'.
+       01 POSTVALID-COMMAREA.
+          COPY POSTVALID.
+
+       01 TAXIDVAL-PROGRAM              PIC X(8)   VALUE 'TAXIDVAL'.
+       01 TAXIDVAL-COMMAREA.
+          COPY TAXIDVAL.
+
+       01 NAMEVALID-PROGRAM             PIC X(8)   VALUE 'NAMEVAL'.
+       01 NAMEVALID-COMMAREA.
+          COPY NAMEVAL.
+
        01 WS-TIME-DATA.
           03 WS-TIME-NOW                PIC 9(6).
           03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
@@ -176,6 +315,9 @@
 
            MOVE COMM-SCODE TO DESIRED-SORT-CODE.
 
+      D    DISPLAY 'UPDCUST: Sort code=' COMM-SCODE
+      D            ' Customer number=' COMM-CUSTNO
+
       *
       *    You can change the customer's name, but the title must
       *    be a valid one. Check that here
@@ -184,34 +326,147 @@
 
            MOVE ' ' TO WS-TITLE-VALID.
 
-           EVALUATE TRUE
-           WHEN WS-UNSTR-TITLE = 'Professor' OR
-              WS-UNSTR-TITLE = 'Mr' OR
-              WS-UNSTR-TITLE = 'Mrs' OR
-              WS-UNSTR-TITLE = 'Miss' OR
-              WS-UNSTR-TITLE = 'Ms' OR
-              WS-UNSTR-TITLE = 'Dr' OR
-              WS-UNSTR-TITLE = 'Drs' OR
-              WS-UNSTR-TITLE = 'Lord' OR
-              WS-UNSTR-TITLE = 'Sir' OR
-              WS-UNSTR-TITLE = 'Lady' OR
-              WS-UNSTR-TITLE = SPACES
-                MOVE 'Y' TO WS-TITLE-VALID
-
-           WHEN OTHER
-                MOVE 'N' TO WS-TITLE-VALID
-           END-EVALUATE.
+           IF COMM-TITLE = SPACES
+              MOVE 'Y' TO WS-TITLE-VALID
+           ELSE
+              MOVE 0 TO HV-VALID-TITLE-COUNT
+              EXEC SQL
+                 SELECT COUNT(*)
+                   INTO :HV-VALID-TITLE-COUNT
+                   FROM VALID_TITLE
+                  WHERE VALID_TITLE_TEXT = :COMM-TITLE
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'UPDCUST - VALID_TITLE lookup failed. SQLCODE='
+                         SQLCODE-DISPLAY
+                 MOVE 0 TO HV-VALID-TITLE-COUNT
+              END-IF
+              IF HV-VALID-TITLE-COUNT > 0
+                 MOVE 'Y' TO WS-TITLE-VALID
+              ELSE
+                 MOVE 'N' TO WS-TITLE-VALID
+              END-IF
+           END-IF.
+
+      D    DISPLAY 'UPDCUST: Title valid=' WS-TITLE-VALID
 
            IF WS-TITLE-VALID = 'N'
               MOVE 'N' TO COMM-UPD-SUCCESS
               MOVE 'T' TO COMM-UPD-FAIL-CD
+              PERFORM WRITE-FAILURE-LOG
               GOBACK
            END-IF
 
+      *
+      *    If a new name was supplied, neither the first name nor
+      *    the last name may contain digits or special characters.
+      *
+           IF COMM-FIRST-NAME OF COMM-NAME (1:1) NOT = ' '
+              PERFORM VALIDATE-CUSTOMER-NAME
+      D       DISPLAY 'UPDCUST: Name validation result='
+      D               NAMEVALID-RESULT
+              IF NAMEVALID-NAME-INVALID
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'N' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GOBACK
+              END-IF
+           END-IF
+
+      *
+      *    If a new date of birth was supplied, it must be a
+      *    plausible adult date of birth.
+      *
+           IF COMM-DOB-YEAR OF COMM-DOB NOT = 0
+              PERFORM CHECK-MINIMUM-AGE
+      D       DISPLAY 'UPDCUST: Age years=' WS-AGE-YEARS
+              IF WS-AGE-YEARS < 18
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'A' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GOBACK
+              END-IF
+           END-IF
+
+      *
+      *    If a new phone number was supplied, it must be a
+      *    plausible digit-and-punctuation-only number.
+      *
+           IF COMM-PHONE(1:1) NOT = ' '
+              PERFORM VALIDATE-PHONE-NUMBER
+      D       DISPLAY 'UPDCUST: Phone validation result='
+      D               PHONEVALID-RESULT
+              IF PHONEVALID-PHONE-INVALID
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'P' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GOBACK
+              END-IF
+           END-IF
+
+      *
+      *    If a new address was supplied, the postcode must be a
+      *    plausible one for the supplied country.
+      *
+           IF COMM-ADDR-LINE1 OF COMM-ADDR (1:1) NOT = ' '
+              PERFORM VALIDATE-POSTCODE
+      D       DISPLAY 'UPDCUST: Postcode validation result='
+      D               POSTVALID-RESULT
+              IF POSTVALID-POSTCODE-INVALID
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'C' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GOBACK
+              END-IF
+           END-IF
+
+      *
+      *    If a new tax ID was supplied, it must be a plausible
+      *    letters-and-digits-only value.
+      *
+           IF COMM-TAX-ID(1:1) NOT = ' '
+              PERFORM VALIDATE-TAX-ID
+      D       DISPLAY 'UPDCUST: Tax ID validation result='
+      D               TAXIDVAL-RESULT
+              IF TAXIDVAL-TAXID-INVALID
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'X' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GOBACK
+              END-IF
+           END-IF
+
+      *
+      *    CUSTOMER-STATUS, CUSTOMER-TAX-ID and CUSTOMER-CREDIT-SCORE
+      *    are compliance-sensitive fields - only an operator in an
+      *    authorised role may change them. Everything else on this
+      *    record is left to the presentation layer's judgement, but
+      *    segregation of duties on these is enforced here so it
+      *    cannot be bypassed by a different front end.
+      *
+           IF COMM-STATUS(1:1) NOT = ' '
+           OR COMM-TAX-ID(1:1) NOT = ' '
+           OR COMM-CREDIT-SCORE NOT = 0
+              PERFORM CHECK-FIELD-AUTHORIZATION
+      D       DISPLAY 'UPDCUST: Field authorization result='
+      D               WS-FIELD-AUTH-OK
+              IF FIELD-AUTH-NOT-OK
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'Z' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GOBACK
+              END-IF
+           END-IF
+
       *
       *          Update the CUSTOMER datastore
       *
            PERFORM UPDATE-CUSTOMER-DB2
+
+      D    DISPLAY 'UPDCUST: Update success=' COMM-UPD-SUCCESS
+      D            ' Fail code=' COMM-UPD-FAIL-CD
+
       *
       *    The COMMAREA values have now been set so all we need to do
       *    is finish
@@ -222,6 +477,187 @@
            EXIT.
 
 
+       CHECK-MINIMUM-AGE SECTION.
+       CMA010.
+      *
+      *    Reject a supplied date of birth that isn't a plausible
+      *    adult date of birth - under 18, or in the future.
+      *
+           PERFORM POPULATE-TIME-DATE
+
+           COMPUTE WS-AGE-YEARS =
+              WS-ORIG-DATE-YYYY - COMM-DOB-YEAR OF COMM-DOB.
+
+           IF (COMM-DOB-MONTH OF COMM-DOB > WS-ORIG-DATE-MM)
+              OR ((COMM-DOB-MONTH OF COMM-DOB = WS-ORIG-DATE-MM)
+              AND (COMM-DOB-DAY OF COMM-DOB > WS-ORIG-DATE-DD))
+              SUBTRACT 1 FROM WS-AGE-YEARS
+           END-IF.
+
+       CMA999.
+           EXIT.
+
+
+       VALIDATE-CUSTOMER-NAME SECTION.
+       VCN010.
+      *
+      *    Run the incoming first name and last name through NAMEVAL,
+      *    the same way CRECUST checks them at creation time.
+      *
+           INITIALIZE NAMEVALID-COMMAREA.
+           MOVE COMM-FIRST-NAME OF COMM-NAME TO NAMEVALID-NAME.
+           SET NAMEVALID-NAME-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(NAMEVALID-PROGRAM)
+                COMMAREA(NAMEVALID-COMMAREA)
+                END-EXEC.
+
+           IF NAMEVALID-NAME-VALID
+              INITIALIZE NAMEVALID-COMMAREA
+              MOVE COMM-LAST-NAME OF COMM-NAME TO NAMEVALID-NAME
+              SET NAMEVALID-NAME-OPTIONAL TO TRUE
+
+              EXEC CICS LINK PROGRAM(NAMEVALID-PROGRAM)
+                   COMMAREA(NAMEVALID-COMMAREA)
+                   END-EXEC
+           END-IF.
+
+       VCN999.
+           EXIT.
+
+
+       VALIDATE-PHONE-NUMBER SECTION.
+       VPN010.
+      *
+      *    Run the incoming phone number through PHONEVAL, the same
+      *    way CRECUST checks it at creation time.
+      *
+           INITIALIZE PHONEVALID-COMMAREA.
+           MOVE COMM-PHONE TO PHONEVALID-PHONE.
+           SET PHONEVALID-PHONE-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(PHONEVALID-PROGRAM)
+                COMMAREA(PHONEVALID-COMMAREA)
+                END-EXEC.
+
+       VPN999.
+           EXIT.
+
+
+       VALIDATE-POSTCODE SECTION.
+       VPC010.
+      *
+      *    Run the incoming postcode/country through PSTVALID, the
+      *    same way CRECUST checks it at creation time.
+      *
+           INITIALIZE POSTVALID-COMMAREA.
+           MOVE COMM-POSTCODE OF COMM-ADDR TO POSTVALID-POSTCODE.
+           MOVE COMM-COUNTRY OF COMM-ADDR TO POSTVALID-COUNTRY.
+           SET POSTVALID-POSTCODE-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(POSTVALID-PROGRAM)
+                COMMAREA(POSTVALID-COMMAREA)
+                END-EXEC.
+
+       VPC999.
+           EXIT.
+
+
+       VALIDATE-TAX-ID SECTION.
+       VTI010.
+      *
+      *    Run the incoming National Insurance number/tax ID through
+      *    TAXIDVAL, the same way CRECUST checks it at creation time.
+      *
+           INITIALIZE TAXIDVAL-COMMAREA.
+           MOVE COMM-TAX-ID TO TAXIDVAL-TAXID.
+           SET TAXIDVAL-TAXID-OPTIONAL TO TRUE.
+
+           EXEC CICS LINK PROGRAM(TAXIDVAL-PROGRAM)
+                COMMAREA(TAXIDVAL-COMMAREA)
+                END-EXEC.
+
+       VTI999.
+           EXIT.
+
+
+       CHECK-FIELD-AUTHORIZATION SECTION.
+       CFA010.
+      *
+      *    Look up the signed-on operator's role in OPERATOR_ROLE and
+      *    decide whether it is one of the roles allowed to change
+      *    CUSTOMER-STATUS, CUSTOMER-TAX-ID or CUSTOMER-CREDIT-SCORE.
+      *    An operator with no row in OPERATOR_ROLE - or the lookup
+      *    itself failing - is treated as unauthorised rather than
+      *    let through.
+      *
+           SET FIELD-AUTH-OK TO TRUE.
+
+           MOVE EIBOPID TO HV-OPERATOR-OPID.
+           MOVE SPACES TO HV-OPERATOR-ROLE.
+
+           EXEC SQL
+              SELECT OPERATOR_ROLE_CODE
+                INTO :HV-OPERATOR-ROLE
+                FROM OPERATOR_ROLE
+               WHERE OPERATOR_ROLE_OPID = :HV-OPERATOR-OPID
+           END-EXEC.
+
+           IF SQLCODE = 100
+              MOVE SPACES TO HV-OPERATOR-ROLE
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'UPDCUST - OPERATOR_ROLE lookup failed. '
+                         'SQLCODE=' SQLCODE-DISPLAY
+                 MOVE SPACES TO HV-OPERATOR-ROLE
+              END-IF
+           END-IF.
+
+           IF HV-OPERATOR-ROLE NOT = 'MGR '
+           AND HV-OPERATOR-ROLE NOT = 'RISK'
+           AND HV-OPERATOR-ROLE NOT = 'COMP'
+              SET FIELD-AUTH-NOT-OK TO TRUE
+           END-IF.
+
+       CFA999.
+           EXIT.
+
+       CHECK-DUPLICATE-EMAIL SECTION.
+       CDE010.
+      *
+      *    Make sure no other customer already has the new e-mail
+      *    address before it is written away. A DB2 problem while
+      *    checking is treated the same as CHECK-FIELD-AUTHORIZATION
+      *    treats an OPERATOR_ROLE lookup failure - fail closed and
+      *    reject the update, rather than let a duplicate through
+      *    because the check itself could not run.
+      *
+           MOVE 0 TO WS-DUPLICATE-COUNT.
+           SET DUPLICATE-CHECK-OK TO TRUE.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-DUPLICATE-COUNT
+                FROM CUSTOMER
+               WHERE CUSTOMER_EMAIL = :HV-CUSTOMER-EMAIL
+                 AND NOT (CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                      AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER)
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY
+           DISPLAY 'UPDCUST: E-mail duplicate-check SQLCODE='
+                   SQLCODE-DISPLAY
+
+           IF SQLCODE NOT = 0
+              MOVE 0 TO WS-DUPLICATE-COUNT
+              SET DUPLICATE-CHECK-FAILED TO TRUE
+           END-IF.
+
+       CDE999.
+           EXIT.
+
+
        UPDATE-CUSTOMER-DB2 SECTION.
        UCD010.
 
@@ -241,6 +677,7 @@
               ' ')
               MOVE 'N' TO COMM-UPD-SUCCESS
               MOVE '4' TO COMM-UPD-FAIL-CD
+              PERFORM WRITE-FAILURE-LOG
               GO TO UCD999
            END-IF.
 
@@ -268,7 +705,23 @@
                      CUSTOMER_CREATED_DATE,
                      CUSTOMER_DATE_OF_BIRTH,
                      CUSTOMER_CREDIT_SCORE,
-                     CUSTOMER_CS_REVIEW_DATE
+                     CUSTOMER_CS_REVIEW_DATE,
+                     CUSTOMER_MARKETING_CONSENT,
+                     CUSTOMER_CONTACT_CHANNEL,
+                     CUSTOMER_RISK_RATING,
+                     CUSTOMER_RISK_REVIEW_DATE,
+                     CUSTOMER_MAIL_ADDR_IND,
+                     CUSTOMER_MAIL_ADDR_LINE1,
+                     CUSTOMER_MAIL_ADDR_LINE2,
+                     CUSTOMER_MAIL_CITY,
+                     CUSTOMER_MAIL_POSTCODE,
+                     CUSTOMER_MAIL_COUNTRY,
+                     CUSTOMER_EMPLOYER_NAME,
+                     CUSTOMER_OCCUPATION,
+                     CUSTOMER_INCOME_BAND,
+                     CUSTOMER_TAX_ID,
+                     CUSTOMER_PREF_LANGUAGE,
+                     CUSTOMER_LOCALIZED_CORR
                 INTO :HV-CUSTOMER-EYECATCHER,
                      :HV-CUSTOMER-SORTCODE,
                      :HV-CUSTOMER-NUMBER,
@@ -286,7 +739,23 @@
                      :HV-CUSTOMER-CREATE-DATE,
                      :HV-CUSTOMER-DOB,
                      :HV-CUSTOMER-CREDIT-SCORE,
-                     :HV-CUSTOMER-CS-REVIEW-DATE
+                     :HV-CUSTOMER-CS-REVIEW-DATE,
+                     :HV-CUSTOMER-MKTG-CONSENT,
+                     :HV-CUSTOMER-CONTACT-CHNL,
+                     :HV-CUSTOMER-RISK-RATING,
+                     :HV-CUSTOMER-RISK-RVW-DATE,
+                     :HV-CUSTOMER-MAIL-ADDR-IND,
+                     :HV-CUSTOMER-MAIL-LINE1,
+                     :HV-CUSTOMER-MAIL-LINE2,
+                     :HV-CUSTOMER-MAIL-CITY,
+                     :HV-CUSTOMER-MAIL-POSTCD,
+                     :HV-CUSTOMER-MAIL-CNTRY,
+                     :HV-CUSTOMER-EMPLOYER-NM,
+                     :HV-CUSTOMER-OCCUPATION,
+                     :HV-CUSTOMER-INCOME-BAND,
+                     :HV-CUSTOMER-TAX-ID,
+                     :HV-CUSTOMER-PREF-LANG,
+                     :HV-CUSTOMER-LOC-CORR
                 FROM CUSTOMER
                WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
                  AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
@@ -298,6 +767,7 @@
            IF SQLCODE = 100
               MOVE 'N' TO COMM-UPD-SUCCESS
               MOVE '1' TO COMM-UPD-FAIL-CD
+              PERFORM WRITE-FAILURE-LOG
               GO TO UCD999
            END-IF.
 
@@ -307,9 +777,43 @@
                       SQLCODE-DISPLAY
               MOVE 'N' TO COMM-UPD-SUCCESS
               MOVE '2' TO COMM-UPD-FAIL-CD
+              PERFORM WRITE-FAILURE-LOG
               GO TO UCD999
            END-IF.
 
+      *
+      *    Snapshot the values as they stand before any of them are
+      *    changed below, so WRITE-CHANGE-LOG can tell what moved.
+      *
+           MOVE HV-CUSTOMER-TITLE TO WS-OLD-TITLE.
+           MOVE HV-CUSTOMER-FIRST-NAME TO WS-OLD-FIRST-NAME.
+           MOVE HV-CUSTOMER-LAST-NAME TO WS-OLD-LAST-NAME.
+           MOVE HV-CUSTOMER-EMAIL TO WS-OLD-EMAIL.
+           MOVE HV-CUSTOMER-PHONE TO WS-OLD-PHONE.
+           MOVE HV-CUSTOMER-ADDR-LINE1 TO WS-OLD-ADDR-LINE1.
+           MOVE HV-CUSTOMER-ADDR-LINE2 TO WS-OLD-ADDR-LINE2.
+           MOVE HV-CUSTOMER-CITY TO WS-OLD-CITY.
+           MOVE HV-CUSTOMER-POSTCODE TO WS-OLD-POSTCODE.
+           MOVE HV-CUSTOMER-COUNTRY TO WS-OLD-COUNTRY.
+           MOVE HV-CUSTOMER-STATUS TO WS-OLD-STATUS.
+           MOVE HV-CUSTOMER-DOB TO WS-OLD-DOB.
+           MOVE HV-CUSTOMER-CREDIT-SCORE TO WS-OLD-CREDIT-SCORE.
+           MOVE HV-CUSTOMER-CS-REVIEW-DATE TO WS-OLD-CS-REVIEW-DATE.
+           MOVE HV-CUSTOMER-MKTG-CONSENT TO WS-OLD-MKTG-CONSENT.
+           MOVE HV-CUSTOMER-CONTACT-CHNL TO WS-OLD-CONTACT-CHNL.
+           MOVE HV-CUSTOMER-MAIL-ADDR-IND TO WS-OLD-MAIL-ADDR-IND.
+           MOVE HV-CUSTOMER-MAIL-LINE1 TO WS-OLD-MAIL-LINE1.
+           MOVE HV-CUSTOMER-MAIL-LINE2 TO WS-OLD-MAIL-LINE2.
+           MOVE HV-CUSTOMER-MAIL-CITY TO WS-OLD-MAIL-CITY.
+           MOVE HV-CUSTOMER-MAIL-POSTCD TO WS-OLD-MAIL-POSTCD.
+           MOVE HV-CUSTOMER-MAIL-CNTRY TO WS-OLD-MAIL-CNTRY.
+           MOVE HV-CUSTOMER-EMPLOYER-NM TO WS-OLD-EMPLOYER-NM.
+           MOVE HV-CUSTOMER-OCCUPATION TO WS-OLD-OCCUPATION.
+           MOVE HV-CUSTOMER-INCOME-BAND TO WS-OLD-INCOME-BAND.
+           MOVE HV-CUSTOMER-TAX-ID TO WS-OLD-TAX-ID.
+           MOVE HV-CUSTOMER-PREF-LANG TO WS-OLD-PREF-LANGUAGE.
+           MOVE HV-CUSTOMER-LOC-CORR TO WS-OLD-LOCALIZED-CORR.
+
       *
       *    Update the fields based on what was provided
       *    (same logic as VSAM version)
@@ -341,10 +845,111 @@
            END-IF.
 
            IF COMM-STATUS(1:1) NOT = ' '
+              MOVE COMM-STATUS TO CUSTOMER-STATUS OF WS-CUST-DATA
+              IF NOT CUSTOMER-STATUS-ACTIVE OF WS-CUST-DATA
+                 AND NOT CUSTOMER-STATUS-INACTIVE OF WS-CUST-DATA
+                 AND NOT CUSTOMER-STATUS-SUSPENDED OF WS-CUST-DATA
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'S' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GO TO UCD999
+              END-IF
               MOVE COMM-STATUS TO HV-CUSTOMER-STATUS
            END-IF.
 
-           MOVE COMM-EMAIL TO HV-CUSTOMER-EMAIL.
+           IF COMM-DOB-YEAR OF COMM-DOB NOT = 0
+              COMPUTE HV-CUSTOMER-DOB =
+                 (COMM-DOB-YEAR OF COMM-DOB * 10000) +
+                 (COMM-DOB-MONTH OF COMM-DOB * 100) +
+                 COMM-DOB-DAY OF COMM-DOB
+           END-IF.
+
+      *
+      *    A revised credit score puts the customer's next KYC/AML-
+      *    style review back to the top of the queue, the same way
+      *    CRECUST seeds CUSTOMER-CS-REVIEW-DATE to the creation date
+      *    for a brand new customer - so CSREVDUE picks the change up
+      *    on the very next scheduled run rather than waiting out
+      *    whatever review date was left over from the last score.
+      *
+           IF COMM-CREDIT-SCORE NOT = 0
+           AND COMM-CREDIT-SCORE NOT = HV-CUSTOMER-CREDIT-SCORE
+              MOVE COMM-CREDIT-SCORE TO HV-CUSTOMER-CREDIT-SCORE
+              PERFORM POPULATE-TIME-DATE
+              COMPUTE HV-CUSTOMER-CS-REVIEW-DATE =
+                 (WS-ORIG-DATE-YYYY * 10000) +
+                 (WS-ORIG-DATE-MM * 100) +
+                 WS-ORIG-DATE-DD
+           END-IF.
+
+           IF COMM-MARKETING-CONSENT NOT = ' '
+              MOVE COMM-MARKETING-CONSENT TO HV-CUSTOMER-MKTG-CONSENT
+           END-IF.
+
+           IF COMM-CONTACT-CHANNEL(1:1) NOT = ' '
+              MOVE COMM-CONTACT-CHANNEL TO HV-CUSTOMER-CONTACT-CHNL
+           END-IF.
+
+           IF COMM-MAIL-ADDR-LINE1 OF COMM-MAIL-ADDR (1:1) NOT = ' '
+              MOVE 'Y' TO HV-CUSTOMER-MAIL-ADDR-IND
+              MOVE COMM-MAIL-ADDR-LINE1 OF COMM-MAIL-ADDR
+                 TO HV-CUSTOMER-MAIL-LINE1
+              MOVE COMM-MAIL-ADDR-LINE2 OF COMM-MAIL-ADDR
+                 TO HV-CUSTOMER-MAIL-LINE2
+              MOVE COMM-MAIL-CITY OF COMM-MAIL-ADDR
+                 TO HV-CUSTOMER-MAIL-CITY
+              MOVE COMM-MAIL-POSTCODE OF COMM-MAIL-ADDR
+                 TO HV-CUSTOMER-MAIL-POSTCD
+              MOVE COMM-MAIL-COUNTRY OF COMM-MAIL-ADDR
+                 TO HV-CUSTOMER-MAIL-CNTRY
+           END-IF.
+
+           IF COMM-EMPLOYER-NAME(1:1) NOT = ' '
+              MOVE COMM-EMPLOYER-NAME TO HV-CUSTOMER-EMPLOYER-NM
+           END-IF.
+
+           IF COMM-OCCUPATION(1:1) NOT = ' '
+              MOVE COMM-OCCUPATION TO HV-CUSTOMER-OCCUPATION
+           END-IF.
+
+           IF COMM-INCOME-BAND(1:1) NOT = ' '
+              MOVE COMM-INCOME-BAND TO HV-CUSTOMER-INCOME-BAND
+           END-IF.
+
+           IF COMM-TAX-ID(1:1) NOT = ' '
+              MOVE COMM-TAX-ID TO HV-CUSTOMER-TAX-ID
+           END-IF.
+
+           IF COMM-PREF-LANGUAGE(1:1) NOT = ' '
+              MOVE COMM-PREF-LANGUAGE TO HV-CUSTOMER-PREF-LANG
+           END-IF.
+
+           IF COMM-LOCALIZED-CORR(1:1) NOT = ' '
+              MOVE COMM-LOCALIZED-CORR TO HV-CUSTOMER-LOC-CORR
+           END-IF.
+
+      *
+      *    CUSTOMER-EMAIL must stay unique across the whole CUSTOMER
+      *    table, the same rule CRECUST applies when the customer is
+      *    first created. Only worth checking if the e-mail address
+      *    is actually changing.
+      *
+           IF COMM-EMAIL(1:1) NOT = ' '
+           AND HV-CUSTOMER-EMAIL NOT = WS-OLD-EMAIL
+              PERFORM CHECK-DUPLICATE-EMAIL
+              IF DUPLICATE-CHECK-FAILED
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'E' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GO TO UCD999
+              END-IF
+              IF WS-DUPLICATE-COUNT > 0
+                 MOVE 'N' TO COMM-UPD-SUCCESS
+                 MOVE 'U' TO COMM-UPD-FAIL-CD
+                 PERFORM WRITE-FAILURE-LOG
+                 GO TO UCD999
+              END-IF
+           END-IF.
 
       *
       *    Update the customer record in DB2
@@ -362,11 +967,81 @@
                      CUSTOMER_POSTCODE = :HV-CUSTOMER-POSTCODE,
                      CUSTOMER_COUNTRY = :HV-CUSTOMER-COUNTRY,
                      CUSTOMER_STATUS = :HV-CUSTOMER-STATUS,
-                     CUSTOMER_CREATED_DATE = :HV-CUSTOMER-CREATE-DATE
+                     CUSTOMER_CREATED_DATE = :HV-CUSTOMER-CREATE-DATE,
+                     CUSTOMER_DATE_OF_BIRTH = :HV-CUSTOMER-DOB,
+                     CUSTOMER_CREDIT_SCORE = :HV-CUSTOMER-CREDIT-SCORE,
+                     CUSTOMER_CS_REVIEW_DATE =
+                        :HV-CUSTOMER-CS-REVIEW-DATE,
+                     CUSTOMER_MARKETING_CONSENT =
+                        :HV-CUSTOMER-MKTG-CONSENT,
+                     CUSTOMER_CONTACT_CHANNEL =
+                        :HV-CUSTOMER-CONTACT-CHNL,
+                     CUSTOMER_MAIL_ADDR_IND =
+                        :HV-CUSTOMER-MAIL-ADDR-IND,
+                     CUSTOMER_MAIL_ADDR_LINE1 =
+                        :HV-CUSTOMER-MAIL-LINE1,
+                     CUSTOMER_MAIL_ADDR_LINE2 =
+                        :HV-CUSTOMER-MAIL-LINE2,
+                     CUSTOMER_MAIL_CITY = :HV-CUSTOMER-MAIL-CITY,
+                     CUSTOMER_MAIL_POSTCODE = :HV-CUSTOMER-MAIL-POSTCD,
+                     CUSTOMER_MAIL_COUNTRY = :HV-CUSTOMER-MAIL-CNTRY,
+                     CUSTOMER_EMPLOYER_NAME =
+                        :HV-CUSTOMER-EMPLOYER-NM,
+                     CUSTOMER_OCCUPATION = :HV-CUSTOMER-OCCUPATION,
+                     CUSTOMER_INCOME_BAND = :HV-CUSTOMER-INCOME-BAND,
+                     CUSTOMER_TAX_ID = :HV-CUSTOMER-TAX-ID,
+                     CUSTOMER_PREF_LANGUAGE = :HV-CUSTOMER-PREF-LANG,
+                     CUSTOMER_LOCALIZED_CORR = :HV-CUSTOMER-LOC-CORR
                WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
                  AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+                 AND CUSTOMER_TITLE = :WS-OLD-TITLE
+                 AND CUSTOMER_FIRST_NAME = :WS-OLD-FIRST-NAME
+                 AND CUSTOMER_LAST_NAME = :WS-OLD-LAST-NAME
+                 AND CUSTOMER_EMAIL = :WS-OLD-EMAIL
+                 AND CUSTOMER_PHONE = :WS-OLD-PHONE
+                 AND CUSTOMER_ADDR_LINE1 = :WS-OLD-ADDR-LINE1
+                 AND CUSTOMER_ADDR_LINE2 = :WS-OLD-ADDR-LINE2
+                 AND CUSTOMER_CITY = :WS-OLD-CITY
+                 AND CUSTOMER_POSTCODE = :WS-OLD-POSTCODE
+                 AND CUSTOMER_COUNTRY = :WS-OLD-COUNTRY
+                 AND CUSTOMER_STATUS = :WS-OLD-STATUS
+                 AND CUSTOMER_DATE_OF_BIRTH = :WS-OLD-DOB
+                 AND CUSTOMER_CREDIT_SCORE = :WS-OLD-CREDIT-SCORE
+                 AND CUSTOMER_CS_REVIEW_DATE = :WS-OLD-CS-REVIEW-DATE
+                 AND CUSTOMER_MARKETING_CONSENT = :WS-OLD-MKTG-CONSENT
+                 AND CUSTOMER_CONTACT_CHANNEL = :WS-OLD-CONTACT-CHNL
+                 AND CUSTOMER_MAIL_ADDR_IND = :WS-OLD-MAIL-ADDR-IND
+                 AND CUSTOMER_MAIL_ADDR_LINE1 = :WS-OLD-MAIL-LINE1
+                 AND CUSTOMER_MAIL_ADDR_LINE2 = :WS-OLD-MAIL-LINE2
+                 AND CUSTOMER_MAIL_CITY = :WS-OLD-MAIL-CITY
+                 AND CUSTOMER_MAIL_POSTCODE = :WS-OLD-MAIL-POSTCD
+                 AND CUSTOMER_MAIL_COUNTRY = :WS-OLD-MAIL-CNTRY
+                 AND CUSTOMER_EMPLOYER_NAME = :WS-OLD-EMPLOYER-NM
+                 AND CUSTOMER_OCCUPATION = :WS-OLD-OCCUPATION
+                 AND CUSTOMER_INCOME_BAND = :WS-OLD-INCOME-BAND
+                 AND CUSTOMER_TAX_ID = :WS-OLD-TAX-ID
+                 AND CUSTOMER_PREF_LANGUAGE = :WS-OLD-PREF-LANGUAGE
+                 AND CUSTOMER_LOCALIZED_CORR = :WS-OLD-LOCALIZED-CORR
            END-EXEC.
 
+      *
+      *    The WHERE clause above only matches if every column still
+      *    holds the value this program read at the top of this
+      *    section - if some other unit of work changed the customer
+      *    in between, zero rows match and SQLCODE comes back 100.
+      *    That is reported back as a concurrent-update conflict
+      *    rather than silently overwriting the other change.
+      *
+           IF SQLCODE = 100
+              DISPLAY 'UPDCUST - CUSTOMER changed by another user '
+                      'since read. SORTCODE=' HV-CUSTOMER-SORTCODE
+                      ' NUMBER=' HV-CUSTOMER-NUMBER
+              MOVE 'N' TO COMM-UPD-SUCCESS
+              MOVE 'L' TO COMM-UPD-FAIL-CD
+              PERFORM WRITE-FAILURE-LOG
+              GO TO UCD999
+           END-IF.
+
       *
       *    Check if update was successful
       *
@@ -376,9 +1051,17 @@
                       SQLCODE-DISPLAY
               MOVE 'N' TO COMM-UPD-SUCCESS
               MOVE '3' TO COMM-UPD-FAIL-CD
+              PERFORM WRITE-FAILURE-LOG
               GO TO UCD999
            END-IF.
 
+      *
+      *    Update was successful - write the change-history audit
+      *    trail before returning the new values to the caller.
+      *
+           PERFORM WRITE-CHANGE-LOG.
+           PERFORM WRITE-ACCESS-LOG.
+
       *
       *    Update was successful - set return values
       *
@@ -413,6 +1096,27 @@
               FUNCTION MOD(HV-CUSTOMER-DOB, 100).
            MOVE HV-CUSTOMER-CREDIT-SCORE TO COMM-CREDIT-SCORE.
            MOVE HV-CUSTOMER-CS-REVIEW-DATE TO COMM-CS-REVIEW-DATE.
+           MOVE HV-CUSTOMER-MKTG-CONSENT TO COMM-MARKETING-CONSENT.
+           MOVE HV-CUSTOMER-CONTACT-CHNL TO COMM-CONTACT-CHANNEL.
+           MOVE HV-CUSTOMER-RISK-RATING TO COMM-RISK-RATING.
+           MOVE HV-CUSTOMER-RISK-RVW-DATE TO COMM-RISK-REVIEW-DATE.
+           MOVE HV-CUSTOMER-MAIL-ADDR-IND TO COMM-MAIL-ADDR-IND.
+           MOVE HV-CUSTOMER-MAIL-LINE1 TO COMM-MAIL-ADDR-LINE1
+                                            OF COMM-MAIL-ADDR.
+           MOVE HV-CUSTOMER-MAIL-LINE2 TO COMM-MAIL-ADDR-LINE2
+                                            OF COMM-MAIL-ADDR.
+           MOVE HV-CUSTOMER-MAIL-CITY TO COMM-MAIL-CITY
+                                          OF COMM-MAIL-ADDR.
+           MOVE HV-CUSTOMER-MAIL-POSTCD TO COMM-MAIL-POSTCODE
+                                            OF COMM-MAIL-ADDR.
+           MOVE HV-CUSTOMER-MAIL-CNTRY TO COMM-MAIL-COUNTRY
+                                            OF COMM-MAIL-ADDR.
+           MOVE HV-CUSTOMER-EMPLOYER-NM TO COMM-EMPLOYER-NAME.
+           MOVE HV-CUSTOMER-OCCUPATION TO COMM-OCCUPATION.
+           MOVE HV-CUSTOMER-INCOME-BAND TO COMM-INCOME-BAND.
+           MOVE HV-CUSTOMER-TAX-ID TO COMM-TAX-ID.
+           MOVE HV-CUSTOMER-PREF-LANG TO COMM-PREF-LANGUAGE.
+           MOVE HV-CUSTOMER-LOC-CORR TO COMM-LOCALIZED-CORR.
 
            MOVE 'Y' TO COMM-UPD-SUCCESS.
 
@@ -420,6 +1124,365 @@
            EXIT.
 
 
+       WRITE-CHANGE-LOG SECTION.
+       WCL010.
+      *
+      *    Compare the before/after snapshot of each updatable field
+      *    and write one CUSTOMER_CHANGE_LOG row per field that
+      *    actually changed, so profile edits leave an audit trail
+      *    even though (per the header notes above) UPDCUST does not
+      *    write these edits to PROCTRAN.
+      *
+           MOVE HV-CUSTOMER-SORTCODE TO HV-CHGLOG-SORTCODE.
+           MOVE HV-CUSTOMER-NUMBER TO HV-CHGLOG-NUMBER.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-CHGLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-CHGLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-CHGLOG-TASKNO.
+
+           IF WS-OLD-TITLE NOT = HV-CUSTOMER-TITLE
+              MOVE 'CUSTOMER_TITLE' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-TITLE TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-TITLE TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-FIRST-NAME NOT = HV-CUSTOMER-FIRST-NAME
+              MOVE 'CUSTOMER_FIRST_NAME' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-FIRST-NAME TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-FIRST-NAME TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-LAST-NAME NOT = HV-CUSTOMER-LAST-NAME
+              MOVE 'CUSTOMER_LAST_NAME' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-LAST-NAME TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-LAST-NAME TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-EMAIL NOT = HV-CUSTOMER-EMAIL
+              MOVE 'CUSTOMER_EMAIL' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-EMAIL TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-EMAIL TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-PHONE NOT = HV-CUSTOMER-PHONE
+              MOVE 'CUSTOMER_PHONE' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-PHONE TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-PHONE TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-ADDR-LINE1 NOT = HV-CUSTOMER-ADDR-LINE1
+              MOVE 'CUSTOMER_ADDR_LINE1' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-ADDR-LINE1 TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-ADDR-LINE1 TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-ADDR-LINE2 NOT = HV-CUSTOMER-ADDR-LINE2
+              MOVE 'CUSTOMER_ADDR_LINE2' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-ADDR-LINE2 TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-ADDR-LINE2 TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-CITY NOT = HV-CUSTOMER-CITY
+              MOVE 'CUSTOMER_CITY' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-CITY TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-CITY TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-POSTCODE NOT = HV-CUSTOMER-POSTCODE
+              MOVE 'CUSTOMER_POSTCODE' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-POSTCODE TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-POSTCODE TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-COUNTRY NOT = HV-CUSTOMER-COUNTRY
+              MOVE 'CUSTOMER_COUNTRY' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-COUNTRY TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-COUNTRY TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-STATUS NOT = HV-CUSTOMER-STATUS
+              MOVE 'CUSTOMER_STATUS' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-STATUS TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-STATUS TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-DOB NOT = HV-CUSTOMER-DOB
+              MOVE 'CUSTOMER_DATE_OF_BIRTH' TO HV-CHGLOG-FIELD-NAME
+              MOVE SPACES TO HV-CHGLOG-OLD-VALUE
+              MOVE SPACES TO HV-CHGLOG-NEW-VALUE
+              MOVE WS-OLD-DOB TO HV-CHGLOG-OLD-VALUE (1:9)
+              MOVE HV-CUSTOMER-DOB TO HV-CHGLOG-NEW-VALUE (1:9)
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-CREDIT-SCORE NOT = HV-CUSTOMER-CREDIT-SCORE
+              MOVE 'CUSTOMER_CREDIT_SCORE' TO HV-CHGLOG-FIELD-NAME
+              MOVE SPACES TO HV-CHGLOG-OLD-VALUE
+              MOVE SPACES TO HV-CHGLOG-NEW-VALUE
+              MOVE WS-OLD-CREDIT-SCORE TO HV-CHGLOG-OLD-VALUE (1:4)
+              MOVE HV-CUSTOMER-CREDIT-SCORE TO HV-CHGLOG-NEW-VALUE (1:4)
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-CS-REVIEW-DATE NOT = HV-CUSTOMER-CS-REVIEW-DATE
+              MOVE 'CUSTOMER_CS_REVIEW_DATE' TO HV-CHGLOG-FIELD-NAME
+              MOVE SPACES TO HV-CHGLOG-OLD-VALUE
+              MOVE SPACES TO HV-CHGLOG-NEW-VALUE
+              MOVE WS-OLD-CS-REVIEW-DATE TO HV-CHGLOG-OLD-VALUE (1:9)
+              MOVE HV-CUSTOMER-CS-REVIEW-DATE
+                 TO HV-CHGLOG-NEW-VALUE (1:9)
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-MKTG-CONSENT NOT = HV-CUSTOMER-MKTG-CONSENT
+              MOVE 'CUSTOMER_MARKETING_CONSENT' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-MKTG-CONSENT TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-MKTG-CONSENT TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-CONTACT-CHNL NOT = HV-CUSTOMER-CONTACT-CHNL
+              MOVE 'CUSTOMER_CONTACT_CHANNEL' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-CONTACT-CHNL TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-CONTACT-CHNL TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-MAIL-ADDR-IND NOT = HV-CUSTOMER-MAIL-ADDR-IND
+              MOVE 'CUSTOMER_MAIL_ADDR_IND' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-MAIL-ADDR-IND TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-MAIL-ADDR-IND TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-MAIL-LINE1 NOT = HV-CUSTOMER-MAIL-LINE1
+              MOVE 'CUSTOMER_MAIL_ADDR_LINE1' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-MAIL-LINE1 TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-MAIL-LINE1 TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-MAIL-LINE2 NOT = HV-CUSTOMER-MAIL-LINE2
+              MOVE 'CUSTOMER_MAIL_ADDR_LINE2' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-MAIL-LINE2 TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-MAIL-LINE2 TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-MAIL-CITY NOT = HV-CUSTOMER-MAIL-CITY
+              MOVE 'CUSTOMER_MAIL_CITY' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-MAIL-CITY TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-MAIL-CITY TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-MAIL-POSTCD NOT = HV-CUSTOMER-MAIL-POSTCD
+              MOVE 'CUSTOMER_MAIL_POSTCODE' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-MAIL-POSTCD TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-MAIL-POSTCD TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-MAIL-CNTRY NOT = HV-CUSTOMER-MAIL-CNTRY
+              MOVE 'CUSTOMER_MAIL_COUNTRY' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-MAIL-CNTRY TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-MAIL-CNTRY TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-EMPLOYER-NM NOT = HV-CUSTOMER-EMPLOYER-NM
+              MOVE 'CUSTOMER_EMPLOYER_NAME' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-EMPLOYER-NM TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-EMPLOYER-NM TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-OCCUPATION NOT = HV-CUSTOMER-OCCUPATION
+              MOVE 'CUSTOMER_OCCUPATION' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-OCCUPATION TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-OCCUPATION TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-INCOME-BAND NOT = HV-CUSTOMER-INCOME-BAND
+              MOVE 'CUSTOMER_INCOME_BAND' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-INCOME-BAND TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-INCOME-BAND TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-TAX-ID NOT = HV-CUSTOMER-TAX-ID
+              MOVE 'CUSTOMER_TAX_ID' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-TAX-ID TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-TAX-ID TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-PREF-LANGUAGE NOT = HV-CUSTOMER-PREF-LANG
+              MOVE 'CUSTOMER_PREF_LANGUAGE' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-PREF-LANGUAGE TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-PREF-LANG TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+           IF WS-OLD-LOCALIZED-CORR NOT = HV-CUSTOMER-LOC-CORR
+              MOVE 'CUSTOMER_LOCALIZED_CORR' TO HV-CHGLOG-FIELD-NAME
+              MOVE WS-OLD-LOCALIZED-CORR TO HV-CHGLOG-OLD-VALUE
+              MOVE HV-CUSTOMER-LOC-CORR TO HV-CHGLOG-NEW-VALUE
+              PERFORM INSERT-CHANGE-LOG-ROW
+           END-IF.
+
+       WCL999.
+           EXIT.
+
+
+       INSERT-CHANGE-LOG-ROW SECTION.
+       ICLR010.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_CHANGE_LOG
+                 ( CUSTOMER_CHANGE_LOG_SORTCODE,
+                   CUSTOMER_CHANGE_LOG_NUMBER,
+                   CUSTOMER_CHANGE_LOG_FIELD_NAME,
+                   CUSTOMER_CHANGE_LOG_OLD_VALUE,
+                   CUSTOMER_CHANGE_LOG_NEW_VALUE,
+                   CUSTOMER_CHANGE_LOG_DATE,
+                   CUSTOMER_CHANGE_LOG_TIME,
+                   CUSTOMER_CHANGE_LOG_TASKNO )
+                 VALUES
+                 ( :HV-CHGLOG-SORTCODE,
+                   :HV-CHGLOG-NUMBER,
+                   :HV-CHGLOG-FIELD-NAME,
+                   :HV-CHGLOG-OLD-VALUE,
+                   :HV-CHGLOG-NEW-VALUE,
+                   :HV-CHGLOG-DATE,
+                   :HV-CHGLOG-TIME,
+                   :HV-CHGLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UPDCUST - CUSTOMER_CHANGE_LOG insert failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       ICLR999.
+           EXIT.
+
+
+       WRITE-FAILURE-LOG SECTION.
+       WFL010.
+      *
+      *    Log this rejected request against FAILURE_LOG - whatever
+      *    fail code this program is about to return to the caller
+      *    in COMM-UPD-FAIL-CD - so a pattern of failed attempts
+      *    against a customer can be reviewed later.
+      *
+           MOVE COMM-SCODE TO HV-FAILLOG-SORTCODE.
+           MOVE COMM-CUSTNO TO HV-FAILLOG-NUMBER.
+           MOVE 'UPDCUST' TO HV-FAILLOG-PROGRAM.
+           MOVE COMM-UPD-FAIL-CD TO HV-FAILLOG-FAIL-CODE.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-FAILLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-FAILLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-FAILLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO FAILURE_LOG
+                 ( FAILURE_LOG_SORTCODE,
+                   FAILURE_LOG_NUMBER,
+                   FAILURE_LOG_PROGRAM,
+                   FAILURE_LOG_FAIL_CODE,
+                   FAILURE_LOG_DATE,
+                   FAILURE_LOG_TIME,
+                   FAILURE_LOG_TASKNO )
+                 VALUES
+                 ( :HV-FAILLOG-SORTCODE,
+                   :HV-FAILLOG-NUMBER,
+                   :HV-FAILLOG-PROGRAM,
+                   :HV-FAILLOG-FAIL-CODE,
+                   :HV-FAILLOG-DATE,
+                   :HV-FAILLOG-TIME,
+                   :HV-FAILLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UPDCUST - FAILURE_LOG insert failed. SQLCODE='
+                      SQLCODE-DISPLAY
+           END-IF.
+
+       WFL999.
+           EXIT.
+
+
+       WRITE-ACCESS-LOG SECTION.
+       WAL010.
+      *
+      *    Log this successful update against CUSTOMER_ACCESS_LOG, so
+      *    a subject access request against this customer can be
+      *    answered from the table without trawling the CICS job log
+      *    or cross-referencing every changed field in
+      *    CUSTOMER_CHANGE_LOG.
+      *
+           MOVE HV-CUSTOMER-SORTCODE TO HV-ACCLOG-SORTCODE.
+           MOVE HV-CUSTOMER-NUMBER TO HV-ACCLOG-NUMBER.
+           MOVE 'UPDCUST' TO HV-ACCLOG-PROGRAM.
+           MOVE 'UPDATE' TO HV-ACCLOG-ACCESS-TYPE.
+           MOVE EIBOPID TO HV-ACCLOG-OPERATOR.
+
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO HV-ACCLOG-DATE.
+           MOVE WS-TIME-NOW TO HV-ACCLOG-TIME.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-ACCLOG-TASKNO.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_ACCESS_LOG
+                 ( CUSTOMER_ACCESS_LOG_SORTCODE,
+                   CUSTOMER_ACCESS_LOG_NUMBER,
+                   CUSTOMER_ACCESS_LOG_PROGRAM,
+                   CUSTOMER_ACCESS_LOG_ACCESS_TYPE,
+                   CUSTOMER_ACCESS_LOG_OPERATOR,
+                   CUSTOMER_ACCESS_LOG_DATE,
+                   CUSTOMER_ACCESS_LOG_TIME,
+                   CUSTOMER_ACCESS_LOG_TASKNO )
+                 VALUES
+                 ( :HV-ACCLOG-SORTCODE,
+                   :HV-ACCLOG-NUMBER,
+                   :HV-ACCLOG-PROGRAM,
+                   :HV-ACCLOG-ACCESS-TYPE,
+                   :HV-ACCLOG-OPERATOR,
+                   :HV-ACCLOG-DATE,
+                   :HV-ACCLOG-TIME,
+                   :HV-ACCLOG-TASKNO )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UPDCUST - CUSTOMER_ACCESS_LOG insert failed. '
+                      'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+
+       WAL999.
+           EXIT.
+
+
        GET-ME-OUT-OF-HERE SECTION.
        GMOOH010.
 
