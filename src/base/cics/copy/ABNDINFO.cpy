@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Commarea passed to the common abend-handler program           *
+      *  (ABNDPROC) so that diagnostic information about a failing     *
+      *  transaction is captured in one consistent place.               *
+      *                                                                *
+      ******************************************************************
+       05 ABND-APPLID                     PIC X(8).
+       05 ABND-PROGRAM                    PIC X(8).
+       05 ABND-TRANID                     PIC X(4).
+       05 ABND-CODE                       PIC X(4).
+       05 ABND-TASKNO-KEY                 PIC 9(7).
+       05 ABND-UTIME-KEY                  PIC S9(15) COMP-3.
+       05 ABND-DATE                       PIC X(10).
+       05 ABND-TIME                       PIC X(8).
+       05 ABND-SQLCODE                    PIC S9(9) COMP.
+       05 ABND-RESPCODE                   PIC S9(8) COMP.
+       05 ABND-RESP2CODE                  PIC S9(8) COMP.
+       05 ABND-FREEFORM                   PIC X(400).
