@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2026                                      *
+      *                                                                *
+      *  Db2 CUSTOMER_ACCESS_LOG Table Declaration                     *
+      *                                                                *
+      *  One row per operator touching a customer's personal data -    *
+      *  INQCUST single and list-mode inquiries, CUSTSRCH searches,    *
+      *  UPDCUST updates and DELCUS closures - so a subject access     *
+      *  request can be answered from this table alone without        *
+      *  trawling the CICS job log or FAILURE_LOG (which only          *
+      *  records rejected requests, not successful ones).              *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE CUSTOMER_ACCESS_LOG TABLE
+              ( CUSTOMER_ACCESS_LOG_SORTCODE      CHAR(6) NOT NULL,
+                CUSTOMER_ACCESS_LOG_NUMBER        CHAR(10) NOT NULL,
+                CUSTOMER_ACCESS_LOG_PROGRAM       CHAR(8) NOT NULL,
+                CUSTOMER_ACCESS_LOG_ACCESS_TYPE   CHAR(10) NOT NULL,
+                CUSTOMER_ACCESS_LOG_OPERATOR      CHAR(3) NOT NULL,
+                CUSTOMER_ACCESS_LOG_DATE          CHAR(10) NOT NULL,
+                CUSTOMER_ACCESS_LOG_TIME          CHAR(8) NOT NULL,
+                CUSTOMER_ACCESS_LOG_TASKNO        INTEGER NOT NULL )
+           END-EXEC.
