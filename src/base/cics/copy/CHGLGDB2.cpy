@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Db2 CUSTOMER_CHANGE_LOG Table Declaration                     *
+      *                                                                *
+      *  One row per changed field on a customer profile update, so    *
+      *  UPDCUST can leave a field-level audit trail without having    *
+      *  to overload PROCTRAN (which UPDCUST deliberately does not     *
+      *  write to for profile edits).                                  *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE CUSTOMER_CHANGE_LOG TABLE
+              ( CUSTOMER_CHANGE_LOG_SORTCODE     CHAR(6) NOT NULL,
+                CUSTOMER_CHANGE_LOG_NUMBER       CHAR(10) NOT NULL,
+                CUSTOMER_CHANGE_LOG_FIELD_NAME   CHAR(30) NOT NULL,
+                CUSTOMER_CHANGE_LOG_OLD_VALUE    CHAR(60),
+                CUSTOMER_CHANGE_LOG_NEW_VALUE    CHAR(60),
+                CUSTOMER_CHANGE_LOG_DATE         CHAR(10) NOT NULL,
+                CUSTOMER_CHANGE_LOG_TIME         CHAR(8) NOT NULL,
+                CUSTOMER_CHANGE_LOG_TASKNO       INTEGER NOT NULL )
+           END-EXEC.
