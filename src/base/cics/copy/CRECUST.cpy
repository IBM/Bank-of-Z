@@ -16,7 +16,7 @@
              05 COMM-DOB-DAY                 PIC 99 DISPLAY.
              05 COMM-DOB-MONTH               PIC 99 DISPLAY.
              05 COMM-DOB-YEAR                PIC 9999 DISPLAY.
-          03 COMM-EMAIL                      PIC X(60).
+          03 COMM-EMAIL                      PIC X(100).
           03 COMM-PHONE                      PIC X(20).
           03 COMM-ADDR.
              05 COMM-ADDR-LINE1              PIC X(50).
@@ -34,5 +34,21 @@
              05 COMM-CS-REVIEW-DAY           PIC 99 DISPLAY.
              05 COMM-CS-REVIEW-MONTH         PIC 99 DISPLAY.
              05 COMM-CS-REVIEW-YEAR          PIC 9999 DISPLAY.
+          03 COMM-MARKETING-CONSENT           PIC X.
+          03 COMM-CONTACT-CHANNEL             PIC X(10).
+          03 COMM-RISK-RATING                 PIC X(10).
+          03 COMM-MAIL-ADDR-IND               PIC X.
+          03 COMM-MAIL-ADDR.
+             05 COMM-MAIL-ADDR-LINE1          PIC X(50).
+             05 COMM-MAIL-ADDR-LINE2          PIC X(50).
+             05 COMM-MAIL-CITY                PIC X(50).
+             05 COMM-MAIL-POSTCODE            PIC X(10).
+             05 COMM-MAIL-COUNTRY             PIC X(50).
+          03 COMM-EMPLOYER-NAME               PIC X(50).
+          03 COMM-OCCUPATION                  PIC X(50).
+          03 COMM-INCOME-BAND                 PIC X(10).
+          03 COMM-TAX-ID                      PIC X(13).
+          03 COMM-PREF-LANGUAGE               PIC X(02).
+          03 COMM-LOCALIZED-CORR              PIC X.
           03 COMM-SUCCESS                    PIC X.
           03 COMM-FAIL-CODE                  PIC X.
