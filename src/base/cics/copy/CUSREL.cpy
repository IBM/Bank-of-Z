@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Commarea for CUSREL - adds or removes a joint-account or      *
+      *  household relationship between two customers.                 *
+      *                                                                *
+      *  Set COMM-RELN-ACTION to 'A' to add a relationship or 'D' to   *
+      *  remove one. COMM-RELN-TYPE is only used (and required) when   *
+      *  adding - see CUSTRDB2 for the values it can take.            *
+      *                                                                *
+      ******************************************************************
+          03 COMM-RELN-ACTION                PIC X.
+             88 RELN-ACTION-ADD              VALUE 'A'.
+             88 RELN-ACTION-DELETE           VALUE 'D'.
+          03 COMM-RELN-CUST1.
+             05 COMM-RELN-SORTCODE1          PIC 9(6) DISPLAY.
+             05 COMM-RELN-NUMBER1            PIC 9(10) DISPLAY.
+          03 COMM-RELN-CUST2.
+             05 COMM-RELN-SORTCODE2          PIC 9(6) DISPLAY.
+             05 COMM-RELN-NUMBER2            PIC 9(10) DISPLAY.
+          03 COMM-RELN-TYPE                  PIC X(10).
+          03 COMM-RELN-SUCCESS               PIC X.
+             88 RELN-SUCCESS                 VALUE 'Y'.
+          03 COMM-RELN-FAIL-CD               PIC X.
