@@ -0,0 +1,51 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Db2 CUSTOMER_ARCHIVE Table Declaration                        *
+      *                                                                *
+      *  Holds a copy of every CUSTOMER row DELCUS deletes, so a       *
+      *  closed-off customer's details are still available for a      *
+      *  retention period rather than lost as soon as they are        *
+      *  removed from the live CUSTOMER table.                        *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE CUSTOMER_ARCHIVE TABLE
+              ( CUSTOMER_EYECATCHER            CHAR(4),
+                CUSTOMER_SORTCODE              CHAR(6) NOT NULL,
+                CUSTOMER_NUMBER                CHAR(10) NOT NULL,
+                CUSTOMER_TITLE                 CHAR(10),
+                CUSTOMER_FIRST_NAME            CHAR(50),
+                CUSTOMER_LAST_NAME             CHAR(50),
+                CUSTOMER_DATE_OF_BIRTH         INTEGER,
+                CUSTOMER_PHONE                 CHAR(20),
+                CUSTOMER_ADDR_LINE1            CHAR(50),
+                CUSTOMER_ADDR_LINE2            CHAR(50),
+                CUSTOMER_CITY                  CHAR(50),
+                CUSTOMER_POSTCODE              CHAR(10),
+                CUSTOMER_COUNTRY               CHAR(50),
+                CUSTOMER_STATUS                CHAR(10),
+                CUSTOMER_CREATED_DATE          INTEGER,
+                CUSTOMER_CREDIT_SCORE          SMALLINT,
+                CUSTOMER_CS_REVIEW_DATE        INTEGER,
+                CUSTOMER_EMAIL                 CHAR(60),
+                CUSTOMER_MARKETING_CONSENT     CHAR(1),
+                CUSTOMER_CONTACT_CHANNEL       CHAR(10),
+                CUSTOMER_RISK_RATING           CHAR(10),
+                CUSTOMER_RISK_REVIEW_DATE      INTEGER,
+                CUSTOMER_MAIL_ADDR_IND         CHAR(1),
+                CUSTOMER_MAIL_ADDR_LINE1       CHAR(50),
+                CUSTOMER_MAIL_ADDR_LINE2       CHAR(50),
+                CUSTOMER_MAIL_CITY             CHAR(50),
+                CUSTOMER_MAIL_POSTCODE         CHAR(10),
+                CUSTOMER_MAIL_COUNTRY          CHAR(50),
+                CUSTOMER_EMPLOYER_NAME         CHAR(50),
+                CUSTOMER_OCCUPATION            CHAR(50),
+                CUSTOMER_INCOME_BAND           CHAR(10),
+                CUSTOMER_TAX_ID                CHAR(13),
+                CUSTOMER_PREF_LANGUAGE         CHAR(2),
+                CUSTOMER_LOCALIZED_CORR        CHAR(1),
+                CUSTOMER_ARCHIVE_DELETED_DATE  CHAR(10) NOT NULL,
+                CUSTOMER_ARCHIVE_DELETED_TIME  CHAR(8) NOT NULL,
+                CUSTOMER_ARCHIVE_REASON        CHAR(1) NOT NULL )
+           END-EXEC.
