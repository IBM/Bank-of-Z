@@ -23,5 +23,21 @@
                 CUSTOMER_CREATED_DATE          INTEGER,
                 CUSTOMER_CREDIT_SCORE          SMALLINT,
                 CUSTOMER_CS_REVIEW_DATE        INTEGER,
-                CUSTOMER_EMAIL                 CHAR(60) )
+                CUSTOMER_EMAIL                 CHAR(60),
+                CUSTOMER_MARKETING_CONSENT     CHAR(1),
+                CUSTOMER_CONTACT_CHANNEL       CHAR(10),
+                CUSTOMER_RISK_RATING           CHAR(10),
+                CUSTOMER_RISK_REVIEW_DATE      INTEGER,
+                CUSTOMER_MAIL_ADDR_IND         CHAR(1),
+                CUSTOMER_MAIL_ADDR_LINE1       CHAR(50),
+                CUSTOMER_MAIL_ADDR_LINE2       CHAR(50),
+                CUSTOMER_MAIL_CITY             CHAR(50),
+                CUSTOMER_MAIL_POSTCODE         CHAR(10),
+                CUSTOMER_MAIL_COUNTRY          CHAR(50),
+                CUSTOMER_EMPLOYER_NAME         CHAR(50),
+                CUSTOMER_OCCUPATION            CHAR(50),
+                CUSTOMER_INCOME_BAND           CHAR(10),
+                CUSTOMER_TAX_ID                CHAR(13),
+                CUSTOMER_PREF_LANGUAGE         CHAR(2),
+                CUSTOMER_LOCALIZED_CORR        CHAR(1) )
            END-EXEC.
