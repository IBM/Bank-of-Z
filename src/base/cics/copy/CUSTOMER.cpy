@@ -42,3 +42,35 @@
                  07 CUSTOMER-CS-REVIEW-DAY           PIC 99.
                  07 CUSTOMER-CS-REVIEW-MONTH         PIC 99.
                  07 CUSTOMER-CS-REVIEW-YEAR          PIC 9999.
+              05 CUSTOMER-MARKETING-CONSENT          PIC X.
+                 88 CUSTOMER-MKTG-CONSENT-GIVEN      VALUE 'Y'.
+              05 CUSTOMER-CONTACT-CHANNEL            PIC X(10).
+              05 CUSTOMER-RISK-RATING                PIC X(10).
+                 88 CUSTOMER-RISK-LOW                VALUE 'LOW'.
+                 88 CUSTOMER-RISK-MEDIUM             VALUE 'MEDIUM'.
+                 88 CUSTOMER-RISK-HIGH               VALUE 'HIGH'.
+              05 CUSTOMER-RISK-REVIEW-DATE           PIC 9(8).
+              05 CUSTOMER-RISK-REVIEW-GROUP
+                 REDEFINES CUSTOMER-RISK-REVIEW-DATE.
+                 07 CUSTOMER-RISK-REVIEW-DAY         PIC 99.
+                 07 CUSTOMER-RISK-REVIEW-MONTH       PIC 99.
+                 07 CUSTOMER-RISK-REVIEW-YEAR        PIC 9999.
+              05 CUSTOMER-MAIL-ADDR-IND              PIC X.
+                 88 CUSTOMER-MAIL-ADDR-PRESENT       VALUE 'Y'.
+              05 CUSTOMER-MAIL-ADDRESS.
+                 07 CUSTOMER-MAIL-ADDR-LINE1         PIC X(50).
+                 07 CUSTOMER-MAIL-ADDR-LINE2         PIC X(50).
+                 07 CUSTOMER-MAIL-CITY               PIC X(50).
+                 07 CUSTOMER-MAIL-POSTCODE           PIC X(10).
+                 07 CUSTOMER-MAIL-COUNTRY            PIC X(50).
+              05 CUSTOMER-EMPLOYER-NAME              PIC X(50).
+              05 CUSTOMER-OCCUPATION                 PIC X(50).
+              05 CUSTOMER-INCOME-BAND                PIC X(10).
+                 88 CUSTOMER-INCOME-BAND-1           VALUE 'BAND1'.
+                 88 CUSTOMER-INCOME-BAND-2           VALUE 'BAND2'.
+                 88 CUSTOMER-INCOME-BAND-3           VALUE 'BAND3'.
+                 88 CUSTOMER-INCOME-BAND-4           VALUE 'BAND4'.
+              05 CUSTOMER-TAX-ID                     PIC X(13).
+              05 CUSTOMER-PREF-LANGUAGE              PIC X(02).
+              05 CUSTOMER-LOCALIZED-CORR             PIC X.
+                 88 CUSTOMER-LOCALIZED-CORR-YES      VALUE 'Y'.
