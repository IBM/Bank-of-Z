@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Db2 CUSTOMER_RELATIONSHIP Table Declaration                   *
+      *                                                                *
+      *  One row per link between two customers who share a joint      *
+      *  account or a household, e.g. CUSTOMER_RELN_TYPE 'JOINT' for   *
+      *  a joint account holder or 'HOUSEHOLD' for a family member at  *
+      *  the same address. The link is directional purely for storage  *
+      *  (customer 1 to customer 2) - CUSREL always checks both rows   *
+      *  when asked whether two customers are related.                 *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE CUSTOMER_RELATIONSHIP TABLE
+              ( CUSTOMER_RELN_SORTCODE1        CHAR(6) NOT NULL,
+                CUSTOMER_RELN_NUMBER1          CHAR(10) NOT NULL,
+                CUSTOMER_RELN_SORTCODE2        CHAR(6) NOT NULL,
+                CUSTOMER_RELN_NUMBER2          CHAR(10) NOT NULL,
+                CUSTOMER_RELN_TYPE             CHAR(10) NOT NULL,
+                CUSTOMER_RELN_CREATED_DATE     INTEGER NOT NULL )
+           END-EXEC.
