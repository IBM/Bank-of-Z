@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Commarea for CUSTSRCH - find customers by (partial) last      *
+      *  name and/or postcode, rather than by CUSTOMER-NUMBER.         *
+      *                                                                *
+      *  At least one of COMM-SEARCH-LAST-NAME / COMM-SEARCH-POSTCODE  *
+      *  must be supplied. Matches are returned a page at a time -     *
+      *  the caller passes back COMM-SEARCH-START (the last customer   *
+      *  number seen so far, zero on the first call) and keeps         *
+      *  calling while COMM-SEARCH-MORE comes back 'Y'.                *
+      *                                                                *
+      ******************************************************************
+          03 COMM-SEARCH-SORTCODE            PIC 9(6).
+          03 COMM-SEARCH-LAST-NAME           PIC X(50).
+          03 COMM-SEARCH-POSTCODE            PIC X(10).
+          03 COMM-SEARCH-START               PIC 9(10).
+          03 COMM-SEARCH-MORE                PIC X.
+             88 MORE-MATCHES-FOLLOW          VALUE 'Y'.
+             88 NO-MORE-MATCHES              VALUE 'N'.
+          03 COMM-SEARCH-COUNT               PIC 9(2).
+          03 COMM-SEARCH-SUCCESS             PIC X.
+             88 SEARCH-SUCCESSFUL            VALUE 'Y'.
+          03 COMM-SEARCH-FAIL-CD             PIC X.
+             88 SEARCH-NO-CRITERIA           VALUE 'C'.
+          03 COMM-SEARCH-RESULT OCCURS 20 TIMES.
+             05 COMM-SEARCH-CUSTNO           PIC 9(10).
+             05 COMM-SEARCH-FIRST-NAME       PIC X(50).
+             05 COMM-SEARCH-LAST-NAME-OUT    PIC X(50).
+             05 COMM-SEARCH-PCODE-OUT        PIC X(10).
