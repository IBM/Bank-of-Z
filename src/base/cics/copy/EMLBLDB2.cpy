@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Db2 EMAIL_DOMAIN_BLOCKLIST Table Declaration                  *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE EMAIL_DOMAIN_BLOCKLIST TABLE
+              ( EMAIL_DOMAIN_BLOCKLIST_DOMAIN   CHAR(60) NOT NULL,
+                EMAIL_DOMAIN_BLOCKLIST_ADDED     INTEGER )
+           END-EXEC.
