@@ -13,3 +13,4 @@
           03 EMLVALID-REASON                PIC X.
              88 EMLVALID-MISSING-EMAIL      VALUE 'R'.
              88 EMLVALID-BAD-FORMAT         VALUE 'F'.
+             88 EMLVALID-DOMAIN-BLOCKED     VALUE 'B'.
