@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Db2 FAILURE_LOG Table Declaration                             *
+      *                                                                *
+      *  One row per rejected UPDCUST/DELCUS/INQCUST request, so       *
+      *  fraud/ops can review a pattern of failed attempts against a   *
+      *  customer without having to trawl the CICS job log.            *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE FAILURE_LOG TABLE
+              ( FAILURE_LOG_SORTCODE             CHAR(6) NOT NULL,
+                FAILURE_LOG_NUMBER                CHAR(10) NOT NULL,
+                FAILURE_LOG_PROGRAM               CHAR(8) NOT NULL,
+                FAILURE_LOG_FAIL_CODE             CHAR(1) NOT NULL,
+                FAILURE_LOG_DATE                  CHAR(10) NOT NULL,
+                FAILURE_LOG_TIME                  CHAR(8) NOT NULL,
+                FAILURE_LOG_TASKNO                INTEGER NOT NULL )
+           END-EXEC.
