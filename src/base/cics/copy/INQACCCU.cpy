@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Commarea for INQACCCU - given a customer number, returns      *
+      *  the account numbers held by that customer.                    *
+      *                                                                *
+      *  A customer with more than 20 accounts is returned a page at   *
+      *  a time - the caller passes back COMM-ACCNO-START (the last    *
+      *  account number seen so far, zero on the first call) and       *
+      *  keeps calling while COMM-MORE-ACCTS comes back 'Y'.           *
+      *                                                                *
+      ******************************************************************
+          03 CUSTOMER-NUMBER                 PIC 9(10).
+          03 NUMBER-OF-ACCOUNTS              PIC 9(2).
+          03 COMM-ACCNO-START                PIC 9(8).
+          03 COMM-MORE-ACCTS                 PIC X.
+             88 MORE-ACCOUNTS-FOLLOW         VALUE 'Y'.
+             88 NO-MORE-ACCOUNTS             VALUE 'N'.
+          03 COMM-PCB-POINTER                 POINTER.
+          03 COMM-ACCNO OCCURS 20 TIMES       PIC 9(8).
