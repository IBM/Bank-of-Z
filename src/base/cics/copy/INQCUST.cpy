@@ -32,6 +32,46 @@
             05 INQCUST-CS-REVIEW-DD       PIC 99.
             05 INQCUST-CS-REVIEW-MM       PIC 99.
             05 INQCUST-CS-REVIEW-YYYY     PIC 9999.
+          03 INQCUST-MARKETING-CONSENT     PIC X.
+          03 INQCUST-CONTACT-CHANNEL       PIC X(10).
+          03 INQCUST-RISK-RATING          PIC X(10).
+          03 INQCUST-RISK-REVIEW-DT.
+            05 INQCUST-RISK-REVIEW-DD     PIC 99.
+            05 INQCUST-RISK-REVIEW-MM     PIC 99.
+            05 INQCUST-RISK-REVIEW-YYYY   PIC 9999.
+          03 INQCUST-MAIL-ADDR-IND        PIC X.
+          03 INQCUST-MAIL-ADDR.
+            05 INQCUST-MAIL-ADDR-LINE1    PIC X(50).
+            05 INQCUST-MAIL-ADDR-LINE2    PIC X(50).
+            05 INQCUST-MAIL-CITY          PIC X(50).
+            05 INQCUST-MAIL-POSTCODE      PIC X(10).
+            05 INQCUST-MAIL-COUNTRY       PIC X(50).
+          03 INQCUST-EMPLOYER-NAME        PIC X(50).
+          03 INQCUST-OCCUPATION           PIC X(50).
+          03 INQCUST-INCOME-BAND          PIC X(10).
+          03 INQCUST-TAX-ID               PIC X(13).
+          03 INQCUST-PREF-LANGUAGE        PIC X(02).
+          03 INQCUST-LOCALIZED-CORR       PIC X.
           03 INQCUST-INQ-SUCCESS          PIC X.
           03 INQCUST-INQ-FAIL-CD          PIC X.
           03 INQCUST-PCB-POINTER          POINTER.
+      *
+      *    List mode - set INQCUST-LIST-MODE to 'Y' to browse every
+      *    customer at INQCUST-SCODE instead of looking up a single
+      *    INQCUST-CUSTNO. Results come back a page (up to 20
+      *    customers) at a time - pass back INQCUST-LIST-START (the
+      *    last customer number seen so far, zero on the first call)
+      *    and keep calling while INQCUST-LIST-MORE comes back 'Y'.
+      *
+          03 INQCUST-LIST-MODE            PIC X.
+             88 INQCUST-LIST-MODE-ON      VALUE 'Y'.
+          03 INQCUST-LIST-START           PIC 9(10).
+          03 INQCUST-LIST-MORE            PIC X.
+             88 INQCUST-LIST-MORE-FOLLOW  VALUE 'Y'.
+             88 INQCUST-LIST-NO-MORE      VALUE 'N'.
+          03 INQCUST-LIST-COUNT           PIC 9(2).
+          03 INQCUST-LIST-RESULT OCCURS 20 TIMES.
+            05 INQCUST-LIST-CUSTNO        PIC 9(10).
+            05 INQCUST-LIST-FIRST-NAME    PIC X(50).
+            05 INQCUST-LIST-LAST-NAME     PIC X(50).
+            05 INQCUST-LIST-STATUS        PIC X(10).
