@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *  Customer name validation commarea                             *
+      *                                                                *
+      ******************************************************************
+          03 NAMEVALID-NAME                 PIC X(50).
+          03 NAMEVALID-REQUIRED             PIC X.
+             88 NAMEVALID-NAME-REQUIRED     VALUE 'Y'.
+             88 NAMEVALID-NAME-OPTIONAL     VALUE 'N'.
+          03 NAMEVALID-RESULT               PIC X.
+             88 NAMEVALID-NAME-VALID        VALUE 'Y'.
+             88 NAMEVALID-NAME-INVALID      VALUE 'N'.
+          03 NAMEVALID-REASON               PIC X.
+             88 NAMEVALID-MISSING-NAME      VALUE 'R'.
+             88 NAMEVALID-BAD-FORMAT        VALUE 'F'.
