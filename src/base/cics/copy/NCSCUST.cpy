@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Named counter server definitions used to generate the next   *
+      *  CUSTOMER-NUMBER in use for a given CUSTOMER-SORTCODE.         *
+      *                                                                *
+      ******************************************************************
+       01 NCS-CUST-NO-STUFF.
+          03 NCS-CUST-NO-NAME.
+             05 NCS-CUST-NO-ACT-NAME   PIC X(8) VALUE 'HBNKCUST'.
+             05 NCS-CUST-NO-TEST-SORT  PIC X(6) VALUE '      '.
+             05 NCS-CUST-NO-FILL       PIC XX VALUE '  '.
+
+          03 NCS-CUST-NO-INC           PIC 9(16) COMP VALUE 0.
+          03 NCS-CUST-NO-VALUE         PIC 9(16) COMP VALUE 0.
+
+          03 NCS-CUST-NO-RESP          PIC XX VALUE '00'.
