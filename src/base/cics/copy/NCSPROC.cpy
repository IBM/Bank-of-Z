@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Named counter server definitions used to generate a         *
+      *  PROCTRAN reference number that is unique across every CICS  *
+      *  region, not just the one that created it.                   *
+      *                                                                *
+      ******************************************************************
+       01 NCS-PROCTRAN-REF-STUFF.
+          03 NCS-PROCTRAN-REF-NAME     PIC X(16) VALUE 'HBNKPROCREF'.
+          03 NCS-PROCTRAN-REF-INC      PIC 9(16) COMP VALUE 0.
+          03 NCS-PROCTRAN-REF-VALUE    PIC 9(16) COMP VALUE 0.
+          03 NCS-PROCTRAN-REF-RESP     PIC XX VALUE '00'.
