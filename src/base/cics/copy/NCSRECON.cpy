@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Commarea for NCSRECON - compares the named counter server's  *
+      *  idea of the highest CUSTOMER-NUMBER issued for a sort code    *
+      *  against the highest CUSTOMER-NUMBER actually on DB2, to spot  *
+      *  a counter that has drifted out of step with the database.     *
+      *                                                                *
+      *  Leaving COMM-NCSR-SORTCODE blank or zero, as INITIALIZE of    *
+      *  the commarea does, checks this bank's own SORTCODE.           *
+      *                                                                *
+      ******************************************************************
+          03 COMM-NCSR-SORTCODE              PIC 9(6).
+          03 COMM-NCSR-NCS-VALUE             PIC 9(16).
+          03 COMM-NCSR-DB2-HIGHEST           PIC 9(10).
+          03 COMM-NCSR-IN-STEP               PIC X.
+             88 NCSR-COUNTERS-IN-STEP        VALUE 'Y'.
+             88 NCSR-COUNTERS-OUT-OF-STEP    VALUE 'N'.
+          03 COMM-NCSR-SUCCESS               PIC X.
+             88 NCSR-INQ-SUCCESS             VALUE 'Y'.
+          03 COMM-NCSR-FAIL-CD               PIC X.
