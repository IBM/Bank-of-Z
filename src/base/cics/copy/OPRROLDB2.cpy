@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Db2 OPERATOR_ROLE Table Declaration                           *
+      *                                                                *
+      *  Maps a signed-on CICS operator (EIBOPID) to the role that     *
+      *  governs which CUSTOMER fields they may change, so UPDCUST     *
+      *  can enforce segregation of duties without a program change    *
+      *  every time staff move between roles.                          *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE OPERATOR_ROLE TABLE
+              ( OPERATOR_ROLE_OPID               CHAR(3) NOT NULL,
+                OPERATOR_ROLE_CODE                CHAR(4) NOT NULL )
+           END-EXEC.
