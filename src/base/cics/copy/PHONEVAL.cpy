@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *  Phone number validation commarea                              *
+      *                                                                *
+      ******************************************************************
+          03 PHONEVALID-PHONE               PIC X(20).
+          03 PHONEVALID-REQUIRED            PIC X.
+             88 PHONEVALID-PHONE-REQUIRED   VALUE 'Y'.
+             88 PHONEVALID-PHONE-OPTIONAL   VALUE 'N'.
+          03 PHONEVALID-RESULT              PIC X.
+             88 PHONEVALID-PHONE-VALID      VALUE 'Y'.
+             88 PHONEVALID-PHONE-INVALID    VALUE 'N'.
+          03 PHONEVALID-REASON              PIC X.
+             88 PHONEVALID-MISSING-PHONE    VALUE 'R'.
+             88 PHONEVALID-BAD-FORMAT       VALUE 'F'.
