@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Postcode/country format validation commarea                   *
+      *                                                                *
+      ******************************************************************
+          03 POSTVALID-COUNTRY              PIC X(50).
+          03 POSTVALID-POSTCODE             PIC X(10).
+          03 POSTVALID-REQUIRED             PIC X.
+             88 POSTVALID-POSTCODE-REQUIRED VALUE 'Y'.
+             88 POSTVALID-POSTCODE-OPTIONAL VALUE 'N'.
+          03 POSTVALID-RESULT               PIC X.
+             88 POSTVALID-POSTCODE-VALID    VALUE 'Y'.
+             88 POSTVALID-POSTCODE-INVALID  VALUE 'N'.
+          03 POSTVALID-REASON               PIC X.
+             88 POSTVALID-MISSING-POSTCODE  VALUE 'R'.
+             88 POSTVALID-BAD-FORMAT        VALUE 'F'.
