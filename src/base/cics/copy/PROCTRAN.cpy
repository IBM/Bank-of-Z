@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      ******************************************************************
+           03 PROCTRAN-RECORD.
+              05 PROCTRAN-EYECATCHER              PIC X(4).
+                 88 PROCTRAN-EYECATCHER-VALUE      VALUE 'PRTR'.
+              05 PROCTRAN-SORT-CODE                PIC 9(6).
+              05 PROCTRAN-NUMBER                   PIC 9(8).
+              05 PROCTRAN-DATE                     PIC X(10).
+              05 PROCTRAN-TIME                     PIC X(6).
+              05 PROCTRAN-REF                      PIC X(12).
+              05 PROCTRAN-TYPE                     PIC X(3).
+              05 PROCTRAN-DESC                     PIC X(90).
+              05 PROCTRAN-AMOUNT                   PIC S9(10)V99.
