@@ -0,0 +1,9 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  This bank's own sort code, used to scope CUSTOMER/ACCOUNT     *
+      *  lookups to the local branch unless overridden.                *
+      *                                                                *
+      ******************************************************************
+       01 SORTCODE                        PIC 9(6) VALUE 987654.
