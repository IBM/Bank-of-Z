@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *  National Insurance/Tax ID validation commarea                 *
+      *                                                                *
+      ******************************************************************
+          03 TAXIDVAL-TAXID                 PIC X(13).
+          03 TAXIDVAL-REQUIRED              PIC X.
+             88 TAXIDVAL-TAXID-REQUIRED     VALUE 'Y'.
+             88 TAXIDVAL-TAXID-OPTIONAL     VALUE 'N'.
+          03 TAXIDVAL-RESULT                PIC X.
+             88 TAXIDVAL-TAXID-VALID        VALUE 'Y'.
+             88 TAXIDVAL-TAXID-INVALID      VALUE 'N'.
+          03 TAXIDVAL-REASON                PIC X.
+             88 TAXIDVAL-MISSING-TAXID      VALUE 'R'.
+             88 TAXIDVAL-BAD-FORMAT         VALUE 'F'.
