@@ -0,0 +1,13 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Db2 VALID_TITLE Table Declaration                             *
+      *                                                                *
+      *  Maintainable list of customer titles UPDCUST will accept,     *
+      *  so operations can add a title without a program change.       *
+      *                                                                *
+      ******************************************************************
+           EXEC SQL DECLARE VALID_TITLE TABLE
+              ( VALID_TITLE_TEXT                CHAR(10) NOT NULL )
+           END-EXEC.
