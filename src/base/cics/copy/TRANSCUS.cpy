@@ -0,0 +1,32 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *  Commarea for TRANSCUS - move a customer (and their           *
+      *  accounts) from one sort code to another, e.g. when the        *
+      *  customer moves to be served by a different branch.            *
+      *                                                                *
+      *  The customer keeps their personal details but is given a      *
+      *  new CUSTOMER-NUMBER at the destination sort code, since        *
+      *  CUSTOMER-NUMBERs are only unique within a sort code.           *
+      *  COMM-TRN-NEW-CUSTNO is returned so the caller can carry on     *
+      *  dealing with the customer under their new key.                *
+      *                                                                *
+      *  A customer with more than 20 accounts has them moved a page   *
+      *  at a time - COMM-TRN-RESTART-ACCNO works the same way as      *
+      *  DELCUS's COMM-DEL-RESTART-ACCNO, letting a transaction that    *
+      *  abends part-way through be redriven from where it left off.   *
+      *                                                                *
+      ******************************************************************
+          03 COMM-TRN-EYE                PIC X(4).
+          03 COMM-TRN-OLD-SCODE          PIC X(6).
+          03 COMM-TRN-OLD-CUSTNO         PIC X(10).
+          03 COMM-TRN-NEW-SCODE          PIC X(6).
+          03 COMM-TRN-NEW-CUSTNO         PIC X(10).
+          03 COMM-TRN-RESTART-ACCNO      PIC 9(8).
+          03 COMM-TRN-ACCTS-MOVED        PIC 9(4).
+          03 COMM-TRN-SUCCESS            PIC X.
+             88 TRANSFER-SUCCESSFUL      VALUE 'Y'.
+          03 COMM-TRN-FAIL-CD            PIC X.
+             88 TRANSFER-CUST-NOT-FOUND  VALUE 'C'.
+             88 TRANSFER-SAME-SORT-CODE  VALUE 'S'.
