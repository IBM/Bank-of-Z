@@ -7,28 +7,45 @@
           03 COMM-EYE             PIC X(4).
           03 COMM-SCODE           PIC X(6).
           03 COMM-CUSTNO          PIC X(10).
-          03 COMM-TITLE           PIC X(10).
-          03 COMM-FIRST-NAME      PIC X(50).
-          03 COMM-LAST-NAME       PIC X(50).
-          03 COMM-DOB             PIC 9(8).
-          03 COMM-DOB-GROUP REDEFINES COMM-DOB.
-             05 COMM-BIRTH-DAY    PIC 99.
-             05 COMM-BIRTH-MONTH  PIC 99.
-             05 COMM-BIRTH-YEAR   PIC 9999.
+          03 COMM-NAME.
+             05 COMM-TITLE           PIC X(10).
+             05 COMM-FIRST-NAME      PIC X(50).
+             05 COMM-LAST-NAME       PIC X(50).
+          03 COMM-DOB.
+             05 COMM-DOB-DAY      PIC 99.
+             05 COMM-DOB-MONTH    PIC 99.
+             05 COMM-DOB-YEAR     PIC 9999.
           03 COMM-EMAIL           PIC X(100).
           03 COMM-PHONE           PIC X(20).
-          03 COMM-ADDR-LINE1      PIC X(50).
-          03 COMM-ADDR-LINE2      PIC X(50).
-          03 COMM-CITY            PIC X(50).
-          03 COMM-POSTCODE        PIC X(10).
-          03 COMM-COUNTRY         PIC X(50).
+          03 COMM-ADDR.
+             05 COMM-ADDR-LINE1      PIC X(50).
+             05 COMM-ADDR-LINE2      PIC X(50).
+             05 COMM-CITY            PIC X(50).
+             05 COMM-POSTCODE        PIC X(10).
+             05 COMM-COUNTRY         PIC X(50).
           03 COMM-STATUS          PIC X(10).
-          03 COMM-CREATED-DATE    PIC 9(8).
+          03 COMM-CREATED-DATE.
+             05 COMM-CREATED-DAY    PIC 99.
+             05 COMM-CREATED-MONTH  PIC 99.
+             05 COMM-CREATED-YEAR   PIC 9999.
           03 COMM-CREDIT-SCORE    PIC 9(3).
           03 COMM-CS-REVIEW-DATE  PIC 9(8).
-          03 COMM-CS-GROUP REDEFINES COMM-CS-REVIEW-DATE.
-             05 COMM-CS-DAY       PIC 99.
-             05 COMM-CS-MONTH     PIC 99.
-             05 COMM-CS-YEAR      PIC 9999.
+          03 COMM-MARKETING-CONSENT PIC X.
+          03 COMM-CONTACT-CHANNEL   PIC X(10).
+          03 COMM-RISK-RATING     PIC X(10).
+          03 COMM-RISK-REVIEW-DATE PIC 9(8).
+          03 COMM-MAIL-ADDR-IND   PIC X.
+          03 COMM-MAIL-ADDR.
+             05 COMM-MAIL-ADDR-LINE1 PIC X(50).
+             05 COMM-MAIL-ADDR-LINE2 PIC X(50).
+             05 COMM-MAIL-CITY       PIC X(50).
+             05 COMM-MAIL-POSTCODE   PIC X(10).
+             05 COMM-MAIL-COUNTRY    PIC X(50).
+          03 COMM-EMPLOYER-NAME   PIC X(50).
+          03 COMM-OCCUPATION      PIC X(50).
+          03 COMM-INCOME-BAND     PIC X(10).
+          03 COMM-TAX-ID          PIC X(13).
+          03 COMM-PREF-LANGUAGE   PIC X(02).
+          03 COMM-LOCALIZED-CORR  PIC X.
           03 COMM-UPD-SUCCESS     PIC X.
           03 COMM-UPD-FAIL-CD     PIC X.
\ No newline at end of file
