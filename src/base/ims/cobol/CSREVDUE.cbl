@@ -0,0 +1,203 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSREVDUE.
+
+      ******************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      ******************************************************************
+
+      ******************************************************************
+      * Credit-score-review due list.
+      *
+      * Driven from DB2, this lists every CUSTOMER row whose
+      * CUSTOMER_CS_REVIEW_DATE is on or before the run date
+      * (CURRENT DATE), so the credit team knows which customers'
+      * credit scores are due (or overdue) for review. A count of
+      * customers listed is displayed at the end of the run for the
+      * operator/job log.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSRDUE-RPT-FILE ASSIGN TO CSRDRPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSRDUE-RPT-FILE
+           RECORDING MODE IS F.
+       01  CSRDUE-RPT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-SORTCODE       PIC X(6).
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
+          03 HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SQLCODE-DISPLAY           PIC S9(8) DISPLAY
+              SIGN LEADING SEPARATE.
+
+      *
+      * The run date, taken from the DB2 CURRENT DATE special
+      * register and reformatted to the CCYYMMDD integer layout
+      * CUSTOMER_CS_REVIEW_DATE is stored in.
+      *
+       01  WS-CURRENT-DATE           PIC X(10).
+       01  WS-CURRENT-DATE-GRP REDEFINES WS-CURRENT-DATE.
+           05  WS-CURR-DATE-YYYY     PIC 9(4).
+           05  FILLER                PIC X.
+           05  WS-CURR-DATE-MM       PIC 99.
+           05  FILLER                PIC X.
+           05  WS-CURR-DATE-DD       PIC 99.
+
+       77  WS-REPORT-DATE            PIC S9(9) COMP.
+       77  WS-REPORT-DATE-DISPLAY    PIC 9(8).
+
+       77  WS-END-OF-CURSOR          PIC X             VALUE 'N'.
+           88  END-OF-CURSOR         VALUE 'Y'.
+       77  WS-RECS-READ              PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-DISPLAY           PIC 9(8).
+
+       01  WS-CREDIT-SCORE-DISPLAY   PIC 9(4).
+       01  WS-REVIEW-DATE-DISPLAY    PIC 9(8).
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-SCODE          PIC X(6).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CUSTNO         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NAME           PIC X(60).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-SCORE          PIC 9(4).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-REVIEW-DATE    PIC 9(8).
+
+      * CUSTOMER_CS_REVIEW_DATE due on or before the run date,
+      * oldest review date first so the most overdue are listed
+      * first.
+           EXEC SQL
+              DECLARE CSRDUE-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_SORTCODE, CUSTOMER_NUMBER,
+                        CUSTOMER_FIRST_NAME, CUSTOMER_LAST_NAME,
+                        CUSTOMER_CREDIT_SCORE, CUSTOMER_CS_REVIEW_DATE
+                   FROM CUSTOMER
+                  WHERE CUSTOMER_CS_REVIEW_DATE <= :WS-REPORT-DATE
+                  ORDER BY CUSTOMER_CS_REVIEW_DATE,
+                           CUSTOMER_SORTCODE, CUSTOMER_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       BEGIN.
+
+           EXEC SQL
+              SELECT CURRENT DATE
+                INTO :WS-CURRENT-DATE
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           COMPUTE WS-REPORT-DATE =
+              (WS-CURR-DATE-YYYY * 10000) +
+              (WS-CURR-DATE-MM * 100) +
+              WS-CURR-DATE-DD.
+
+           MOVE WS-REPORT-DATE TO WS-REPORT-DATE-DISPLAY.
+           DISPLAY 'CSREVDUE: RUN DATE = ' WS-REPORT-DATE-DISPLAY.
+
+           OPEN OUTPUT CSRDUE-RPT-FILE.
+
+           EXEC SQL
+              OPEN CSRDUE-CURSOR
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+             DISPLAY 'CSREVDUE: UNABLE TO OPEN CSRDUE-CURSOR, '
+                     'SQLCODE=' SQLCODE-DISPLAY
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END.
+
+           PERFORM WITH TEST BEFORE UNTIL END-OF-CURSOR
+             PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END
+             PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE CSRDUE-CURSOR
+           END-EXEC.
+
+           CLOSE CSRDUE-RPT-FILE.
+
+           MOVE WS-RECS-READ TO WS-RECS-DISPLAY.
+           DISPLAY 'CSREVDUE: CUSTOMERS DUE FOR REVIEW = '
+                   WS-RECS-DISPLAY.
+
+           STOP RUN.
+
+      * PROCEDURE FETCH-NEXT-CUSTOMER
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+              FETCH CSRDUE-CURSOR
+                INTO :HV-CUSTOMER-SORTCODE, :HV-CUSTOMER-NUMBER,
+                     :HV-CUSTOMER-FIRST-NAME, :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-CREDIT-SCORE,
+                     :HV-CUSTOMER-CS-REVIEW-DATE
+           END-EXEC.
+
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+             IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               DISPLAY 'CSREVDUE: FETCH FAILED, SQLCODE='
+                       SQLCODE-DISPLAY
+               MOVE 'Y' TO WS-END-OF-CURSOR
+             ELSE
+               ADD 1 TO WS-RECS-READ
+             END-IF
+           END-IF.
+       FETCH-NEXT-CUSTOMER-END.
+
+      * PROCEDURE WRITE-REPORT-LINE
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE HV-CUSTOMER-SORTCODE TO WS-RPT-SCODE.
+           MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO.
+           STRING HV-CUSTOMER-FIRST-NAME DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  HV-CUSTOMER-LAST-NAME DELIMITED BY '  '
+              INTO WS-RPT-NAME
+           END-STRING.
+           MOVE HV-CUSTOMER-CREDIT-SCORE TO WS-RPT-SCORE.
+           MOVE HV-CUSTOMER-CS-REVIEW-DATE TO WS-RPT-REVIEW-DATE.
+
+           MOVE WS-REPORT-LINE TO CSRDUE-RPT-RECORD.
+           WRITE CSRDUE-RPT-RECORD.
+       WRITE-REPORT-LINE-END.
