@@ -0,0 +1,346 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST360.
+
+      ******************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      ******************************************************************
+
+      ******************************************************************
+      * Batch DB2/IMS "customer 360" extract.
+      *
+      * Drives off the DB2 CUSTOMER table (the system of record for
+      * online CICS enquiry/maintenance) and, for every row, does a
+      * keyed GU against the IMS CUSTOMER database (the system of
+      * record for the branch teller network) the same way RECONCIL
+      * does, but instead of only reporting mismatches this job prints
+      * one combined report line per customer holding the key
+      * identifying DB2 fields (customer number, name, status, phone)
+      * plus the IMS-only fields (state, zip code, customer type and
+      * last login) that have no DB2 equivalent - so an analyst gets a
+      * single view of a customer without having to query both
+      * systems by hand.
+      *
+      * A customer present on DB2 but not found on IMS still gets a
+      * report line, with the IMS-only fields blank and NOT-ON-IMS
+      * noted in their place, rather than being skipped.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST360-RPT-FILE ASSIGN TO C360RPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST360-RPT-FILE
+           RECORDING MODE IS F.
+       01  CUST360-RPT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01 CUSTOMER-SEG.
+           05  CUSTID-CD       PIC  S9(9) COMP-5.
+           05  LASTNAME-CD     PIC  X(50).
+           05  FIRSTNAME-CD    PIC  X(50).
+           05  ADDRESS-CD      PIC  X(80).
+           05  CITY-CD         PIC  X(25).
+           05  STATE-CD        PIC  X(2).
+           05  ZIPCODE-CD      PIC  X(15).
+           05  PHONE-CD        PIC  X(12).
+           05  STATUS-CD       PIC  X(1).
+           05  PASSWORD-CD     PIC  X(16).
+           05  CUSTOMERTYPE-CD PIC  X(1).
+           05  LASTLOGIN-CD    PIC  X(23).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    CUSTOMER-SSA1 IS USED TO FIND INFO FROM THE CUSTOMER RECORD
+      *    SELECT ... WHERE sa.customer.custid = ?
+       01  CUSTOMER-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "CUSTID  ".
+           05  FILLER          PIC  X(02)        VALUE "EQ".
+           05  CUSTID          PIC  S9(9) COMP-5 VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *DB2 CUSTOMER TABLE
+      ******************************************************************
+
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+       01 HOST-CUSTOMER-ROW.
+           05  HV-CUSTOMER-EYECATCHER     PIC X(4).
+           05  HV-CUSTOMER-SORTCODE       PIC X(6).
+           05  HV-CUSTOMER-NUMBER         PIC X(10).
+           05  HV-CUSTOMER-TITLE          PIC X(10).
+           05  HV-CUSTOMER-FIRST-NAME     PIC X(50).
+           05  HV-CUSTOMER-LAST-NAME      PIC X(50).
+           05  HV-CUSTOMER-EMAIL          PIC X(60).
+           05  HV-CUSTOMER-DOB            PIC S9(9) COMP.
+           05  HV-CUSTOMER-PHONE          PIC X(20).
+           05  HV-CUSTOMER-ADDR-LINE1     PIC X(50).
+           05  HV-CUSTOMER-ADDR-LINE2     PIC X(50).
+           05  HV-CUSTOMER-CITY           PIC X(50).
+           05  HV-CUSTOMER-POSTCODE       PIC X(10).
+           05  HV-CUSTOMER-COUNTRY        PIC X(50).
+           05  HV-CUSTOMER-STATUS         PIC X(10).
+           05  HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
+           05  HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
+           05  HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SQLCODE-DISPLAY               PIC S9(8) DISPLAY SIGN LEADING
+                                             SEPARATE.
+
+      ******************************************************************
+      *CURSOR - EVERY CUSTOMER ON DB2, LOWEST NUMBER FIRST
+      ******************************************************************
+
+           EXEC SQL
+              DECLARE CUST360-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_EYECATCHER, CUSTOMER_SORTCODE,
+                        CUSTOMER_NUMBER, CUSTOMER_TITLE,
+                        CUSTOMER_FIRST_NAME, CUSTOMER_LAST_NAME,
+                        CUSTOMER_EMAIL, CUSTOMER_DATE_OF_BIRTH,
+                        CUSTOMER_PHONE, CUSTOMER_ADDR_LINE1,
+                        CUSTOMER_ADDR_LINE2, CUSTOMER_CITY,
+                        CUSTOMER_POSTCODE, CUSTOMER_COUNTRY,
+                        CUSTOMER_STATUS, CUSTOMER_CREATED_DATE,
+                        CUSTOMER_CREDIT_SCORE, CUSTOMER_CS_REVIEW_DATE
+                   FROM CUSTOMER
+                  ORDER BY CUSTOMER_NUMBER
+           END-EXEC.
+
+      ******************************************************************
+      *WORKING FIELDS
+      ******************************************************************
+
+       77  WS-CUSTID-KEY            PIC S9(9) COMP-5 VALUE +0.
+       77  WS-END-OF-CURSOR         PIC X             VALUE 'N'.
+           88  END-OF-CURSOR        VALUE 'Y'.
+       77  WS-RECS-READ             PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-ON-IMS           PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-NOT-ON-IMS       PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-DISPLAY          PIC 9(8).
+       77  WS-IMS-FOUND-SW          PIC X             VALUE 'N'.
+           88  IMS-SEGMENT-FOUND    VALUE 'Y'.
+
+       01  WS-IMS-STATE-OUT             PIC X(2).
+       01  WS-IMS-ZIPCODE-OUT           PIC X(15).
+       01  WS-IMS-CUSTOMERTYPE-OUT      PIC X(1).
+       01  WS-IMS-LASTLOGIN-OUT         PIC X(23).
+       01  WS-IMS-SOURCE-OUT            PIC X(10).
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-CUSTNO             PIC X(10).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-NAME               PIC X(30).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DB2-STATUS         PIC X(10).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DB2-PHONE          PIC X(20).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-IMS-SOURCE         PIC X(10).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-IMS-STATE          PIC X(2).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-IMS-ZIPCODE        PIC X(15).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-IMS-CUSTTYPE       PIC X(1).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-RPT-IMS-LASTLOGIN      PIC X(23).
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+
+           OPEN OUTPUT CUST360-RPT-FILE.
+
+           EXEC SQL
+              OPEN CUST360-CURSOR
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+             DISPLAY 'CUST360: UNABLE TO OPEN CUST360-CURSOR, SQLCODE='
+                     SQLCODE-DISPLAY
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END.
+
+           PERFORM WITH TEST BEFORE UNTIL END-OF-CURSOR
+             PERFORM BUILD-CUSTOMER-360
+                THRU BUILD-CUSTOMER-360-END
+             PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE CUST360-CURSOR
+           END-EXEC.
+
+           CLOSE CUST360-RPT-FILE.
+
+           DISPLAY 'CUST360: CUSTOMERS READ       = ' WS-RECS-READ.
+           DISPLAY 'CUST360: FOUND ON IMS         = ' WS-RECS-ON-IMS.
+           DISPLAY 'CUST360: NOT FOUND ON IMS     = '
+                   WS-RECS-NOT-ON-IMS.
+
+           STOP RUN.
+
+      * PROCEDURE FETCH-NEXT-CUSTOMER
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+              FETCH CUST360-CURSOR
+                INTO :HV-CUSTOMER-EYECATCHER, :HV-CUSTOMER-SORTCODE,
+                     :HV-CUSTOMER-NUMBER, :HV-CUSTOMER-TITLE,
+                     :HV-CUSTOMER-FIRST-NAME, :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-EMAIL, :HV-CUSTOMER-DOB,
+                     :HV-CUSTOMER-PHONE, :HV-CUSTOMER-ADDR-LINE1,
+                     :HV-CUSTOMER-ADDR-LINE2, :HV-CUSTOMER-CITY,
+                     :HV-CUSTOMER-POSTCODE, :HV-CUSTOMER-COUNTRY,
+                     :HV-CUSTOMER-STATUS, :HV-CUSTOMER-CREATE-DATE,
+                     :HV-CUSTOMER-CREDIT-SCORE,
+                     :HV-CUSTOMER-CS-REVIEW-DATE
+           END-EXEC.
+
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+             IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               DISPLAY 'CUST360: FETCH FAILED, SQLCODE='
+                       SQLCODE-DISPLAY
+               MOVE 'Y' TO WS-END-OF-CURSOR
+             ELSE
+               ADD 1 TO WS-RECS-READ
+             END-IF
+           END-IF.
+       FETCH-NEXT-CUSTOMER-END.
+
+      * PROCEDURE BUILD-CUSTOMER-360
+      *  LOOKS UP THE IMS CUSTOMER SEGMENT FOR THE CURRENT DB2 ROW
+      *  AND WRITES ONE COMBINED REPORT LINE, WHETHER OR NOT THE
+      *  SEGMENT WAS FOUND.
+       BUILD-CUSTOMER-360.
+           COMPUTE WS-CUSTID-KEY = FUNCTION NUMVAL (HV-CUSTOMER-NUMBER).
+           MOVE WS-CUSTID-KEY TO CUSTID.
+           MOVE 'N' TO WS-IMS-FOUND-SW.
+
+           CALL 'CBLTDLI' USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1.
+
+           IF DBSTAT = SPACES
+             MOVE 'Y' TO WS-IMS-FOUND-SW
+             ADD 1 TO WS-RECS-ON-IMS
+             MOVE 'ON IMS' TO WS-IMS-SOURCE-OUT
+             MOVE STATE-CD TO WS-IMS-STATE-OUT
+             MOVE ZIPCODE-CD TO WS-IMS-ZIPCODE-OUT
+             MOVE CUSTOMERTYPE-CD TO WS-IMS-CUSTOMERTYPE-OUT
+             MOVE LASTLOGIN-CD TO WS-IMS-LASTLOGIN-OUT
+           ELSE
+             IF DBSTAT = GB OR DBSTAT = GE
+               ADD 1 TO WS-RECS-NOT-ON-IMS
+               MOVE 'NOT ON IMS' TO WS-IMS-SOURCE-OUT
+               MOVE SPACES TO WS-IMS-STATE-OUT
+               MOVE SPACES TO WS-IMS-ZIPCODE-OUT
+               MOVE SPACES TO WS-IMS-CUSTOMERTYPE-OUT
+               MOVE SPACES TO WS-IMS-LASTLOGIN-OUT
+             ELSE
+               DISPLAY 'CUST360: GU FROM DBPCB FAILED WITH STATUS: '
+                  DBSTAT ' FOR CUSTOMER ' HV-CUSTOMER-NUMBER
+               ADD 1 TO WS-RECS-NOT-ON-IMS
+               MOVE 'IMS ERROR' TO WS-IMS-SOURCE-OUT
+               MOVE SPACES TO WS-IMS-STATE-OUT
+               MOVE SPACES TO WS-IMS-ZIPCODE-OUT
+               MOVE SPACES TO WS-IMS-CUSTOMERTYPE-OUT
+               MOVE SPACES TO WS-IMS-LASTLOGIN-OUT
+             END-IF
+           END-IF.
+
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END.
+       BUILD-CUSTOMER-360-END.
+
+      * PROCEDURE WRITE-REPORT-LINE
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO.
+           STRING HV-CUSTOMER-FIRST-NAME (1:14) DELIMITED BY SIZE,
+                  ' ' DELIMITED BY SIZE,
+                  HV-CUSTOMER-LAST-NAME (1:15) DELIMITED BY SIZE
+             INTO WS-RPT-NAME
+           END-STRING.
+           MOVE HV-CUSTOMER-STATUS TO WS-RPT-DB2-STATUS.
+           MOVE HV-CUSTOMER-PHONE TO WS-RPT-DB2-PHONE.
+           MOVE WS-IMS-SOURCE-OUT TO WS-RPT-IMS-SOURCE.
+           MOVE WS-IMS-STATE-OUT TO WS-RPT-IMS-STATE.
+           MOVE WS-IMS-ZIPCODE-OUT TO WS-RPT-IMS-ZIPCODE.
+           MOVE WS-IMS-CUSTOMERTYPE-OUT TO WS-RPT-IMS-CUSTTYPE.
+           MOVE WS-IMS-LASTLOGIN-OUT TO WS-RPT-IMS-LASTLOGIN.
+
+           MOVE SPACES TO CUST360-RPT-RECORD.
+           MOVE WS-REPORT-LINE TO CUST360-RPT-RECORD.
+           WRITE CUST360-RPT-RECORD.
+       WRITE-REPORT-LINE-END.
