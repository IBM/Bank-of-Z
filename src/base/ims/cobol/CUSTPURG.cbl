@@ -0,0 +1,447 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTPURG.
+
+      ******************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      ******************************************************************
+
+      ******************************************************************
+      * Overnight retention purge for INACTIVE customers.
+      *
+      * As with DORMCUST, there is no DB2 column recording when a
+      * customer's status last changed to INACTIVE, so this job uses
+      * CUSTOMER_CREATED_DATE - the same proxy signal DORMCUST already
+      * relies on - as the retention anchor: any customer that is
+      * still on file with STATUS = INACTIVE and was opened more than
+      * WS-RETENTION-DAYS ago is purged.
+      *
+      * Each customer purged is tombstoned into CUSTOMER_ARCHIVE (the
+      * same table DELCUS archives a deleted customer into, here with
+      * ARCHIVE-REASON-RETENTION rather than DELCUS's -DELETED/-GDPR)
+      * before the CUSTOMER row is removed, so the record remains
+      * available for the retention period even though it is off the
+      * live table. Each purge is committed individually so a job
+      * that has to be stopped part-way through does not lose work
+      * already done.
+      *
+      * A report of every customer purged is written for the
+      * operator/job log, together with a final count.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTPURG-RPT-FILE ASSIGN TO CPURRPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTPURG-RPT-FILE
+           RECORDING MODE IS F.
+       01  CUSTPURG-RPT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER_ARCHIVE DB2 copybook - soft-delete/tombstone table
+           EXEC SQL
+              INCLUDE CUSTARC
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01  HOST-CUSTOMER-ROW.
+           03  HV-CUSTOMER-EYECATCHER     PIC X(4).
+           03  HV-CUSTOMER-SORTCODE       PIC X(6).
+           03  HV-CUSTOMER-NUMBER         PIC X(10).
+           03  HV-CUSTOMER-TITLE          PIC X(10).
+           03  HV-CUSTOMER-FIRST-NAME     PIC X(50).
+           03  HV-CUSTOMER-LAST-NAME      PIC X(50).
+           03  HV-CUSTOMER-EMAIL          PIC X(60).
+           03  HV-CUSTOMER-DOB            PIC S9(9) COMP.
+           03  HV-CUSTOMER-PHONE          PIC X(20).
+           03  HV-CUSTOMER-ADDR-LINE1     PIC X(50).
+           03  HV-CUSTOMER-ADDR-LINE2     PIC X(50).
+           03  HV-CUSTOMER-CITY           PIC X(50).
+           03  HV-CUSTOMER-POSTCODE       PIC X(10).
+           03  HV-CUSTOMER-COUNTRY        PIC X(50).
+           03  HV-CUSTOMER-STATUS         PIC X(10).
+           03  HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
+           03  HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
+           03  HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+           03  HV-CUSTOMER-MKTG-CONSENT   PIC X(1).
+           03  HV-CUSTOMER-CONTACT-CHNL   PIC X(10).
+           03  HV-CUSTOMER-RISK-RATING    PIC X(10).
+           03  HV-CUSTOMER-RISK-RVW-DATE  PIC S9(9) COMP.
+           03  HV-CUSTOMER-MAIL-ADDR-IND  PIC X(1).
+           03  HV-CUSTOMER-MAIL-LINE1     PIC X(50).
+           03  HV-CUSTOMER-MAIL-LINE2     PIC X(50).
+           03  HV-CUSTOMER-MAIL-CITY      PIC X(50).
+           03  HV-CUSTOMER-MAIL-POSTCD    PIC X(10).
+           03  HV-CUSTOMER-MAIL-CNTRY     PIC X(50).
+           03  HV-CUSTOMER-EMPLOYER-NM    PIC X(50).
+           03  HV-CUSTOMER-OCCUPATION     PIC X(50).
+           03  HV-CUSTOMER-INCOME-BAND    PIC X(10).
+           03  HV-CUSTOMER-TAX-ID         PIC X(13).
+           03  HV-CUSTOMER-PREF-LANG      PIC X(02).
+           03  HV-CUSTOMER-LOC-CORR       PIC X.
+
+      * CUSTOMER_ARCHIVE host variables for DB2 - the archive row
+      * shares the CUSTOMER columns above, plus these three.
+       01  HOST-CUSTOMER-ARCHIVE-ROW.
+           03  HV-ARCHIVE-DELETED-DATE    PIC X(10).
+           03  HV-ARCHIVE-DELETED-TIME    PIC X(8).
+           03  HV-ARCHIVE-REASON          PIC X.
+               88  ARCHIVE-REASON-RETENTION  VALUE 'R'.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SQLCODE-DISPLAY           PIC S9(8) DISPLAY
+              SIGN LEADING SEPARATE.
+
+      *
+      * How long an INACTIVE customer is kept on the live CUSTOMER
+      * table, with no better signal available, before being purged
+      * to CUSTOMER_ARCHIVE.
+      *
+       77  WS-RETENTION-DAYS         PIC 9(4)          VALUE 2555.
+
+      *
+      * The retention cutoff date, taken from DB2 (CURRENT DATE minus
+      * WS-RETENTION-DAYS DAYS, done in DB2 so genuine calendar/leap-
+      * year arithmetic is used rather than integer subtraction on
+      * the CCYYMMDD layout CUSTOMER_CREATED_DATE is stored in) and
+      * reformatted to that same CCYYMMDD integer layout.
+      *
+       01  WS-CUTOFF-DATE            PIC X(10).
+       01  WS-CUTOFF-DATE-GRP REDEFINES WS-CUTOFF-DATE.
+           05  WS-CUTOFF-DATE-YYYY   PIC 9(4).
+           05  FILLER                PIC X.
+           05  WS-CUTOFF-DATE-MM     PIC 99.
+           05  FILLER                PIC X.
+           05  WS-CUTOFF-DATE-DD     PIC 99.
+
+       77  WS-CUTOFF-DATE-INT        PIC S9(9) COMP.
+       77  WS-CUTOFF-DATE-DISPLAY    PIC 9(8).
+
+       01  WS-TODAY-DATE             PIC X(10).
+       01  WS-TODAY-DATE-GRP REDEFINES WS-TODAY-DATE.
+           05  WS-TODAY-DATE-YYYY    PIC 9(4).
+           05  FILLER                PIC X.
+           05  WS-TODAY-DATE-MM      PIC 99.
+           05  FILLER                PIC X.
+           05  WS-TODAY-DATE-DD      PIC 99.
+
+       01  WS-ARCHIVE-DATE-X.
+           05  WS-ARCHIVE-DATE-DD-X  PIC XX.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-ARCHIVE-DATE-MM-X  PIC XX.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-ARCHIVE-DATE-YYYY-X PIC X(4).
+
+       77  WS-END-OF-CURSOR          PIC X             VALUE 'N'.
+           88  END-OF-CURSOR         VALUE 'Y'.
+       77  WS-RECS-READ              PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-PURGED            PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-DISPLAY           PIC 9(8).
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-SCODE          PIC X(6).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CUSTNO         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NAME           PIC X(60).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CREATE-DATE    PIC 9(8).
+
+      * INACTIVE customers opened before the retention cutoff, oldest
+      * first so the longest-overdue candidates are purged first.
+           EXEC SQL
+              DECLARE CUSTPURG-CURSOR CURSOR WITH HOLD FOR
+                 SELECT CUSTOMER_EYECATCHER, CUSTOMER_SORTCODE,
+                        CUSTOMER_NUMBER, CUSTOMER_TITLE,
+                        CUSTOMER_FIRST_NAME, CUSTOMER_LAST_NAME,
+                        CUSTOMER_EMAIL, CUSTOMER_DATE_OF_BIRTH,
+                        CUSTOMER_PHONE, CUSTOMER_ADDR_LINE1,
+                        CUSTOMER_ADDR_LINE2, CUSTOMER_CITY,
+                        CUSTOMER_POSTCODE, CUSTOMER_COUNTRY,
+                        CUSTOMER_STATUS, CUSTOMER_CREATED_DATE,
+                        CUSTOMER_CREDIT_SCORE, CUSTOMER_CS_REVIEW_DATE,
+                        CUSTOMER_MARKETING_CONSENT,
+                        CUSTOMER_CONTACT_CHANNEL,
+                        CUSTOMER_RISK_RATING,
+                        CUSTOMER_RISK_REVIEW_DATE,
+                        CUSTOMER_MAIL_ADDR_IND,
+                        CUSTOMER_MAIL_ADDR_LINE1,
+                        CUSTOMER_MAIL_ADDR_LINE2,
+                        CUSTOMER_MAIL_CITY,
+                        CUSTOMER_MAIL_POSTCODE,
+                        CUSTOMER_MAIL_COUNTRY,
+                        CUSTOMER_EMPLOYER_NAME,
+                        CUSTOMER_OCCUPATION,
+                        CUSTOMER_INCOME_BAND,
+                        CUSTOMER_TAX_ID,
+                        CUSTOMER_PREF_LANGUAGE,
+                        CUSTOMER_LOCALIZED_CORR
+                   FROM CUSTOMER
+                  WHERE CUSTOMER_STATUS = 'INACTIVE'
+                    AND CUSTOMER_CREATED_DATE <= :WS-CUTOFF-DATE-INT
+                  ORDER BY CUSTOMER_CREATED_DATE,
+                           CUSTOMER_SORTCODE, CUSTOMER_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       BEGIN.
+
+           EXEC SQL
+              SELECT CURRENT DATE - :WS-RETENTION-DAYS DAYS,
+                     CURRENT DATE
+                INTO :WS-CUTOFF-DATE, :WS-TODAY-DATE
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           COMPUTE WS-CUTOFF-DATE-INT =
+              (WS-CUTOFF-DATE-YYYY * 10000) +
+              (WS-CUTOFF-DATE-MM * 100) +
+              WS-CUTOFF-DATE-DD.
+
+           MOVE WS-CUTOFF-DATE-INT TO WS-CUTOFF-DATE-DISPLAY.
+           DISPLAY 'CUSTPURG: RETENTION CUTOFF DATE = '
+                   WS-CUTOFF-DATE-DISPLAY.
+
+           MOVE WS-TODAY-DATE-DD TO WS-ARCHIVE-DATE-DD-X.
+           MOVE WS-TODAY-DATE-MM TO WS-ARCHIVE-DATE-MM-X.
+           MOVE WS-TODAY-DATE-YYYY TO WS-ARCHIVE-DATE-YYYY-X.
+
+           OPEN OUTPUT CUSTPURG-RPT-FILE.
+
+           EXEC SQL
+              OPEN CUSTPURG-CURSOR
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+             DISPLAY 'CUSTPURG: UNABLE TO OPEN CUSTPURG-CURSOR, '
+                     'SQLCODE=' SQLCODE-DISPLAY
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END.
+
+           PERFORM WITH TEST BEFORE UNTIL END-OF-CURSOR
+             PERFORM PURGE-CUSTOMER THRU PURGE-CUSTOMER-END
+             PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE CUSTPURG-CURSOR
+           END-EXEC.
+
+           CLOSE CUSTPURG-RPT-FILE.
+
+           MOVE WS-RECS-PURGED TO WS-RECS-DISPLAY.
+           DISPLAY 'CUSTPURG: CUSTOMERS PURGED TO ARCHIVE = '
+                   WS-RECS-DISPLAY.
+
+           STOP RUN.
+
+      * PROCEDURE FETCH-NEXT-CUSTOMER
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+              FETCH CUSTPURG-CURSOR
+                INTO :HV-CUSTOMER-EYECATCHER, :HV-CUSTOMER-SORTCODE,
+                     :HV-CUSTOMER-NUMBER, :HV-CUSTOMER-TITLE,
+                     :HV-CUSTOMER-FIRST-NAME, :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-EMAIL, :HV-CUSTOMER-DOB,
+                     :HV-CUSTOMER-PHONE, :HV-CUSTOMER-ADDR-LINE1,
+                     :HV-CUSTOMER-ADDR-LINE2, :HV-CUSTOMER-CITY,
+                     :HV-CUSTOMER-POSTCODE, :HV-CUSTOMER-COUNTRY,
+                     :HV-CUSTOMER-STATUS, :HV-CUSTOMER-CREATE-DATE,
+                     :HV-CUSTOMER-CREDIT-SCORE,
+                     :HV-CUSTOMER-CS-REVIEW-DATE,
+                     :HV-CUSTOMER-MKTG-CONSENT,
+                     :HV-CUSTOMER-CONTACT-CHNL,
+                     :HV-CUSTOMER-RISK-RATING,
+                     :HV-CUSTOMER-RISK-RVW-DATE,
+                     :HV-CUSTOMER-MAIL-ADDR-IND,
+                     :HV-CUSTOMER-MAIL-LINE1,
+                     :HV-CUSTOMER-MAIL-LINE2,
+                     :HV-CUSTOMER-MAIL-CITY,
+                     :HV-CUSTOMER-MAIL-POSTCD,
+                     :HV-CUSTOMER-MAIL-CNTRY,
+                     :HV-CUSTOMER-EMPLOYER-NM,
+                     :HV-CUSTOMER-OCCUPATION,
+                     :HV-CUSTOMER-INCOME-BAND,
+                     :HV-CUSTOMER-TAX-ID,
+                     :HV-CUSTOMER-PREF-LANG,
+                     :HV-CUSTOMER-LOC-CORR
+           END-EXEC.
+
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+             IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               DISPLAY 'CUSTPURG: FETCH FAILED, SQLCODE='
+                       SQLCODE-DISPLAY
+               MOVE 'Y' TO WS-END-OF-CURSOR
+             ELSE
+               ADD 1 TO WS-RECS-READ
+             END-IF
+           END-IF.
+       FETCH-NEXT-CUSTOMER-END.
+
+      * PROCEDURE PURGE-CUSTOMER
+       PURGE-CUSTOMER.
+      *
+      *    Tombstone the customer into CUSTOMER_ARCHIVE before the
+      *    CUSTOMER row is removed.
+      *
+           MOVE WS-ARCHIVE-DATE-X TO HV-ARCHIVE-DELETED-DATE.
+           MOVE '00:00:00' TO HV-ARCHIVE-DELETED-TIME.
+           SET ARCHIVE-REASON-RETENTION TO TRUE.
+
+           EXEC SQL
+              INSERT INTO CUSTOMER_ARCHIVE
+                     ( CUSTOMER_EYECATCHER,
+                       CUSTOMER_SORTCODE,
+                       CUSTOMER_NUMBER,
+                       CUSTOMER_TITLE,
+                       CUSTOMER_FIRST_NAME,
+                       CUSTOMER_LAST_NAME,
+                       CUSTOMER_EMAIL,
+                       CUSTOMER_DATE_OF_BIRTH,
+                       CUSTOMER_PHONE,
+                       CUSTOMER_ADDR_LINE1,
+                       CUSTOMER_ADDR_LINE2,
+                       CUSTOMER_CITY,
+                       CUSTOMER_POSTCODE,
+                       CUSTOMER_COUNTRY,
+                       CUSTOMER_STATUS,
+                       CUSTOMER_CREATED_DATE,
+                       CUSTOMER_CREDIT_SCORE,
+                       CUSTOMER_CS_REVIEW_DATE,
+                       CUSTOMER_MARKETING_CONSENT,
+                       CUSTOMER_CONTACT_CHANNEL,
+                       CUSTOMER_RISK_RATING,
+                       CUSTOMER_RISK_REVIEW_DATE,
+                       CUSTOMER_MAIL_ADDR_IND,
+                       CUSTOMER_MAIL_ADDR_LINE1,
+                       CUSTOMER_MAIL_ADDR_LINE2,
+                       CUSTOMER_MAIL_CITY,
+                       CUSTOMER_MAIL_POSTCODE,
+                       CUSTOMER_MAIL_COUNTRY,
+                       CUSTOMER_EMPLOYER_NAME,
+                       CUSTOMER_OCCUPATION,
+                       CUSTOMER_INCOME_BAND,
+                       CUSTOMER_TAX_ID,
+                       CUSTOMER_PREF_LANGUAGE,
+                       CUSTOMER_LOCALIZED_CORR,
+                       CUSTOMER_ARCHIVE_DELETED_DATE,
+                       CUSTOMER_ARCHIVE_DELETED_TIME,
+                       CUSTOMER_ARCHIVE_REASON )
+              VALUES ( :HV-CUSTOMER-EYECATCHER,
+                       :HV-CUSTOMER-SORTCODE,
+                       :HV-CUSTOMER-NUMBER,
+                       :HV-CUSTOMER-TITLE,
+                       :HV-CUSTOMER-FIRST-NAME,
+                       :HV-CUSTOMER-LAST-NAME,
+                       :HV-CUSTOMER-EMAIL,
+                       :HV-CUSTOMER-DOB,
+                       :HV-CUSTOMER-PHONE,
+                       :HV-CUSTOMER-ADDR-LINE1,
+                       :HV-CUSTOMER-ADDR-LINE2,
+                       :HV-CUSTOMER-CITY,
+                       :HV-CUSTOMER-POSTCODE,
+                       :HV-CUSTOMER-COUNTRY,
+                       :HV-CUSTOMER-STATUS,
+                       :HV-CUSTOMER-CREATE-DATE,
+                       :HV-CUSTOMER-CREDIT-SCORE,
+                       :HV-CUSTOMER-CS-REVIEW-DATE,
+                       :HV-CUSTOMER-MKTG-CONSENT,
+                       :HV-CUSTOMER-CONTACT-CHNL,
+                       :HV-CUSTOMER-RISK-RATING,
+                       :HV-CUSTOMER-RISK-RVW-DATE,
+                       :HV-CUSTOMER-MAIL-ADDR-IND,
+                       :HV-CUSTOMER-MAIL-LINE1,
+                       :HV-CUSTOMER-MAIL-LINE2,
+                       :HV-CUSTOMER-MAIL-CITY,
+                       :HV-CUSTOMER-MAIL-POSTCD,
+                       :HV-CUSTOMER-MAIL-CNTRY,
+                       :HV-CUSTOMER-EMPLOYER-NM,
+                       :HV-CUSTOMER-OCCUPATION,
+                       :HV-CUSTOMER-INCOME-BAND,
+                       :HV-CUSTOMER-TAX-ID,
+                       :HV-CUSTOMER-PREF-LANG,
+                       :HV-CUSTOMER-LOC-CORR,
+                       :HV-ARCHIVE-DELETED-DATE,
+                       :HV-ARCHIVE-DELETED-TIME,
+                       :HV-ARCHIVE-REASON )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+             MOVE SQLCODE TO SQLCODE-DISPLAY
+             DISPLAY 'CUSTPURG: UNABLE TO INSERT CUSTOMER_ARCHIVE '
+                     'FOR ' HV-CUSTOMER-SORTCODE '/' HV-CUSTOMER-NUMBER
+                     ' SQLCODE=' SQLCODE-DISPLAY
+             GO TO PURGE-CUSTOMER-END
+           END-IF.
+
+           EXEC SQL
+              DELETE FROM CUSTOMER
+               WHERE CUSTOMER_SORTCODE = :HV-CUSTOMER-SORTCODE
+                 AND CUSTOMER_NUMBER = :HV-CUSTOMER-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+             MOVE SQLCODE TO SQLCODE-DISPLAY
+             DISPLAY 'CUSTPURG: UNABLE TO DELETE CUSTOMER '
+                     'FOR ' HV-CUSTOMER-SORTCODE '/' HV-CUSTOMER-NUMBER
+                     ' SQLCODE=' SQLCODE-DISPLAY
+             EXEC SQL
+                ROLLBACK WORK
+             END-EXEC
+             GO TO PURGE-CUSTOMER-END
+           END-IF.
+
+           EXEC SQL
+              COMMIT WORK
+           END-EXEC.
+
+           ADD 1 TO WS-RECS-PURGED.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END.
+
+       PURGE-CUSTOMER-END.
+
+      * PROCEDURE WRITE-REPORT-LINE
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE HV-CUSTOMER-SORTCODE TO WS-RPT-SCODE.
+           MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO.
+           STRING HV-CUSTOMER-FIRST-NAME DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  HV-CUSTOMER-LAST-NAME DELIMITED BY '  '
+              INTO WS-RPT-NAME
+           END-STRING.
+           MOVE HV-CUSTOMER-CREATE-DATE TO WS-RPT-CREATE-DATE.
+
+           MOVE WS-REPORT-LINE TO CUSTPURG-RPT-RECORD.
+           WRITE CUSTPURG-RPT-RECORD.
+       WRITE-REPORT-LINE-END.
