@@ -0,0 +1,209 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMCUST.
+
+      ******************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      ******************************************************************
+
+      ******************************************************************
+      * Dormant-customer detection.
+      *
+      * This repo has no DB2 ACCOUNT table and no account-transaction
+      * posting programs (CREACC/DBCRFUN/XFRFUN and the like) whose
+      * PROCTRAN history could be joined back to a customer, so a
+      * true "no account activity for N days" check cannot be driven
+      * from DB2 here. Instead this job flags every still-ACTIVE
+      * CUSTOMER row that was opened (CUSTOMER_CREATED_DATE) more
+      * than WS-DORMANT-DAYS ago as a candidate for manual dormancy
+      * review - the best proxy signal DB2 exposes on its own.
+      *
+      * A count of candidates listed is displayed at the end of the
+      * run for the operator/job log.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DORMCUS-RPT-FILE ASSIGN TO DORMRPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DORMCUS-RPT-FILE
+           RECORDING MODE IS F.
+       01  DORMCUS-RPT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-SORTCODE       PIC X(6).
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SQLCODE-DISPLAY           PIC S9(8) DISPLAY
+              SIGN LEADING SEPARATE.
+
+      *
+      * How long a customer must have been on the books, with no
+      * better signal available, before they are flagged.
+      *
+       77  WS-DORMANT-DAYS           PIC 9(4)          VALUE 365.
+
+      *
+      * The dormancy cutoff date, taken from DB2 (CURRENT DATE minus
+      * WS-DORMANT-DAYS, done in DB2 so genuine calendar/leap-year
+      * arithmetic is used rather than integer subtraction on the
+      * CCYYMMDD layout CUSTOMER_CREATED_DATE is stored in) and
+      * reformatted to that same CCYYMMDD integer layout.
+      *
+       01  WS-CUTOFF-DATE            PIC X(10).
+       01  WS-CUTOFF-DATE-GRP REDEFINES WS-CUTOFF-DATE.
+           05  WS-CUTOFF-DATE-YYYY   PIC 9(4).
+           05  FILLER                PIC X.
+           05  WS-CUTOFF-DATE-MM     PIC 99.
+           05  FILLER                PIC X.
+           05  WS-CUTOFF-DATE-DD     PIC 99.
+
+       77  WS-CUTOFF-DATE-INT        PIC S9(9) COMP.
+       77  WS-CUTOFF-DATE-DISPLAY    PIC 9(8).
+
+       77  WS-END-OF-CURSOR          PIC X             VALUE 'N'.
+           88  END-OF-CURSOR         VALUE 'Y'.
+       77  WS-RECS-READ              PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-DISPLAY           PIC 9(8).
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-SCODE          PIC X(6).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CUSTNO         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NAME           PIC X(60).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CREATE-DATE    PIC 9(8).
+
+      * ACTIVE customers opened before the dormancy cutoff, oldest
+      * first so the longest-dormant candidates are listed first.
+           EXEC SQL
+              DECLARE DORMCUS-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_SORTCODE, CUSTOMER_NUMBER,
+                        CUSTOMER_FIRST_NAME, CUSTOMER_LAST_NAME,
+                        CUSTOMER_CREATED_DATE
+                   FROM CUSTOMER
+                  WHERE CUSTOMER_STATUS = 'ACTIVE'
+                    AND CUSTOMER_CREATED_DATE <= :WS-CUTOFF-DATE-INT
+                  ORDER BY CUSTOMER_CREATED_DATE,
+                           CUSTOMER_SORTCODE, CUSTOMER_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       BEGIN.
+
+           EXEC SQL
+              SELECT CURRENT DATE - :WS-DORMANT-DAYS DAYS
+                INTO :WS-CUTOFF-DATE
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           COMPUTE WS-CUTOFF-DATE-INT =
+              (WS-CUTOFF-DATE-YYYY * 10000) +
+              (WS-CUTOFF-DATE-MM * 100) +
+              WS-CUTOFF-DATE-DD.
+
+           MOVE WS-CUTOFF-DATE-INT TO WS-CUTOFF-DATE-DISPLAY.
+           DISPLAY 'DORMCUST: DORMANCY CUTOFF DATE = '
+                   WS-CUTOFF-DATE-DISPLAY.
+
+           OPEN OUTPUT DORMCUS-RPT-FILE.
+
+           EXEC SQL
+              OPEN DORMCUS-CURSOR
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+             DISPLAY 'DORMCUST: UNABLE TO OPEN DORMCUS-CURSOR, '
+                     'SQLCODE=' SQLCODE-DISPLAY
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END.
+
+           PERFORM WITH TEST BEFORE UNTIL END-OF-CURSOR
+             PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END
+             PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE DORMCUS-CURSOR
+           END-EXEC.
+
+           CLOSE DORMCUS-RPT-FILE.
+
+           MOVE WS-RECS-READ TO WS-RECS-DISPLAY.
+           DISPLAY 'DORMCUST: DORMANCY CANDIDATES LISTED = '
+                   WS-RECS-DISPLAY.
+
+           STOP RUN.
+
+      * PROCEDURE FETCH-NEXT-CUSTOMER
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+              FETCH DORMCUS-CURSOR
+                INTO :HV-CUSTOMER-SORTCODE, :HV-CUSTOMER-NUMBER,
+                     :HV-CUSTOMER-FIRST-NAME, :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-CREATE-DATE
+           END-EXEC.
+
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+             IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               DISPLAY 'DORMCUST: FETCH FAILED, SQLCODE='
+                       SQLCODE-DISPLAY
+               MOVE 'Y' TO WS-END-OF-CURSOR
+             ELSE
+               ADD 1 TO WS-RECS-READ
+             END-IF
+           END-IF.
+       FETCH-NEXT-CUSTOMER-END.
+
+      * PROCEDURE WRITE-REPORT-LINE
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE HV-CUSTOMER-SORTCODE TO WS-RPT-SCODE.
+           MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO.
+           STRING HV-CUSTOMER-FIRST-NAME DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  HV-CUSTOMER-LAST-NAME DELIMITED BY '  '
+              INTO WS-RPT-NAME
+           END-STRING.
+           MOVE HV-CUSTOMER-CREATE-DATE TO WS-RPT-CREATE-DATE.
+
+           MOVE WS-REPORT-LINE TO DORMCUS-RPT-RECORD.
+           WRITE DORMCUS-RPT-RECORD.
+       WRITE-REPORT-LINE-END.
