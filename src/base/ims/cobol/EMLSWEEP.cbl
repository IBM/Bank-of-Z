@@ -0,0 +1,464 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMLSWEEP.
+
+      ******************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      ******************************************************************
+
+      ******************************************************************
+      * Email revalidation sweep.
+      *
+      * Driven from DB2, this walks every CUSTOMER row and re-applies
+      * the same email format and blocklist checks that CRECUST and
+      * UPDCUST apply at the point of capture (see EMLVALID), so that
+      * addresses which were valid when a customer's row was written
+      * but have since become invalid - a domain added to
+      * EMAIL_DOMAIN_BLOCKLIST after the row was created, for example
+      * - get picked up by the credit/ops teams rather than sitting
+      * undetected in CUSTOMER.
+      *
+      * EMLVALID itself cannot be invoked from here: it is a CICS
+      * LINK-only program (its mainline returns control to CICS and
+      * it relies on a DFHCOMMAREA passed by the caller's CICS
+      * container), and none of this shop's batch jobs run under
+      * CICS. This job therefore re-implements EMLVALID's format and
+      * blocklist checks directly against the CUSTOMER cursor below,
+      * paragraph for paragraph, so that any change to the validation
+      * rules should be made in both places. A count of customers
+      * scanned, and a report listing every one whose current email
+      * fails revalidation, is produced for the operator/job log.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMLSWP-RPT-FILE ASSIGN TO EMLSRPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMLSWP-RPT-FILE
+           RECORDING MODE IS F.
+       01  EMLSWP-RPT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * EMAIL_DOMAIN_BLOCKLIST DB2 copybook
+           EXEC SQL
+              INCLUDE EMLBLDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-SORTCODE       PIC X(6).
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-EMAIL          PIC X(60).
+
+       01 HV-BLOCKLIST-DOMAIN           PIC X(60).
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SQLCODE-DISPLAY           PIC S9(8) DISPLAY
+              SIGN LEADING SEPARATE.
+
+       77  WS-END-OF-CURSOR          PIC X             VALUE 'N'.
+           88  END-OF-CURSOR         VALUE 'Y'.
+       77  WS-RECS-READ              PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-DISPLAY           PIC 9(8).
+       77  WS-RECS-INVALID           PIC 9(8)  COMP    VALUE 0.
+       77  WS-INVALID-DISPLAY        PIC 9(8).
+       77  WS-BLOCKLIST-COUNT        PIC S9(9) COMP    VALUE 0.
+
+      *
+      * Working fields for the email-format scan, ported from
+      * EMLVALID - see that program for the field-by-field
+      * commentary.
+      *
+       77  WS-EMAIL-LENGTH           PIC 9(3)  VALUE 0.
+       77  WS-POSITION               PIC 9(3)  VALUE 0.
+       77  WS-AT-POSITION            PIC 9(3)  VALUE 0.
+       77  WS-LAST-DOT-POSITION      PIC 9(3)  VALUE 0.
+       77  WS-FIRST-DOT-AFTER-AT     PIC 9(3)  VALUE 0.
+       77  WS-AT-COUNT               PIC 9(2)  VALUE 0.
+       77  WS-DOT-AFTER-AT-COUNT     PIC 9(2)  VALUE 0.
+       77  WS-DOMAIN-START           PIC 9(3)  VALUE 0.
+       77  WS-LOCAL-LENGTH           PIC 9(3)  VALUE 0.
+       77  WS-DOMAIN-LENGTH          PIC 9(3)  VALUE 0.
+       77  WS-TLD-LENGTH             PIC 9(3)  VALUE 0.
+       77  WS-CURRENT-CHAR           PIC X     VALUE SPACE.
+       77  WS-PREV-CHAR              PIC X     VALUE SPACE.
+
+       77  WS-EMAIL-OK               PIC X     VALUE 'Y'.
+           88  EMAIL-OK              VALUE 'Y'.
+           88  EMAIL-NOT-OK          VALUE 'N'.
+
+       01  WS-INVALID-REASON         PIC X(20) VALUE SPACES.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-SCODE          PIC X(6).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CUSTNO         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NAME           PIC X(60).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-EMAIL          PIC X(60).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-REASON         PIC X(20).
+
+           EXEC SQL
+              DECLARE EMLSWP-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_SORTCODE, CUSTOMER_NUMBER,
+                        CUSTOMER_FIRST_NAME, CUSTOMER_LAST_NAME,
+                        CUSTOMER_EMAIL
+                   FROM CUSTOMER
+                  ORDER BY CUSTOMER_SORTCODE, CUSTOMER_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       BEGIN.
+
+           OPEN OUTPUT EMLSWP-RPT-FILE.
+
+           EXEC SQL
+              OPEN EMLSWP-CURSOR
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+             DISPLAY 'EMLSWEEP: UNABLE TO OPEN EMLSWP-CURSOR, '
+                     'SQLCODE=' SQLCODE-DISPLAY
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END.
+
+           PERFORM WITH TEST BEFORE UNTIL END-OF-CURSOR
+             PERFORM VALIDATE-CUSTOMER-EMAIL
+                THRU VALIDATE-CUSTOMER-EMAIL-END
+             IF EMAIL-NOT-OK
+               PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END
+             END-IF
+             PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE EMLSWP-CURSOR
+           END-EXEC.
+
+           CLOSE EMLSWP-RPT-FILE.
+
+           MOVE WS-RECS-READ TO WS-RECS-DISPLAY.
+           MOVE WS-RECS-INVALID TO WS-INVALID-DISPLAY.
+           DISPLAY 'EMLSWEEP: CUSTOMERS SCANNED = ' WS-RECS-DISPLAY.
+           DISPLAY 'EMLSWEEP: EMAILS FAILING REVALIDATION = '
+                   WS-INVALID-DISPLAY.
+
+           STOP RUN.
+
+      * PROCEDURE FETCH-NEXT-CUSTOMER
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+              FETCH EMLSWP-CURSOR
+                INTO :HV-CUSTOMER-SORTCODE, :HV-CUSTOMER-NUMBER,
+                     :HV-CUSTOMER-FIRST-NAME, :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-EMAIL
+           END-EXEC.
+
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+             IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               DISPLAY 'EMLSWEEP: FETCH FAILED, SQLCODE='
+                       SQLCODE-DISPLAY
+               MOVE 'Y' TO WS-END-OF-CURSOR
+             ELSE
+               ADD 1 TO WS-RECS-READ
+             END-IF
+           END-IF.
+       FETCH-NEXT-CUSTOMER-END.
+
+      * PROCEDURE VALIDATE-CUSTOMER-EMAIL
+      * Re-runs EMLVALID's format and blocklist checks against the
+      * current HV-CUSTOMER-EMAIL. An email is required on every
+      * CUSTOMER row (CRECUST will not create one without it), so an
+      * email that has since gone blank counts as a failure too.
+       VALIDATE-CUSTOMER-EMAIL.
+           PERFORM INITIALIZE-VALIDATION
+              THRU INITIALIZE-VALIDATION-END.
+           PERFORM CALCULATE-EMAIL-LENGTH
+              THRU CALCULATE-EMAIL-LENGTH-END.
+
+           IF WS-EMAIL-LENGTH = 0
+             SET EMAIL-NOT-OK TO TRUE
+             MOVE 'MISSING EMAIL' TO WS-INVALID-REASON
+           ELSE
+             PERFORM VALIDATE-EMAIL-FORMAT
+                THRU VALIDATE-EMAIL-FORMAT-END
+             IF EMAIL-NOT-OK
+               MOVE 'BAD FORMAT' TO WS-INVALID-REASON
+             ELSE
+               PERFORM CHECK-BLOCKLISTED-DOMAIN
+                  THRU CHECK-BLOCKLISTED-DOMAIN-END
+               IF EMAIL-NOT-OK
+                 MOVE 'DOMAIN BLOCKED' TO WS-INVALID-REASON
+               END-IF
+             END-IF
+           END-IF.
+
+           IF EMAIL-NOT-OK
+             ADD 1 TO WS-RECS-INVALID
+           END-IF.
+       VALIDATE-CUSTOMER-EMAIL-END.
+
+      * PROCEDURE INITIALIZE-VALIDATION
+       INITIALIZE-VALIDATION.
+           MOVE ZERO TO WS-EMAIL-LENGTH
+                        WS-POSITION
+                        WS-AT-POSITION
+                        WS-LAST-DOT-POSITION
+                        WS-FIRST-DOT-AFTER-AT
+                        WS-AT-COUNT
+                        WS-DOT-AFTER-AT-COUNT
+                        WS-LOCAL-LENGTH
+                        WS-DOMAIN-LENGTH
+                        WS-TLD-LENGTH.
+           MOVE SPACE TO WS-CURRENT-CHAR
+                         WS-PREV-CHAR.
+           MOVE SPACES TO WS-INVALID-REASON.
+           SET EMAIL-OK TO TRUE.
+       INITIALIZE-VALIDATION-END.
+
+      * PROCEDURE CALCULATE-EMAIL-LENGTH
+       CALCULATE-EMAIL-LENGTH.
+           PERFORM VARYING WS-POSITION FROM 60 BY -1
+              UNTIL WS-POSITION < 1
+                 OR WS-EMAIL-LENGTH > 0
+              IF HV-CUSTOMER-EMAIL(WS-POSITION:1) NOT = SPACE
+                 MOVE WS-POSITION TO WS-EMAIL-LENGTH
+              END-IF
+           END-PERFORM.
+       CALCULATE-EMAIL-LENGTH-END.
+
+      * PROCEDURE VALIDATE-EMAIL-FORMAT
+       VALIDATE-EMAIL-FORMAT.
+           PERFORM CHECK-FIRST-LAST-CHARS
+              THRU CHECK-FIRST-LAST-CHARS-END.
+           IF EMAIL-OK
+             PERFORM SCAN-EMAIL-CHARACTERS
+                THRU SCAN-EMAIL-CHARACTERS-END
+           END-IF.
+           IF EMAIL-OK
+             PERFORM VALIDATE-AT-SYMBOL
+                THRU VALIDATE-AT-SYMBOL-END
+           END-IF.
+           IF EMAIL-OK
+             PERFORM VALIDATE-DOT-PLACEMENT
+                THRU VALIDATE-DOT-PLACEMENT-END
+           END-IF.
+           IF EMAIL-OK
+             PERFORM VALIDATE-PART-LENGTHS
+                THRU VALIDATE-PART-LENGTHS-END
+           END-IF.
+           IF EMAIL-OK
+             PERFORM VALIDATE-TLD-LENGTH
+                THRU VALIDATE-TLD-LENGTH-END
+           END-IF.
+       VALIDATE-EMAIL-FORMAT-END.
+
+      * PROCEDURE CHECK-FIRST-LAST-CHARS
+       CHECK-FIRST-LAST-CHARS.
+           MOVE HV-CUSTOMER-EMAIL(1:1) TO WS-CURRENT-CHAR.
+           IF WS-CURRENT-CHAR = '@'
+           OR WS-CURRENT-CHAR = '.'
+             SET EMAIL-NOT-OK TO TRUE
+           ELSE
+             MOVE HV-CUSTOMER-EMAIL(WS-EMAIL-LENGTH:1)
+                TO WS-CURRENT-CHAR
+             IF WS-CURRENT-CHAR = '@'
+             OR WS-CURRENT-CHAR = '.'
+               SET EMAIL-NOT-OK TO TRUE
+             END-IF
+           END-IF.
+       CHECK-FIRST-LAST-CHARS-END.
+
+      * PROCEDURE SCAN-EMAIL-CHARACTERS
+       SCAN-EMAIL-CHARACTERS.
+           MOVE SPACE TO WS-PREV-CHAR.
+
+           PERFORM VARYING WS-POSITION FROM 1 BY 1
+              UNTIL WS-POSITION > WS-EMAIL-LENGTH
+                 OR EMAIL-NOT-OK
+              MOVE HV-CUSTOMER-EMAIL(WS-POSITION:1)
+                 TO WS-CURRENT-CHAR
+              PERFORM CHECK-CHARACTER-VALIDITY
+                 THRU CHECK-CHARACTER-VALIDITY-END
+              IF EMAIL-OK
+                PERFORM CHECK-CONSECUTIVE-DOTS
+                   THRU CHECK-CONSECUTIVE-DOTS-END
+              END-IF
+              IF EMAIL-OK
+                PERFORM COUNT-SPECIAL-CHARS
+                   THRU COUNT-SPECIAL-CHARS-END
+              END-IF
+              MOVE WS-CURRENT-CHAR TO WS-PREV-CHAR
+           END-PERFORM.
+       SCAN-EMAIL-CHARACTERS-END.
+
+      * PROCEDURE CHECK-CHARACTER-VALIDITY
+       CHECK-CHARACTER-VALIDITY.
+           EVALUATE WS-CURRENT-CHAR
+              WHEN '@'
+              WHEN '.'
+              WHEN '-'
+                 CONTINUE
+              WHEN 'A' THRU 'Z'
+              WHEN 'a' THRU 'z'
+              WHEN '0' THRU '9'
+                 CONTINUE
+              WHEN '_'
+              WHEN '+'
+                 IF WS-AT-COUNT > 0
+                    SET EMAIL-NOT-OK TO TRUE
+                 END-IF
+              WHEN OTHER
+                 SET EMAIL-NOT-OK TO TRUE
+           END-EVALUATE.
+       CHECK-CHARACTER-VALIDITY-END.
+
+      * PROCEDURE CHECK-CONSECUTIVE-DOTS
+       CHECK-CONSECUTIVE-DOTS.
+           IF WS-CURRENT-CHAR = '.'
+           AND WS-PREV-CHAR = '.'
+             SET EMAIL-NOT-OK TO TRUE
+           END-IF.
+       CHECK-CONSECUTIVE-DOTS-END.
+
+      * PROCEDURE COUNT-SPECIAL-CHARS
+       COUNT-SPECIAL-CHARS.
+           IF WS-CURRENT-CHAR = '@'
+             ADD 1 TO WS-AT-COUNT
+             MOVE WS-POSITION TO WS-AT-POSITION
+           END-IF.
+
+           IF WS-CURRENT-CHAR = '.'
+             MOVE WS-POSITION TO WS-LAST-DOT-POSITION
+             IF WS-AT-COUNT > 0
+               ADD 1 TO WS-DOT-AFTER-AT-COUNT
+               IF WS-FIRST-DOT-AFTER-AT = 0
+                 MOVE WS-POSITION TO WS-FIRST-DOT-AFTER-AT
+               END-IF
+             END-IF
+           END-IF.
+       COUNT-SPECIAL-CHARS-END.
+
+      * PROCEDURE VALIDATE-AT-SYMBOL
+       VALIDATE-AT-SYMBOL.
+           IF WS-AT-COUNT NOT = 1
+             SET EMAIL-NOT-OK TO TRUE
+           END-IF.
+       VALIDATE-AT-SYMBOL-END.
+
+      * PROCEDURE VALIDATE-DOT-PLACEMENT
+       VALIDATE-DOT-PLACEMENT.
+           IF WS-DOT-AFTER-AT-COUNT = 0
+             SET EMAIL-NOT-OK TO TRUE
+           END-IF.
+
+           IF WS-FIRST-DOT-AFTER-AT = WS-AT-POSITION + 1
+             SET EMAIL-NOT-OK TO TRUE
+           END-IF.
+       VALIDATE-DOT-PLACEMENT-END.
+
+      * PROCEDURE VALIDATE-PART-LENGTHS
+       VALIDATE-PART-LENGTHS.
+           COMPUTE WS-LOCAL-LENGTH = WS-AT-POSITION - 1.
+           COMPUTE WS-DOMAIN-LENGTH =
+              WS-EMAIL-LENGTH - WS-AT-POSITION.
+
+           IF WS-LOCAL-LENGTH = 0
+           OR WS-DOMAIN-LENGTH = 0
+             SET EMAIL-NOT-OK TO TRUE
+           END-IF.
+       VALIDATE-PART-LENGTHS-END.
+
+      * PROCEDURE VALIDATE-TLD-LENGTH
+       VALIDATE-TLD-LENGTH.
+           COMPUTE WS-TLD-LENGTH =
+              WS-EMAIL-LENGTH - WS-LAST-DOT-POSITION.
+
+           IF WS-TLD-LENGTH < 2
+             SET EMAIL-NOT-OK TO TRUE
+           END-IF.
+       VALIDATE-TLD-LENGTH-END.
+
+      * PROCEDURE CHECK-BLOCKLISTED-DOMAIN
+      * The domain is everything after the '@' - look it up against
+      * the maintainable EMAIL_DOMAIN_BLOCKLIST table so a domain
+      * added to the list after a customer's row was written still
+      * gets caught by this sweep.
+       CHECK-BLOCKLISTED-DOMAIN.
+           MOVE SPACES TO HV-BLOCKLIST-DOMAIN.
+           COMPUTE WS-DOMAIN-START = WS-AT-POSITION + 1.
+           MOVE HV-CUSTOMER-EMAIL(WS-DOMAIN-START:WS-DOMAIN-LENGTH)
+              TO HV-BLOCKLIST-DOMAIN.
+
+           MOVE 0 TO WS-BLOCKLIST-COUNT.
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-BLOCKLIST-COUNT
+                FROM EMAIL_DOMAIN_BLOCKLIST
+               WHERE EMAIL_DOMAIN_BLOCKLIST_DOMAIN
+                     = :HV-BLOCKLIST-DOMAIN
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+             MOVE SQLCODE TO SQLCODE-DISPLAY
+             DISPLAY 'EMLSWEEP: BLOCKLIST LOOKUP FAILED, SQLCODE='
+                     SQLCODE-DISPLAY
+             MOVE 0 TO WS-BLOCKLIST-COUNT
+           END-IF.
+
+           IF WS-BLOCKLIST-COUNT > 0
+             SET EMAIL-NOT-OK TO TRUE
+           END-IF.
+       CHECK-BLOCKLISTED-DOMAIN-END.
+
+      * PROCEDURE WRITE-REPORT-LINE
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE HV-CUSTOMER-SORTCODE TO WS-RPT-SCODE.
+           MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO.
+           STRING HV-CUSTOMER-FIRST-NAME DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  HV-CUSTOMER-LAST-NAME DELIMITED BY '  '
+              INTO WS-RPT-NAME
+           END-STRING.
+           MOVE HV-CUSTOMER-EMAIL TO WS-RPT-EMAIL.
+           MOVE WS-INVALID-REASON TO WS-RPT-REASON.
+
+           MOVE WS-REPORT-LINE TO EMLSWP-RPT-RECORD.
+           WRITE EMLSWP-RPT-RECORD.
+       WRITE-REPORT-LINE-END.
