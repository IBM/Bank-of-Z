@@ -28,6 +28,19 @@
        77  TERM-LOOP           PIC 9 VALUE 0.
        77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
        77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+       77  BROWSE-TRAN-CD      PIC X(08) VALUE "CUSTBGN".
+       77  RESET-TRAN-CD       PIC X(08) VALUE "CUSTPWD".
+       77  BROWSE-DONE-SW      PIC X VALUE 'N'.
+           88  BROWSE-DONE     VALUE 'Y'.
+       77  WS-PWD-LENGTH       PIC 9(2) VALUE 0.
+       77  WS-PWD-POSITION     PIC 9(2) VALUE 0.
+       77  WS-NEW-PASSWORD     PIC X(16).
+       77  WS-PLAIN-CHARS      PIC X(36) VALUE
+             "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+       77  WS-CIPHER-CHARS     PIC X(36) VALUE
+             "NOPQRSTUVWXYZABCDEFGHIJKLM5678901234".
+       77  PWD-RESET-OK        PIC X(23) VALUE "PASSWORD RESET".
+       77  PWD-RESET-FAIL      PIC X(23) VALUE "PASSWORD RESET FAILED".
 
       ******************************************************************
       *DATABASE CALL CODES
@@ -39,6 +52,17 @@
        77  GHN                 PIC  X(04)        VALUE "GHN ".
        77  ISRT                PIC  X(04)        VALUE "ISRT".
        77  REPL                PIC  X(04)        VALUE "REPL".
+       77  CHKP                PIC  X(04)        VALUE "CHKP".
+       77  XRST                PIC  X(04)        VALUE "XRST".
+
+      ******************************************************************
+      *CHECKPOINT/RESTART
+      ******************************************************************
+
+       77  WS-MSG-COUNT        PIC 9(4) COMP VALUE 0.
+       77  WS-CHKP-FREQ        PIC 9(4) COMP VALUE 100.
+       77  WS-CHKP-ID          PIC X(08) VALUE "CUSTCHKP".
+       01  WS-RESTART-AREA     PIC X(09) VALUE SPACES.
 
       ******************************************************************
       *IMS STATUS CODES
@@ -46,6 +70,9 @@
 
        77  GE                  PIC  X(02)        VALUE "GE".
        77  GB                  PIC  X(02)        VALUE "GB".
+       77  GA                  PIC  X(02)        VALUE "GA".
+       77  II                  PIC  X(02)        VALUE "II".
+       77  AJ                  PIC  X(02)        VALUE "AJ".
 
       ******************************************************************
       *ERROR STATUS CODE AREA
@@ -54,6 +81,8 @@
        01  BAD-STATUS.
            05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
            05  SC             PIC X(2).
+       77  DUP-SEGMENT       PIC  X(23) VALUE "DUPLICATE SEGMENT FOUND".
+       77  BAD-SSA           PIC  X(23) VALUE "INVALID SEARCH ARGUMENT".
 
       ******************************************************************
       *SEGMENT AREAS
@@ -82,6 +111,7 @@
            05  ZZ-IN           PIC  9(04) COMP.
            05  TRAN-CODE       PIC  X(08).
            05  IN-CUSTID       PIC  X(09).
+           05  IN-NEWPWD       PIC  X(16).
 
        01  OUTPUT-AREA.
            05  LL-OUT          PIC  9(04) COMP.
@@ -95,6 +125,10 @@
            05  ZIPCODE-OUT     PIC  X(15).
            05  PHONE-OUT       PIC  X(12).
            05  CUSTID-OUT      PIC  X(09).
+           05  STATUS-OUT      PIC  X(1).
+           05  CUSTOMERTYPE-OUT PIC  X(1).
+           05  LASTLOGIN-OUT   PIC  X(23).
+           05  PASSWORD-OUT    PIC  X(16).
 
       ******************************************************************
       *SEGMENT SEARCH ARGUMENTS
@@ -155,14 +189,38 @@
        BEGIN.
            MOVE 0 TO TERM-IO.
            SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           CALL 'CBLTDLI' USING XRST, LTERMPCB, WS-CHKP-ID,
+                WS-RESTART-AREA.
+           IF WS-RESTART-AREA NOT = SPACES
+             DISPLAY 'IBGCUDAT: RESTARTED AFTER CHECKPOINT ID '
+                WS-RESTART-AREA
+           END-IF.
            PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
               CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
               IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
               THEN
+                IF TRAN-CODE = BROWSE-TRAN-CD
+      * BULK EXTRACT: WALK EVERY CUSTOMER SEGMENT ON THE DATABASE
+                  PERFORM BROWSE-ALL-CUSTOMERS
+                     THRU BROWSE-ALL-CUSTOMERS-END
+                ELSE
+                  IF TRAN-CODE = RESET-TRAN-CD
+      * ONLINE PASSWORD RESET
+                    PERFORM RESET-PASSWORD THRU RESET-PASSWORD-END
+                  ELSE
       * RETRIEVE CUSTOMER ACCOUNT INFO
-                PERFORM GET-CUSTOMER-DATA thru GET-CUSTOMER-DATA-END
+                    PERFORM GET-CUSTOMER-DATA
+                       THRU GET-CUSTOMER-DATA-END
 
-                PERFORM INSERT-IO THRU INSERT-IO-END
+                    PERFORM INSERT-IO THRU INSERT-IO-END
+                  END-IF
+                END-IF
+                ADD 1 TO WS-MSG-COUNT
+                IF WS-MSG-COUNT >= WS-CHKP-FREQ
+                  MOVE IN-CUSTID TO WS-RESTART-AREA
+                  PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-END
+                  MOVE 0 TO WS-MSG-COUNT
+                END-IF
               ELSE
                 IF TPSTAT = NO-MORE-MESSAGE
                 THEN
@@ -193,15 +251,160 @@
              MOVE ZIPCODE-CD TO ZIPCODE-OUT
              MOVE PHONE-CD TO PHONE-OUT
              MOVE CUSTID-CD TO CUSTID-OUT
+             MOVE STATUS-CD TO STATUS-OUT
+             MOVE CUSTOMERTYPE-CD TO CUSTOMERTYPE-OUT
+             MOVE LASTLOGIN-CD TO LASTLOGIN-OUT
+             PERFORM MASK-PASSWORD-CD THRU MASK-PASSWORD-CD-END
            ELSE
-             IF DBSTAT = GB OR DBSTAT = GE
-               MOVE NOCUSTOMER TO MSG-OUT
+             PERFORM SET-DB-ERROR-MSG THRU SET-DB-ERROR-MSG-END
+           END-IF.
+       GET-CUSTOMER-DATA-END.
+
+
+      * PROCEDURE TAKE-CHECKPOINT
+      *  BASIC CHECKPOINT, TAKEN EVERY WS-CHKP-FREQ MESSAGES SO A
+      *  LONG-RUNNING SESSION (E.G. THE CUSTBGN BULK EXTRACT) CAN BE
+      *  RESTARTED FROM THE LAST CHECKPOINT ID VIA XRST ABOVE, RATHER
+      *  THAN FROM THE VERY BEGINNING.
+       TAKE-CHECKPOINT.
+           CALL 'CBLTDLI' USING CHKP, WS-CHKP-ID, WS-RESTART-AREA.
+           DISPLAY 'IBGCUDAT: CHECKPOINT TAKEN, LAST CUSTOMER '
+              WS-RESTART-AREA.
+       TAKE-CHECKPOINT-END.
+
+
+      * PROCEDURE SET-DB-ERROR-MSG
+      *  CLASSIFIES A NON-SUCCESSFUL DBSTAT INTO A MESSAGE FOR
+      *  MSG-OUT, SHARED BY EVERY DATABASE CALL SITE SO THE STATUS
+      *  CODES RECOGNISED BEYOND GB/GE ONLY NEED CHANGING IN ONE
+      *  PLACE.
+       SET-DB-ERROR-MSG.
+           IF DBSTAT = GB OR DBSTAT = GE OR DBSTAT = GA
+             MOVE NOCUSTOMER TO MSG-OUT
+           ELSE
+             IF DBSTAT = AJ
+               MOVE BAD-SSA TO MSG-OUT
              ELSE
-               MOVE DBSTAT TO SC
-               MOVE BAD-STATUS TO MSG-OUT
+               IF DBSTAT = II
+                 MOVE DUP-SEGMENT TO MSG-OUT
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
              END-IF
            END-IF.
-       GET-CUSTOMER-DATA-END.
+       SET-DB-ERROR-MSG-END.
+
+
+      * PROCEDURE MASK-PASSWORD-CD
+      *  THE PASSWORD NEVER LEAVES THIS PROGRAM IN THE CLEAR - A
+      *  CALLER ONLY NEEDS TO KNOW ONE IS ON FILE, NOT WHAT IT IS,
+      *  SO IT IS RETURNED AS A STRING OF ASTERISKS THE SAME LENGTH
+      *  AS THE STORED VALUE.
+       MASK-PASSWORD-CD.
+           MOVE SPACES TO PASSWORD-OUT.
+           MOVE ZEROS TO WS-PWD-LENGTH.
+           PERFORM VARYING WS-PWD-POSITION FROM 16 BY -1
+              UNTIL WS-PWD-POSITION < 1
+                 OR WS-PWD-LENGTH > 0
+              IF PASSWORD-CD (WS-PWD-POSITION:1) NOT = SPACE
+                MOVE WS-PWD-POSITION TO WS-PWD-LENGTH
+              END-IF
+           END-PERFORM.
+           IF WS-PWD-LENGTH > 0
+             MOVE ALL '*' TO PASSWORD-OUT (1:WS-PWD-LENGTH)
+           END-IF.
+       MASK-PASSWORD-CD-END.
+
+
+      * PROCEDURE RESET-PASSWORD
+      *  ONLINE PASSWORD RESET - HOLDS THE CUSTOMER SEGMENT WITH A
+      *  GHU SO IT CAN BE REPLACED, THEN REPLACES PASSWORD-CD WITH
+      *  THE INCOMING VALUE RUN THROUGH THE SAME REVERSIBLE
+      *  SUBSTITUTION CIPHER USED EVERYWHERE ELSE THIS SEGMENT'S
+      *  PASSWORD IS TOUCHED, SO THE VALUE IS NEVER STORED IN THE
+      *  CLEAR.
+       RESET-PASSWORD.
+           MOVE ZEROS TO OUTPUT-AREA.
+           COMPUTE CUSTID = FUNCTION NUMVAL ( IN-CUSTID ).
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1.
+
+           IF DBSTAT = SPACES
+             MOVE IN-NEWPWD TO WS-NEW-PASSWORD
+             INSPECT WS-NEW-PASSWORD
+                CONVERTING WS-PLAIN-CHARS TO WS-CIPHER-CHARS
+             MOVE WS-NEW-PASSWORD TO PASSWORD-CD
+             CALL 'CBLTDLI' USING REPL, DBPCB, CUSTOMER-SEG
+             IF DBSTAT = SPACES
+               MOVE PWD-RESET-OK TO MSG-OUT
+             ELSE
+               MOVE PWD-RESET-FAIL TO MSG-OUT
+             END-IF
+             MOVE CUSTID-CD TO CUSTID-OUT
+           ELSE
+             PERFORM SET-DB-ERROR-MSG THRU SET-DB-ERROR-MSG-END
+           END-IF.
+
+           PERFORM INSERT-IO THRU INSERT-IO-END.
+       RESET-PASSWORD-END.
+
+
+      * PROCEDURE BROWSE-ALL-CUSTOMERS
+      *  BULK EXTRACT - WALK EVERY CUSTOMER SEGMENT ON THE DATABASE
+      *  IN SEQUENCE USING UNQUALIFIED GN CALLS, WRITING EACH ONE TO
+      *  THE IOPCB THE SAME WAY GET-CUSTOMER-DATA/INSERT-IO DOES FOR
+      *  A SINGLE KEYED LOOKUP, UNTIL GB (END OF DATABASE) COMES BACK.
+      *  ON A RESTART WS-RESTART-AREA HOLDS THE CUSTID LAST
+      *  CHECKPOINTED, SO A QUALIFIED GU REPOSITIONS TO THAT SEGMENT
+      *  BEFORE THE GN LOOP RESUMES, RATHER THAN RESCANNING FROM THE
+      *  START.
+       BROWSE-ALL-CUSTOMERS.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           MOVE 'N' TO BROWSE-DONE-SW.
+           IF WS-RESTART-AREA NOT = SPACES
+             COMPUTE CUSTID OF CUSTOMER-SSA1 =
+                FUNCTION NUMVAL (WS-RESTART-AREA)
+             CALL 'CBLTDLI'
+               USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1
+             DISPLAY 'IBGCUDAT: REPOSITIONED FOR RESTART AT CUSTOMER '
+                WS-RESTART-AREA
+           END-IF.
+           PERFORM WITH TEST BEFORE UNTIL BROWSE-DONE
+             MOVE ZEROS TO OUTPUT-AREA
+             CALL 'CBLTDLI' USING GN, DBPCB, CUSTOMER-SEG
+             IF DBSTAT = SPACES
+               MOVE FIRSTNAME-CD TO FIRSTNAME-OUT
+               MOVE LASTNAME-CD TO LASTNAME-OUT
+               MOVE ADDRESS-CD TO ADDRESS-OUT
+               MOVE CITY-CD TO CITY-OUT
+               MOVE STATE-CD TO STATE-OUT
+               MOVE ZIPCODE-CD TO ZIPCODE-OUT
+               MOVE PHONE-CD TO PHONE-OUT
+               MOVE CUSTID-CD TO CUSTID-OUT
+               MOVE STATUS-CD TO STATUS-OUT
+               MOVE CUSTOMERTYPE-CD TO CUSTOMERTYPE-OUT
+               MOVE LASTLOGIN-CD TO LASTLOGIN-OUT
+               PERFORM MASK-PASSWORD-CD THRU MASK-PASSWORD-CD-END
+               PERFORM INSERT-IO THRU INSERT-IO-END
+               ADD 1 TO WS-MSG-COUNT
+               IF WS-MSG-COUNT >= WS-CHKP-FREQ
+                 MOVE CUSTID-OUT TO WS-RESTART-AREA
+                 PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-END
+                 MOVE 0 TO WS-MSG-COUNT
+               END-IF
+             ELSE
+               IF DBSTAT = GB
+                 MOVE 'Y' TO BROWSE-DONE-SW
+               ELSE
+                 PERFORM SET-DB-ERROR-MSG THRU SET-DB-ERROR-MSG-END
+                 PERFORM INSERT-IO THRU INSERT-IO-END
+                 MOVE 'Y' TO BROWSE-DONE-SW
+               END-IF
+             END-IF
+           END-PERFORM.
+       BROWSE-ALL-CUSTOMERS-END.
 
 
       * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
