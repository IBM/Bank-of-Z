@@ -0,0 +1,196 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEWCUSRP.
+
+      ******************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      ******************************************************************
+
+      ******************************************************************
+      * Daily new-customer register.
+      *
+      * Driven from DB2, this lists every CUSTOMER row whose
+      * CUSTOMER_CREATED_DATE matches the run date (CURRENT DATE),
+      * one line per customer, in sort code / customer number order,
+      * for the branch network to check against the accounts opened
+      * that day. A count of customers registered is displayed at
+      * the end of the run for the operator/job log.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWCUS-RPT-FILE ASSIGN TO NEWCRPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWCUS-RPT-FILE
+           RECORDING MODE IS F.
+       01  NEWCUS-RPT-RECORD             PIC X(142).
+
+       WORKING-STORAGE SECTION.
+
+      * CUSTOMER DB2 copybook
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+      * CUSTOMER host variables for DB2
+       01 HOST-CUSTOMER-ROW.
+          03 HV-CUSTOMER-SORTCODE       PIC X(6).
+          03 HV-CUSTOMER-NUMBER         PIC X(10).
+          03 HV-CUSTOMER-TITLE          PIC X(10).
+          03 HV-CUSTOMER-FIRST-NAME     PIC X(50).
+          03 HV-CUSTOMER-LAST-NAME      PIC X(50).
+          03 HV-CUSTOMER-EMAIL          PIC X(60).
+          03 HV-CUSTOMER-PHONE          PIC X(20).
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SQLCODE-DISPLAY           PIC S9(8) DISPLAY
+              SIGN LEADING SEPARATE.
+
+      *
+      * The run date, taken from the DB2 CURRENT DATE special
+      * register and reformatted to the CCYYMMDD integer layout
+      * CUSTOMER_CREATED_DATE is stored in.
+      *
+       01  WS-CURRENT-DATE           PIC X(10).
+       01  WS-CURRENT-DATE-GRP REDEFINES WS-CURRENT-DATE.
+           05  WS-CURR-DATE-YYYY     PIC 9(4).
+           05  FILLER                PIC X.
+           05  WS-CURR-DATE-MM       PIC 99.
+           05  FILLER                PIC X.
+           05  WS-CURR-DATE-DD       PIC 99.
+
+       77  WS-REPORT-DATE            PIC S9(9) COMP.
+       77  WS-REPORT-DATE-DISPLAY    PIC 9(8).
+
+       77  WS-END-OF-CURSOR          PIC X             VALUE 'N'.
+           88  END-OF-CURSOR         VALUE 'Y'.
+       77  WS-RECS-READ              PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-DISPLAY           PIC 9(8).
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-SCODE          PIC X(6).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CUSTNO         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NAME           PIC X(60).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-EMAIL          PIC X(60).
+
+      * CUSTOMER_CREATED_DATE for a given run date, oldest first.
+           EXEC SQL
+              DECLARE NEWCUS-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_SORTCODE, CUSTOMER_NUMBER,
+                        CUSTOMER_TITLE, CUSTOMER_FIRST_NAME,
+                        CUSTOMER_LAST_NAME, CUSTOMER_EMAIL,
+                        CUSTOMER_PHONE
+                   FROM CUSTOMER
+                  WHERE CUSTOMER_CREATED_DATE = :WS-REPORT-DATE
+                  ORDER BY CUSTOMER_SORTCODE, CUSTOMER_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       BEGIN.
+
+           EXEC SQL
+              SELECT CURRENT DATE
+                INTO :WS-CURRENT-DATE
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           COMPUTE WS-REPORT-DATE =
+              (WS-CURR-DATE-YYYY * 10000) +
+              (WS-CURR-DATE-MM * 100) +
+              WS-CURR-DATE-DD.
+
+           MOVE WS-REPORT-DATE TO WS-REPORT-DATE-DISPLAY.
+           DISPLAY 'NEWCUSRP: RUN DATE = ' WS-REPORT-DATE-DISPLAY.
+
+           OPEN OUTPUT NEWCUS-RPT-FILE.
+
+           EXEC SQL
+              OPEN NEWCUS-CURSOR
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+             DISPLAY 'NEWCUSRP: UNABLE TO OPEN NEWCUS-CURSOR, '
+                     'SQLCODE=' SQLCODE-DISPLAY
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END.
+
+           PERFORM WITH TEST BEFORE UNTIL END-OF-CURSOR
+             PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END
+             PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE NEWCUS-CURSOR
+           END-EXEC.
+
+           CLOSE NEWCUS-RPT-FILE.
+
+           MOVE WS-RECS-READ TO WS-RECS-DISPLAY.
+           DISPLAY 'NEWCUSRP: NEW CUSTOMERS REGISTERED = '
+                   WS-RECS-DISPLAY.
+
+           STOP RUN.
+
+      * PROCEDURE FETCH-NEXT-CUSTOMER
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+              FETCH NEWCUS-CURSOR
+                INTO :HV-CUSTOMER-SORTCODE, :HV-CUSTOMER-NUMBER,
+                     :HV-CUSTOMER-TITLE, :HV-CUSTOMER-FIRST-NAME,
+                     :HV-CUSTOMER-LAST-NAME, :HV-CUSTOMER-EMAIL,
+                     :HV-CUSTOMER-PHONE
+           END-EXEC.
+
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+             IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               DISPLAY 'NEWCUSRP: FETCH FAILED, SQLCODE='
+                       SQLCODE-DISPLAY
+               MOVE 'Y' TO WS-END-OF-CURSOR
+             ELSE
+               ADD 1 TO WS-RECS-READ
+             END-IF
+           END-IF.
+       FETCH-NEXT-CUSTOMER-END.
+
+      * PROCEDURE WRITE-REPORT-LINE
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE HV-CUSTOMER-SORTCODE TO WS-RPT-SCODE.
+           MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO.
+           STRING HV-CUSTOMER-FIRST-NAME DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  HV-CUSTOMER-LAST-NAME DELIMITED BY '  '
+              INTO WS-RPT-NAME
+           END-STRING.
+           MOVE HV-CUSTOMER-EMAIL TO WS-RPT-EMAIL.
+
+           MOVE WS-REPORT-LINE TO NEWCUS-RPT-RECORD.
+           WRITE NEWCUS-RPT-RECORD.
+       WRITE-REPORT-LINE-END.
