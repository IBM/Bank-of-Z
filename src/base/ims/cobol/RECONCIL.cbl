@@ -0,0 +1,338 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+      ******************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      ******************************************************************
+
+      ******************************************************************
+      * Batch DB2/IMS reconciliation job.
+      *
+      * Drives off the DB2 CUSTOMER table (the system of record for
+      * online CICS enquiry/maintenance) and, for every row, does a
+      * keyed GU against the IMS CUSTOMER database (the system of
+      * record for the branch teller network) to make sure the two
+      * copies of the customer's data still agree.
+      *
+      * Every customer on DB2 that cannot be found on IMS, and every
+      * customer found on both sides whose name/phone/status differ,
+      * is written to the reconciliation report. Counts are displayed
+      * at the end of the run for the operator/job log.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT-FILE ASSIGN TO RECRPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-RPT-FILE
+           RECORDING MODE IS F.
+       01  RECON-RPT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01 CUSTOMER-SEG.
+           05  CUSTID-CD       PIC  S9(9) COMP-5.
+           05  LASTNAME-CD     PIC  X(50).
+           05  FIRSTNAME-CD    PIC  X(50).
+           05  ADDRESS-CD      PIC  X(80).
+           05  CITY-CD         PIC  X(25).
+           05  STATE-CD        PIC  X(2).
+           05  ZIPCODE-CD      PIC  X(15).
+           05  PHONE-CD        PIC  X(12).
+           05  STATUS-CD       PIC  X(1).
+           05  PASSWORD-CD     PIC  X(16).
+           05  CUSTOMERTYPE-CD PIC  X(1).
+           05  LASTLOGIN-CD    PIC  X(23).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    CUSTOMER-SSA1 IS USED TO FIND INFO FROM THE CUSTOMER RECORD
+      *    SELECT ... WHERE sa.customer.custid = ?
+       01  CUSTOMER-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "CUSTID  ".
+           05  FILLER          PIC  X(02)        VALUE "EQ".
+           05  CUSTID          PIC  S9(9) COMP-5 VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *DB2 CUSTOMER TABLE
+      ******************************************************************
+
+           EXEC SQL
+              INCLUDE CUSTDB2
+           END-EXEC.
+
+       01 HOST-CUSTOMER-ROW.
+           05  HV-CUSTOMER-EYECATCHER     PIC X(4).
+           05  HV-CUSTOMER-SORTCODE       PIC X(6).
+           05  HV-CUSTOMER-NUMBER         PIC X(10).
+           05  HV-CUSTOMER-TITLE          PIC X(10).
+           05  HV-CUSTOMER-FIRST-NAME     PIC X(50).
+           05  HV-CUSTOMER-LAST-NAME      PIC X(50).
+           05  HV-CUSTOMER-EMAIL          PIC X(60).
+           05  HV-CUSTOMER-DOB            PIC S9(9) COMP.
+           05  HV-CUSTOMER-PHONE          PIC X(20).
+           05  HV-CUSTOMER-ADDR-LINE1     PIC X(50).
+           05  HV-CUSTOMER-ADDR-LINE2     PIC X(50).
+           05  HV-CUSTOMER-CITY           PIC X(50).
+           05  HV-CUSTOMER-POSTCODE       PIC X(10).
+           05  HV-CUSTOMER-COUNTRY        PIC X(50).
+           05  HV-CUSTOMER-STATUS         PIC X(10).
+           05  HV-CUSTOMER-CREATE-DATE    PIC S9(9) COMP.
+           05  HV-CUSTOMER-CREDIT-SCORE   PIC S9(4) COMP.
+           05  HV-CUSTOMER-CS-REVIEW-DATE PIC S9(9) COMP.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SQLCODE-DISPLAY               PIC S9(8) DISPLAY SIGN LEADING
+                                             SEPARATE.
+
+      ******************************************************************
+      *CURSOR - EVERY CUSTOMER ON DB2, LOWEST NUMBER FIRST
+      ******************************************************************
+
+           EXEC SQL
+              DECLARE RECON-CURSOR CURSOR FOR
+                 SELECT CUSTOMER_EYECATCHER, CUSTOMER_SORTCODE,
+                        CUSTOMER_NUMBER, CUSTOMER_TITLE,
+                        CUSTOMER_FIRST_NAME, CUSTOMER_LAST_NAME,
+                        CUSTOMER_EMAIL, CUSTOMER_DATE_OF_BIRTH,
+                        CUSTOMER_PHONE, CUSTOMER_ADDR_LINE1,
+                        CUSTOMER_ADDR_LINE2, CUSTOMER_CITY,
+                        CUSTOMER_POSTCODE, CUSTOMER_COUNTRY,
+                        CUSTOMER_STATUS, CUSTOMER_CREATED_DATE,
+                        CUSTOMER_CREDIT_SCORE, CUSTOMER_CS_REVIEW_DATE
+                   FROM CUSTOMER
+                  ORDER BY CUSTOMER_NUMBER
+           END-EXEC.
+
+      ******************************************************************
+      *WORKING FIELDS
+      ******************************************************************
+
+       77  WS-CUSTID-KEY            PIC S9(9) COMP-5 VALUE +0.
+       77  WS-END-OF-CURSOR         PIC X             VALUE 'N'.
+           88  END-OF-CURSOR        VALUE 'Y'.
+       77  WS-RECS-READ             PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-MATCHED          PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-MISMATCHED       PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-MISSING-IMS      PIC 9(8)  COMP    VALUE 0.
+       77  WS-RECS-DISPLAY          PIC 9(8).
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-CUSTNO         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DESC           PIC X(60).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DETAIL         PIC X(58).
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+
+           OPEN OUTPUT RECON-RPT-FILE.
+
+           EXEC SQL
+              OPEN RECON-CURSOR
+           END-EXEC.
+
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+             DISPLAY 'RECONCIL: UNABLE TO OPEN RECON-CURSOR, SQLCODE='
+                     SQLCODE-DISPLAY
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END.
+
+           PERFORM WITH TEST BEFORE UNTIL END-OF-CURSOR
+             PERFORM COMPARE-CUSTOMER-DATA
+                THRU COMPARE-CUSTOMER-DATA-END
+             PERFORM FETCH-NEXT-CUSTOMER THRU FETCH-NEXT-CUSTOMER-END
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE RECON-CURSOR
+           END-EXEC.
+
+           PERFORM WRITE-SUMMARY THRU WRITE-SUMMARY-END.
+
+           CLOSE RECON-RPT-FILE.
+
+           DISPLAY 'RECONCIL: CUSTOMERS READ      = ' WS-RECS-READ.
+           DISPLAY 'RECONCIL: CUSTOMERS MATCHED   = ' WS-RECS-MATCHED.
+           DISPLAY 'RECONCIL: CUSTOMERS MISMATCHED= ' WS-RECS-MISMATCHED.
+           DISPLAY 'RECONCIL: MISSING FROM IMS    = '
+                   WS-RECS-MISSING-IMS.
+
+           STOP RUN.
+
+      * PROCEDURE FETCH-NEXT-CUSTOMER
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+              FETCH RECON-CURSOR
+                INTO :HV-CUSTOMER-EYECATCHER, :HV-CUSTOMER-SORTCODE,
+                     :HV-CUSTOMER-NUMBER, :HV-CUSTOMER-TITLE,
+                     :HV-CUSTOMER-FIRST-NAME, :HV-CUSTOMER-LAST-NAME,
+                     :HV-CUSTOMER-EMAIL, :HV-CUSTOMER-DOB,
+                     :HV-CUSTOMER-PHONE, :HV-CUSTOMER-ADDR-LINE1,
+                     :HV-CUSTOMER-ADDR-LINE2, :HV-CUSTOMER-CITY,
+                     :HV-CUSTOMER-POSTCODE, :HV-CUSTOMER-COUNTRY,
+                     :HV-CUSTOMER-STATUS, :HV-CUSTOMER-CREATE-DATE,
+                     :HV-CUSTOMER-CREDIT-SCORE,
+                     :HV-CUSTOMER-CS-REVIEW-DATE
+           END-EXEC.
+
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+             IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               DISPLAY 'RECONCIL: FETCH FAILED, SQLCODE='
+                       SQLCODE-DISPLAY
+               MOVE 'Y' TO WS-END-OF-CURSOR
+             ELSE
+               ADD 1 TO WS-RECS-READ
+             END-IF
+           END-IF.
+       FETCH-NEXT-CUSTOMER-END.
+
+      * PROCEDURE COMPARE-CUSTOMER-DATA
+       COMPARE-CUSTOMER-DATA.
+           COMPUTE WS-CUSTID-KEY = FUNCTION NUMVAL (HV-CUSTOMER-NUMBER).
+           MOVE WS-CUSTID-KEY TO CUSTID.
+
+           CALL 'CBLTDLI' USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1.
+
+           IF DBSTAT = SPACES
+             IF FIRSTNAME-CD (1:50) NOT = HV-CUSTOMER-FIRST-NAME
+                OR LASTNAME-CD (1:50) NOT = HV-CUSTOMER-LAST-NAME
+                OR PHONE-CD (1:12) NOT = HV-CUSTOMER-PHONE (1:12)
+                OR STATUS-CD (1:1) NOT = HV-CUSTOMER-STATUS (1:1)
+               ADD 1 TO WS-RECS-MISMATCHED
+               MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO
+               MOVE 'NAME/PHONE/STATUS MISMATCH BETWEEN DB2 AND IMS'
+                 TO WS-RPT-DESC
+               MOVE SPACES TO WS-RPT-DETAIL
+               PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END
+             ELSE
+               ADD 1 TO WS-RECS-MATCHED
+             END-IF
+           ELSE
+             IF DBSTAT = GB OR DBSTAT = GE
+               ADD 1 TO WS-RECS-MISSING-IMS
+               MOVE HV-CUSTOMER-NUMBER TO WS-RPT-CUSTNO
+               MOVE 'CUSTOMER PRESENT ON DB2 BUT NOT FOUND ON IMS'
+                 TO WS-RPT-DESC
+               MOVE SPACES TO WS-RPT-DETAIL
+               PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-END
+             ELSE
+               DISPLAY 'RECONCIL: GU FROM DBPCB FAILED WITH STATUS: '
+                  DBSTAT ' FOR CUSTOMER ' HV-CUSTOMER-NUMBER
+             END-IF
+           END-IF.
+       COMPARE-CUSTOMER-DATA-END.
+
+      * PROCEDURE WRITE-REPORT-LINE
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           MOVE WS-REPORT-LINE TO RECON-RPT-RECORD.
+           WRITE RECON-RPT-RECORD.
+       WRITE-REPORT-LINE-END.
+
+      * PROCEDURE WRITE-SUMMARY
+       WRITE-SUMMARY.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           WRITE RECON-RPT-RECORD.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           MOVE WS-RECS-READ TO WS-RECS-DISPLAY.
+           STRING 'CUSTOMERS READ: ' DELIMITED BY SIZE,
+                  WS-RECS-DISPLAY DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           END-STRING.
+           WRITE RECON-RPT-RECORD.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           MOVE WS-RECS-MATCHED TO WS-RECS-DISPLAY.
+           STRING 'CUSTOMERS MATCHED: ' DELIMITED BY SIZE,
+                  WS-RECS-DISPLAY DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           END-STRING.
+           WRITE RECON-RPT-RECORD.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           MOVE WS-RECS-MISMATCHED TO WS-RECS-DISPLAY.
+           STRING 'CUSTOMERS MISMATCHED: ' DELIMITED BY SIZE,
+                  WS-RECS-DISPLAY DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           END-STRING.
+           WRITE RECON-RPT-RECORD.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           MOVE WS-RECS-MISSING-IMS TO WS-RECS-DISPLAY.
+           STRING 'MISSING FROM IMS: ' DELIMITED BY SIZE,
+                  WS-RECS-DISPLAY DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           END-STRING.
+           WRITE RECON-RPT-RECORD.
+       WRITE-SUMMARY-END.
